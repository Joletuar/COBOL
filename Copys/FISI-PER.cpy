@@ -0,0 +1,6 @@
+           SELECT ARCHIVO-PERIODOS
+             ASSIGN TO "../Archivos/Archivo-PER.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PER-CLAVE
+             FILE STATUS IS FL-PER.
