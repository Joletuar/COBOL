@@ -0,0 +1,20 @@
+       FD  ARCHIVO-EMPLEADOS.
+           01 EMP-DATOS.
+              03 EMP-CLAVE                 PIC 9(8).
+              03 EMP-CEDULA                PIC 9(10).
+              03 EMP-NOMBRES               PIC X(40).
+              03 EMP-DIRECCION             PIC X(40).
+              03 EMP-CERULAR               PIC 9(10).
+              03 EMP-COD-OFICINA           PIC 9(3).
+              03 EMP-SUELDO-ACTUAL         PIC 9(8)V9(2).
+              03 EMP-COD-CARGO             PIC 9(3).
+              03 EMP-ESTADO                PIC X(1).
+              03 EMP-COD-PROFESION         PIC 9(3).
+              03 EMP-COD-CIU-RESIDENCIA    PIC 9(3).
+              03 EMP-COD-MONEDA            PIC 9(3).
+              03 EMP-COD-MOTIVO-BAJA       PIC 9(2).
+              03 EMP-FEC-BAJA.
+                 05 EMP-FEC-BAJA-AA        PIC 9(4).
+                 05 EMP-FEC-BAJA-MM        PIC 9(2).
+                 05 EMP-FEC-BAJA-DD        PIC 9(2).
+              03 EMP-COD-EMPRESA           PIC 9(3).
