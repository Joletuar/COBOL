@@ -0,0 +1,334 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RESP-MAE.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-OFI.cpy".
+            COPY "./Copys/FISI-CAR.cpy".
+            COPY "./Copys/FISI-CIU.cpy".
+            COPY "./Copys/FISI-PRO.cpy".
+
+            SELECT RESPALDO-CIA
+              ASSIGN TO "../Archivos/Respaldo-CIA.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RESPALDO-EMP
+              ASSIGN TO "../Archivos/Respaldo-EMP.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RESPALDO-OFI
+              ASSIGN TO "../Archivos/Respaldo-OFI.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RESPALDO-CAR
+              ASSIGN TO "../Archivos/Respaldo-CAR.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RESPALDO-CIU
+              ASSIGN TO "../Archivos/Respaldo-CIU.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RESPALDO-PRO
+              ASSIGN TO "../Archivos/Respaldo-PRO.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-OFI.cpy".
+            COPY "./Copys/LOGI-CAR.cpy".
+            COPY "./Copys/LOGI-CIU.cpy".
+            COPY "./Copys/LOGI-PRO.cpy".
+
+       FD  RESPALDO-CIA.
+           01 BAK-CIA-DATOS.
+              03 BAK-CIA-CODIGO               PIC 9(3).
+              03 BAK-CIA-DESCRIPCION          PIC X(30).
+              03 BAK-CIA-ESTADO               PIC X(1).
+              03 BAK-CIA-REPRESENTANTE        PIC X(30).
+              03 BAK-CIA-RUC                  PIC 9(10).
+              03 BAK-CIA-DIRECCION            PIC X(40).
+              03 BAK-CIA-TELE-CONVENCIONAL    PIC 9(10).
+              03 BAK-CIA-TELE-CELULAR         PIC 9(10).
+              03 BAK-CIA-EMAIL                PIC X(40).
+
+       FD  RESPALDO-EMP.
+           01 BAK-EMP-DATOS.
+              03 BAK-EMP-CLAVE                 PIC 9(8).
+              03 BAK-EMP-CEDULA                PIC 9(10).
+              03 BAK-EMP-NOMBRES               PIC X(40).
+              03 BAK-EMP-DIRECCION             PIC X(40).
+              03 BAK-EMP-CELULAR                PIC 9(10).
+              03 BAK-EMP-COD-OFICINA           PIC 9(3).
+              03 BAK-EMP-SUELDO-ACTUAL         PIC 9(8)V9(2).
+              03 BAK-EMP-COD-CARGO             PIC 9(3).
+              03 BAK-EMP-ESTADO                PIC X(1).
+              03 BAK-EMP-COD-PROFESION         PIC 9(3).
+              03 BAK-EMP-COD-CIU-RESIDENCIA    PIC 9(3).
+              03 BAK-EMP-COD-MONEDA            PIC 9(3).
+              03 BAK-EMP-COD-MOTIVO-BAJA       PIC 9(2).
+              03 BAK-EMP-FEC-BAJA.
+                 05 BAK-EMP-FEC-BAJA-AA        PIC 9(4).
+                 05 BAK-EMP-FEC-BAJA-MM        PIC 9(2).
+                 05 BAK-EMP-FEC-BAJA-DD        PIC 9(2).
+              03 BAK-EMP-COD-EMPRESA           PIC 9(3).
+
+       FD  RESPALDO-OFI.
+           01 BAK-OFI-DATOS.
+              03 BAK-OFI-CLAVE                PIC 9(3).
+              03 BAK-OFI-DESCRIPCION          PIC X(30).
+              03 BAK-OFI-DIRECCION            PIC X(40).
+              03 BAK-OFI-ESTADO               PIC X(1).
+
+       FD  RESPALDO-CAR.
+           01 BAK-CAR-DATOS.
+              03 BAK-CAR-CODIGO               PIC 9(3).
+              03 BAK-CAR-DESCRIPCION          PIC X(30).
+              03 BAK-CAR-ESTADO               PIC X(1).
+              03 BAK-CAR-SUELDO-MINIMO        PIC 9(8)V9(2).
+              03 BAK-CAR-SUELDO-MAXIMO        PIC 9(8)V9(2).
+
+       FD  RESPALDO-CIU.
+           01 BAK-CIU-DATOS.
+              03 BAK-CIU-CODIGO               PIC 9(3).
+              03 BAK-CIU-DESCRIPCION          PIC X(30).
+              03 BAK-CIU-ESTADO               PIC X(1).
+
+       FD  RESPALDO-PRO.
+           01 BAK-PRO-DATOS.
+              03 BAK-PRO-CODIGO               PIC 9(3).
+              03 BAK-PRO-DESCRIPCION          PIC X(30).
+              03 BAK-PRO-ESTADO               PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA                  PIC XX.
+       01  FL-EMP                  PIC XX.
+       01  FL-OFI                  PIC XX.
+       01  FL-CAR                  PIC XX.
+       01  FL-CIU                  PIC XX.
+       01  FL-PRO                  PIC XX.
+
+       01  WS-CONTADORES.
+           03 WS-TOTAL-CIA         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-EMP         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-OFI         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-CAR         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-CIU         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-PRO         PIC 9(5) VALUE ZERO.
+
+       77  WS-DECORADOR            PIC X(60) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           DISPLAY WS-DECORADOR.
+           DISPLAY "   RESPALDO DE ARCHIVOS MAESTROS".
+           DISPLAY WS-DECORADOR.
+
+           PERFORM 1000-RESPALDAR-CIA.
+           PERFORM 1000-RESPALDAR-EMP.
+           PERFORM 1000-RESPALDAR-OFI.
+           PERFORM 1000-RESPALDAR-CAR.
+           PERFORM 1000-RESPALDAR-CIU.
+           PERFORM 1000-RESPALDAR-PRO.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "EMPRESAS RESPALDADAS:   " WS-TOTAL-CIA.
+           DISPLAY "EMPLEADOS RESPALDADOS:  " WS-TOTAL-EMP.
+           DISPLAY "OFICINAS RESPALDADAS:   " WS-TOTAL-OFI.
+           DISPLAY "CARGOS RESPALDADOS:     " WS-TOTAL-CAR.
+           DISPLAY "CIUDADES RESPALDADAS:   " WS-TOTAL-CIU.
+           DISPLAY "PROFESIONES RESPALDADAS: " WS-TOTAL-PRO.
+           DISPLAY WS-DECORADOR.
+
+           STOP RUN.
+
+       1000-RESPALDAR-CIA.
+      *---------------------
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN OUTPUT RESPALDO-CIA.
+
+           MOVE LOW-VALUES TO CIA-CODIGO.
+           START ARCHIVO-EMPRESAS KEY IS NOT LESS THAN CIA-CODIGO
+             INVALID KEY MOVE "10" TO FS-CIA
+           END-START.
+
+           IF FS-CIA = "00"
+             PERFORM 1010-LEER-SIGUIENTE-CIA
+           END-IF.
+
+           PERFORM UNTIL FS-CIA NOT = "00"
+             MOVE CIA-DATOS TO BAK-CIA-DATOS
+             WRITE BAK-CIA-DATOS
+             ADD 1 TO WS-TOTAL-CIA
+             PERFORM 1010-LEER-SIGUIENTE-CIA
+           END-PERFORM.
+
+           CLOSE ARCHIVO-EMPRESAS RESPALDO-CIA.
+
+       1010-LEER-SIGUIENTE-CIA.
+      *------------------------
+           READ ARCHIVO-EMPRESAS NEXT RECORD
+           END-READ.
+
+       1000-RESPALDAR-EMP.
+      *---------------------
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN OUTPUT RESPALDO-EMP.
+
+           MOVE LOW-VALUES TO EMP-CLAVE.
+           START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMP-CLAVE
+             INVALID KEY MOVE "10" TO FL-EMP
+           END-START.
+
+           IF FL-EMP = "00"
+             PERFORM 1020-LEER-SIGUIENTE-EMP
+           END-IF.
+
+           PERFORM UNTIL FL-EMP NOT = "00"
+             MOVE EMP-DATOS TO BAK-EMP-DATOS
+             WRITE BAK-EMP-DATOS
+             ADD 1 TO WS-TOTAL-EMP
+             PERFORM 1020-LEER-SIGUIENTE-EMP
+           END-PERFORM.
+
+           CLOSE ARCHIVO-EMPLEADOS RESPALDO-EMP.
+
+       1020-LEER-SIGUIENTE-EMP.
+      *------------------------
+           READ ARCHIVO-EMPLEADOS NEXT RECORD
+           END-READ.
+
+       1000-RESPALDAR-OFI.
+      *---------------------
+           OPEN INPUT ARCHIVO-OFICINAS.
+           OPEN OUTPUT RESPALDO-OFI.
+
+           MOVE LOW-VALUES TO OFI-CLAVE.
+           START ARCHIVO-OFICINAS KEY IS NOT LESS THAN OFI-CLAVE
+             INVALID KEY MOVE "10" TO FL-OFI
+           END-START.
+
+           IF FL-OFI = "00"
+             PERFORM 1030-LEER-SIGUIENTE-OFI
+           END-IF.
+
+           PERFORM UNTIL FL-OFI NOT = "00"
+             MOVE OFI-DATOS TO BAK-OFI-DATOS
+             WRITE BAK-OFI-DATOS
+             ADD 1 TO WS-TOTAL-OFI
+             PERFORM 1030-LEER-SIGUIENTE-OFI
+           END-PERFORM.
+
+           CLOSE ARCHIVO-OFICINAS RESPALDO-OFI.
+
+       1030-LEER-SIGUIENTE-OFI.
+      *------------------------
+           READ ARCHIVO-OFICINAS NEXT RECORD
+           END-READ.
+
+       1000-RESPALDAR-CAR.
+      *---------------------
+           OPEN INPUT ARCHIVO-CARGOS.
+           OPEN OUTPUT RESPALDO-CAR.
+
+           MOVE LOW-VALUES TO CAR-CODIGO.
+           START ARCHIVO-CARGOS KEY IS NOT LESS THAN CAR-CODIGO
+             INVALID KEY MOVE "10" TO FL-CAR
+           END-START.
+
+           IF FL-CAR = "00"
+             PERFORM 1040-LEER-SIGUIENTE-CAR
+           END-IF.
+
+           PERFORM UNTIL FL-CAR NOT = "00"
+             MOVE CAR-DATOS TO BAK-CAR-DATOS
+             WRITE BAK-CAR-DATOS
+             ADD 1 TO WS-TOTAL-CAR
+             PERFORM 1040-LEER-SIGUIENTE-CAR
+           END-PERFORM.
+
+           CLOSE ARCHIVO-CARGOS RESPALDO-CAR.
+
+       1040-LEER-SIGUIENTE-CAR.
+      *------------------------
+           READ ARCHIVO-CARGOS NEXT RECORD
+           END-READ.
+
+       1000-RESPALDAR-CIU.
+      *---------------------
+           OPEN INPUT ARCHIVO-CIUDADES.
+           OPEN OUTPUT RESPALDO-CIU.
+
+           MOVE LOW-VALUES TO CIU-CODIGO.
+           START ARCHIVO-CIUDADES KEY IS NOT LESS THAN CIU-CODIGO
+             INVALID KEY MOVE "10" TO FL-CIU
+           END-START.
+
+           IF FL-CIU = "00"
+             PERFORM 1050-LEER-SIGUIENTE-CIU
+           END-IF.
+
+           PERFORM UNTIL FL-CIU NOT = "00"
+             MOVE CIU-DATOS TO BAK-CIU-DATOS
+             WRITE BAK-CIU-DATOS
+             ADD 1 TO WS-TOTAL-CIU
+             PERFORM 1050-LEER-SIGUIENTE-CIU
+           END-PERFORM.
+
+           CLOSE ARCHIVO-CIUDADES RESPALDO-CIU.
+
+       1050-LEER-SIGUIENTE-CIU.
+      *------------------------
+           READ ARCHIVO-CIUDADES NEXT RECORD
+           END-READ.
+
+       1000-RESPALDAR-PRO.
+      *---------------------
+           OPEN INPUT ARCHIVO-PROFESIONES.
+           OPEN OUTPUT RESPALDO-PRO.
+
+           MOVE LOW-VALUES TO PRO-CODIGO.
+           START ARCHIVO-PROFESIONES KEY IS NOT LESS THAN PRO-CODIGO
+             INVALID KEY MOVE "10" TO FL-PRO
+           END-START.
+
+           IF FL-PRO = "00"
+             PERFORM 1060-LEER-SIGUIENTE-PRO
+           END-IF.
+
+           PERFORM UNTIL FL-PRO NOT = "00"
+             MOVE PRO-DATOS TO BAK-PRO-DATOS
+             WRITE BAK-PRO-DATOS
+             ADD 1 TO WS-TOTAL-PRO
+             PERFORM 1060-LEER-SIGUIENTE-PRO
+           END-PERFORM.
+
+           CLOSE ARCHIVO-PROFESIONES RESPALDO-PRO.
+
+       1060-LEER-SIGUIENTE-PRO.
+      *------------------------
+           READ ARCHIVO-PROFESIONES NEXT RECORD
+           END-READ.
