@@ -0,0 +1,6 @@
+           SELECT ARCHIVO-MONEDAS
+             ASSIGN TO "../Archivos/Archivo-MON.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS MON-CODIGO
+             FILE STATUS IS FL-MON.
