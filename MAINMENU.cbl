@@ -16,14 +16,60 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+      *-----------------------
+           SELECT ARCHIVO-BITACORA
+             ASSIGN TO "../Archivos/Archivo-BIT.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-BIT.
+
+           COPY "./Copys/FISI-CIA.cpy".
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+
+       FD  ARCHIVO-BITACORA.
+       01  BIT-DATOS.
+           03 BIT-FECHA.
+             05 BIT-FEC-AA                   PIC 9(4).
+             05 BIT-FEC-MM                   PIC 9(2).
+             05 BIT-FEC-DD                   PIC 9(2).
+           03 BIT-HORA.
+             05 BIT-HOR-HH                   PIC 9(2).
+             05 BIT-HOR-MM                   PIC 9(2).
+             05 BIT-HOR-SS                   PIC 9(2).
+           03 BIT-OPERADOR                   PIC X(10).
+           03 BIT-OPCION                     PIC X(20).
+
        WORKING-STORAGE SECTION.
       *-----------------------
 
+       01  FL-BIT                              PIC XX.
+       01  FS-CIA                              PIC XX.
+
+       01  WS-OPERADOR-ID                       PIC X(10).
+       01  WS-DESC-OPCION                       PIC X(20).
+
+       01  WS-CIA-ACTIVA                        PIC 9(3).
+
+       01  WS-BANDERA-CIA-ACTIVA                PIC 9.
+           88 WS-CIA-ACTIVA-CORRECTA VALUE 1.
+           88 WS-CIA-ACTIVA-INCORRECTA VALUE 0.
+
+       01  WS-FECHA-SISTEMA.
+           03 WS-FEC-AA                         PIC 9(4).
+           03 WS-FEC-MM                         PIC 9(2).
+           03 WS-FEC-DD                         PIC 9(2).
+
+       01  WS-HORA-SISTEMA.
+           03 WS-HOR-HH                         PIC 9(2).
+           03 WS-HOR-MM                         PIC 9(2).
+           03 WS-HOR-SS                         PIC 9(2).
+           03 WS-HOR-CC                         PIC 9(2).
+
       *-----------------------------------------------------------------*
       *                          VARIABLES                              *
       *-----------------------------------------------------------------*
@@ -63,6 +109,8 @@
       *----------
            PERFORM 9999-DISPLAY-BIENVENIDA.
 
+           PERFORM 9999-SELECCIONAR-EMPRESA-ACTIVA.
+
            PERFORM 1000-PROCESO UNTIL WS-OPC-4.
 
            PERFORM 9999-DISPLAY-DESPEDIDA.
@@ -87,24 +135,89 @@
 
            EVALUATE TRUE
                WHEN WS-OPC-1
+                   MOVE "PARAMETRIZACION" TO WS-DESC-OPCION
                    CALL "PARAMENU" USING BY CONTENT WS-PARAM-CONST-1
+                                          BY CONTENT WS-OPERADOR-ID
+                                          BY CONTENT WS-CIA-ACTIVA
                WHEN WS-OPC-2
-                   DISPLAY "OPCION 2"
+                   MOVE "NOMINA" TO WS-DESC-OPCION
+                   CALL "NOMENU" USING BY CONTENT WS-CIA-ACTIVA
+                                        BY CONTENT WS-OPERADOR-ID
                WHEN WS-OPC-3
-                   DISPLAY "OPCION 3"
+                   MOVE "PROCESOS NOMINA" TO WS-DESC-OPCION
+                   CALL "PROC-NOM" USING BY CONTENT WS-CIA-ACTIVA
                WHEN WS-OPC-4
-                   CONTINUE
+                   MOVE "SALIR" TO WS-DESC-OPCION
                WHEN OTHER
                    DISPLAY "OPCION INVALIDA"
                    MOVE 0 TO WS-SWITCH-OPC
            END-EVALUATE.
 
+           IF WS-SWITCH-OPC-SI
+               PERFORM 9999-REGISTRAR-BITACORA
+           END-IF.
+
        9999-DISPLAY-BIENVENIDA.
       *------------------------
            DISPLAY WS-DECORADOR.
            DISPLAY "          BIENVENIDO".
            DISPLAY WS-DECORADOR.
 
+           DISPLAY "INGRESE SU CODIGO DE OPERADOR: ".
+           ACCEPT WS-OPERADOR-ID.
+
+       9999-SELECCIONAR-EMPRESA-ACTIVA.
+      *---------------------------------
+           MOVE 0 TO WS-BANDERA-CIA-ACTIVA.
+
+           PERFORM UNTIL WS-CIA-ACTIVA-CORRECTA
+             DISPLAY "INGRESE LA EMPRESA ACTIVA PARA ESTA SESION: "
+             ACCEPT WS-CIA-ACTIVA
+
+             IF WS-CIA-ACTIVA IS NOT NUMERIC OR
+                WS-CIA-ACTIVA <= ZEROS
+               DISPLAY "CODIGO DE EMPRESA NO VALIDO"
+             ELSE
+               OPEN INPUT ARCHIVO-EMPRESAS
+
+               MOVE WS-CIA-ACTIVA TO CIA-CODIGO
+               READ ARCHIVO-EMPRESAS
+               END-READ
+
+               IF FS-CIA = "00" AND CIA-ESTADO = "A"
+                 MOVE 1 TO WS-BANDERA-CIA-ACTIVA
+                 DISPLAY "EMPRESA ACTIVA: " CIA-DESCRIPCION
+               ELSE
+                 DISPLAY "NO EXISTE UNA EMPRESA ACTIVA CON ESE CODIGO"
+               END-IF
+
+               CLOSE ARCHIVO-EMPRESAS
+             END-IF
+           END-PERFORM.
+
+       9999-REGISTRAR-BITACORA.
+      *------------------------
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           OPEN EXTEND ARCHIVO-BITACORA.
+           IF FL-BIT NOT = "00"
+             OPEN OUTPUT ARCHIVO-BITACORA
+           END-IF.
+
+           MOVE WS-FEC-AA      TO BIT-FEC-AA.
+           MOVE WS-FEC-MM      TO BIT-FEC-MM.
+           MOVE WS-FEC-DD      TO BIT-FEC-DD.
+           MOVE WS-HOR-HH      TO BIT-HOR-HH.
+           MOVE WS-HOR-MM      TO BIT-HOR-MM.
+           MOVE WS-HOR-SS      TO BIT-HOR-SS.
+           MOVE WS-OPERADOR-ID TO BIT-OPERADOR.
+           MOVE WS-DESC-OPCION TO BIT-OPCION.
+
+           WRITE BIT-DATOS.
+
+           CLOSE ARCHIVO-BITACORA.
+
        9999-DISPLAY-MENU-PRINCIPAL.
       *----------------------------
            DISPLAY WS-ESPACIADO.
