@@ -1,8 +1,8 @@
        FD  ARCHIVO-HORAS-EXTRAS.
            01 HEX-DATOS.
               03 HEX-CLAVE.
-                05 HEX-COD-EMPRESA     PIC 9(5).
-                05 HEX-COD-EMPLEADO    PIC 9(5).
+                05 HEX-COD-EMPRESA     PIC 9(3).
+                05 HEX-COD-EMPLEADO    PIC 9(8).
                 05 HEX-FECHA-NOVEDAD.
                   07 HEX-FEC-NOVE-AA   PIC 9(4).
                   07 HEX-FEC-NOVE-MM   PIC 9(2).
@@ -27,3 +27,4 @@
               03 HEX-OBSERVACION       PIC X(50).
               03 HEX-VALOR-HORAS       PIC 9(8)V9(2).
               03 HEX-ESTADO            PIC X(1).
+              03 HEX-ESTADO-APROBACION PIC X(1).
