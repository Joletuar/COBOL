@@ -0,0 +1,9 @@
+       FD  ARCHIVO-HIST-OFICINAS.
+           01 HOF-DATOS.
+              03 HOF-COD-EMPLEADO       PIC 9(8).
+              03 HOF-COD-OFICINA-ANT    PIC 9(3).
+              03 HOF-COD-OFICINA-NUEVA  PIC 9(3).
+              03 HOF-FECHA-EFECTIVA.
+                05 HOF-FEC-AA           PIC 9(4).
+                05 HOF-FEC-MM           PIC 9(2).
+                05 HOF-FEC-DD           PIC 9(2).
