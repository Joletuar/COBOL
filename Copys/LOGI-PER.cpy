@@ -0,0 +1,8 @@
+       FD  ARCHIVO-PERIODOS.
+           01 PER-DATOS.
+              03 PER-CLAVE.
+                 05 PER-COD-EMPRESA      PIC 9(3).
+                 05 PER-FEC-AA           PIC 9(4).
+                 05 PER-FEC-MM           PIC 9(2).
+              03 PER-ESTADO              PIC X(1).
+              03 PER-ULT-EMP-PROCESADO   PIC 9(8).
