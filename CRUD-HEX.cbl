@@ -0,0 +1,550 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CRUD-HEX.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-HEX.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-HEX.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA                  PIC XX.
+       01  FL-EMP                  PIC XX.
+       01  FL-HEX                  PIC XX.
+
+       01  WS-HORAS-EXTRAS.
+           03 WS-HEX-COD-EMPRESA     PIC 9(3).
+           03 WS-HEX-COD-EMPLEADO    PIC 9(8).
+           03 WS-HEX-FEC-NOVE-AA     PIC 9(4).
+           03 WS-HEX-FEC-NOVE-MM     PIC 9(2).
+           03 WS-HEX-FEC-NOVE-DD     PIC 9(2).
+           03 WS-HEX-TIPO-NOVEDAD    PIC 9(2).
+           03 WS-HEX-FEC-INI-AA      PIC 9(4).
+           03 WS-HEX-FEC-INI-MM      PIC 9(2).
+           03 WS-HEX-FEC-INI-DD      PIC 9(2).
+           03 WS-HEX-HORA-INI-HH     PIC 9(2).
+           03 WS-HEX-HORA-INI-MM     PIC 9(2).
+           03 WS-HEX-HORA-INI-SS     PIC 9(2).
+           03 WS-HEX-FEC-FIN-AA      PIC 9(4).
+           03 WS-HEX-FEC-FIN-MM      PIC 9(2).
+           03 WS-HEX-FEC-FIN-DD      PIC 9(2).
+           03 WS-HEX-HORA-FIN-HH     PIC 9(2).
+           03 WS-HEX-HORA-FIN-MM     PIC 9(2).
+           03 WS-HEX-HORA-FIN-SS     PIC 9(2).
+           03 WS-HEX-OBSERVACION     PIC X(50).
+           03 WS-HEX-ESTADO          PIC X(1).
+
+       01  WS-CONFIRMA-APROBACION    PIC X.
+
+       01  WS-OPCION                PIC S9(2).
+
+       01  WS-BANDERA-CAMPOS        PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CAMPOS-INCORRECTO  VALUE 0.
+
+       01  WS-BANDERA-REGISTRO      PIC 9.
+           88 WS-REG-ENCONTRADO     VALUE 1.
+           88 WS-REG-NO-ENCONTRADO  VALUE 0.
+
+      *-----------------------------------------------------------------*
+      *             CALCULO DEL VALOR DE LAS HORAS EXTRAS                *
+      *-----------------------------------------------------------------*
+
+       01  WS-FECHA-COMPUESTA.
+           03 WS-FC-AA              PIC 9(4).
+           03 WS-FC-MM              PIC 9(2).
+           03 WS-FC-DD              PIC 9(2).
+
+       01  WS-FECHA-COMPUESTA-NUM REDEFINES WS-FECHA-COMPUESTA PIC 9(8).
+
+       01  WS-CALCULO-HORAS.
+           03 WS-DIAS-INICIO        PIC S9(7).
+           03 WS-DIAS-FIN           PIC S9(7).
+           03 WS-SEGUNDOS-INICIO    PIC 9(5).
+           03 WS-SEGUNDOS-FIN       PIC 9(5).
+           03 WS-SEGUNDOS-TOTALES   PIC S9(8).
+           03 WS-HORAS-TRABAJADAS   PIC 9(5)V99.
+
+       77  WS-HORAS-MES-BASE        PIC 9(3) VALUE 240.
+       77  WS-FACTOR-RECARGO        PIC 9V99 VALUE 1.50.
+
+       01  WS-FEC-INI-NUM           PIC 9(14).
+       01  WS-FEC-FIN-NUM           PIC 9(14).
+
+       77  WS-DECORADOR-2           PIC X(30) VALUE ALL "-".
+       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA            PIC 9(3).
+       01  LK-OPERADOR              PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION.
+
+           PERFORM 1000-PROCESO UNTIL WS-OPCION = 6.
+
+           GOBACK.
+
+       1000-PROCESO.
+      *-------------
+           INITIALIZE WS-OPCION FL-HEX WS-BANDERA-CAMPOS
+           WS-BANDERA-REGISTRO HEX-DATOS WS-HORAS-EXTRAS.
+
+           PERFORM 9999-DISPLAY-MENU-CRUD.
+
+           ACCEPT WS-OPCION.
+
+           PERFORM 1000-PROCESOS.
+
+       1000-PROCESOS.
+      *--------------
+           PERFORM 1000-SELECCION-MODO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 2010-PEDIR-DATOS
+                 PERFORM 3000-VALIDAR-ID
+                 PERFORM 3000-VALIDACION-DATOS
+
+                 IF WS-REG-NO-ENCONTRADO
+                     IF WS-CAMPOS-CORRECTO
+                       PERFORM 3000-CALCULAR-VALOR-HORAS
+                       PERFORM 3000-MOVER-DATOS
+                       PERFORM 4000-ESCRIBIR-REGISTRO
+                     ELSE
+                       DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                    DISPLAY "YA EXISTE UNA NOVEDAD CON DICHA CLAVE"
+                    DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 2
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 2010-PEDIR-DATOS
+                   PERFORM 3000-VALIDACION-DATOS
+                   IF WS-CAMPOS-CORRECTO
+                     PERFORM 3000-CALCULAR-VALOR-HORAS
+                     PERFORM 3000-MOVER-DATOS
+                     PERFORM 4000-ACTUALIZAR-REGISTRO
+                   ELSE
+                     DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 3
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 9999-IMPRESION-DATOS
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO LA NOVEDAD"
+                 END-IF
+
+               WHEN WS-OPCION = 4
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 4000-BORAR-REGISTRO
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO LA NOVEDAD"
+                 END-IF
+
+               WHEN WS-OPCION = 5
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 5000-APROBAR-NOVEDAD
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO LA NOVEDAD"
+                 END-IF
+
+               WHEN WS-OPCION = 6
+
+                 CONTINUE
+
+               WHEN OTHER
+
+                 DISPLAY "OPCION ELEGIDA NO VALIDA"
+
+           END-EVALUATE.
+
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+
+       1000-SELECCION-MODO.
+      *--------------------
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+               WHEN WS-OPCION = 2
+               WHEN WS-OPCION = 4
+               WHEN WS-OPCION = 5
+                 PERFORM 4000-ABRIR-ARCHIVO-I-O
+               WHEN WS-OPCION = 3
+                 PERFORM 4000-ABRIR-ARCHIVO-INPUT
+               WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+
+       2000-PEDIR-ID.
+      *--------------
+           IF LK-CIA-ACTIVA IS NUMERIC AND LK-CIA-ACTIVA > ZEROS
+             MOVE LK-CIA-ACTIVA TO WS-HEX-COD-EMPRESA
+           ELSE
+             DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: "
+             ACCEPT WS-HEX-COD-EMPRESA
+           END-IF.
+           DISPLAY "INGRESE LA CLAVE DEL EMPLEADO: ".
+           ACCEPT WS-HEX-COD-EMPLEADO.
+           DISPLAY "INGRESE LA FECHA DE LA NOVEDAD (AAAA MM DD): ".
+           ACCEPT WS-HEX-FEC-NOVE-AA.
+           ACCEPT WS-HEX-FEC-NOVE-MM.
+           ACCEPT WS-HEX-FEC-NOVE-DD.
+           DISPLAY "INGRESE EL TIPO DE NOVEDAD: ".
+           ACCEPT WS-HEX-TIPO-NOVEDAD.
+
+       2010-PEDIR-DATOS.
+      *-----------------
+           DISPLAY "INGRESE FECHA INICIAL (AAAA MM DD): ".
+           ACCEPT WS-HEX-FEC-INI-AA.
+           ACCEPT WS-HEX-FEC-INI-MM.
+           ACCEPT WS-HEX-FEC-INI-DD.
+           DISPLAY "INGRESE HORA INICIAL (HH MM SS): ".
+           ACCEPT WS-HEX-HORA-INI-HH.
+           ACCEPT WS-HEX-HORA-INI-MM.
+           ACCEPT WS-HEX-HORA-INI-SS.
+           DISPLAY "INGRESE FECHA FINAL (AAAA MM DD): ".
+           ACCEPT WS-HEX-FEC-FIN-AA.
+           ACCEPT WS-HEX-FEC-FIN-MM.
+           ACCEPT WS-HEX-FEC-FIN-DD.
+           DISPLAY "INGRESE HORA FINAL (HH MM SS): ".
+           ACCEPT WS-HEX-HORA-FIN-HH.
+           ACCEPT WS-HEX-HORA-FIN-MM.
+           ACCEPT WS-HEX-HORA-FIN-SS.
+           DISPLAY "INGRESE LA OBSERVACION: ".
+           ACCEPT WS-HEX-OBSERVACION.
+           DISPLAY "INGRESE EL ESTADO DE LA NOVEDAD (A/I): ".
+           ACCEPT WS-HEX-ESTADO.
+
+
+       3000-VALIDACION-DATOS.
+      *----------------------
+           PERFORM 3010-VALIDAR-CODIGOS-FK.
+
+           EVALUATE TRUE
+               WHEN WS-HEX-COD-EMPRESA IS NOT NUMERIC OR
+                    WS-HEX-COD-EMPRESA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE EMPRESA"
+               WHEN FS-CIA NOT = "00"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA EMPRESA CON ESE CODIGO"
+               WHEN WS-HEX-COD-EMPLEADO IS NOT NUMERIC OR
+                    WS-HEX-COD-EMPLEADO <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA CLAVE DEL EMPLEADO"
+               WHEN FL-EMP NOT = "00"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UN EMPLEADO CON ESA CLAVE"
+               WHEN WS-HEX-FEC-INI-AA IS NOT NUMERIC OR
+                    WS-HEX-FEC-INI-MM IS NOT NUMERIC OR
+                    WS-HEX-FEC-INI-DD IS NOT NUMERIC OR
+                    WS-HEX-HORA-INI-HH IS NOT NUMERIC OR
+                    WS-HEX-HORA-INI-MM IS NOT NUMERIC OR
+                    WS-HEX-HORA-INI-SS IS NOT NUMERIC
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA FECHA/HORA INICIAL"
+               WHEN WS-HEX-FEC-FIN-AA IS NOT NUMERIC OR
+                    WS-HEX-FEC-FIN-MM IS NOT NUMERIC OR
+                    WS-HEX-FEC-FIN-DD IS NOT NUMERIC
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA FECHA FINAL"
+               WHEN WS-HEX-HORA-FIN-HH IS NOT NUMERIC OR
+                    WS-HEX-HORA-FIN-MM IS NOT NUMERIC OR
+                    WS-HEX-HORA-FIN-SS IS NOT NUMERIC
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA HORA FINAL"
+               WHEN NOT (WS-HEX-ESTADO = "A" OR WS-HEX-ESTADO = "I")
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+               WHEN OTHER
+                 PERFORM 3020-CALCULAR-FECHAS-COMPARACION
+                 IF WS-FEC-INI-NUM >= WS-FEC-FIN-NUM
+                   MOVE 0 TO WS-BANDERA-CAMPOS
+                   DISPLAY "LA FECHA/HORA INICIAL DEBE SER MENOR A LA "
+                       "FECHA/HORA FINAL"
+                 ELSE
+                   MOVE 1 TO WS-BANDERA-CAMPOS
+                 END-IF
+           END-EVALUATE.
+
+       3020-CALCULAR-FECHAS-COMPARACION.
+      *-----------------------------------
+           COMPUTE WS-FEC-INI-NUM =
+               (WS-HEX-FEC-INI-AA * 10000000000) +
+               (WS-HEX-FEC-INI-MM * 100000000) +
+               (WS-HEX-FEC-INI-DD * 1000000) +
+               (WS-HEX-HORA-INI-HH * 10000) +
+               (WS-HEX-HORA-INI-MM * 100) + WS-HEX-HORA-INI-SS.
+
+           COMPUTE WS-FEC-FIN-NUM =
+               (WS-HEX-FEC-FIN-AA * 10000000000) +
+               (WS-HEX-FEC-FIN-MM * 100000000) +
+               (WS-HEX-FEC-FIN-DD * 1000000) +
+               (WS-HEX-HORA-FIN-HH * 10000) +
+               (WS-HEX-HORA-FIN-MM * 100) + WS-HEX-HORA-FIN-SS.
+
+       3010-VALIDAR-CODIGOS-FK.
+      *------------------------
+           MOVE WS-HEX-COD-EMPRESA TO CIA-CODIGO.
+           READ ARCHIVO-EMPRESAS
+           END-READ.
+
+           MOVE WS-HEX-COD-EMPLEADO TO EMP-CLAVE.
+           READ ARCHIVO-EMPLEADOS
+           END-READ.
+
+       3000-VALIDAR-ID.
+      *----------------
+           IF WS-HEX-COD-EMPRESA IS NOT NUMERIC OR
+                WS-HEX-COD-EMPLEADO IS NOT NUMERIC OR
+                WS-HEX-FEC-NOVE-AA IS NOT NUMERIC
+               MOVE 0 TO WS-BANDERA-CAMPOS
+               DISPLAY "ERROR AL INGRESAR LA CLAVE DE LA NOVEDAD"
+           ELSE
+               MOVE 1 TO WS-BANDERA-CAMPOS
+               MOVE WS-HEX-COD-EMPRESA  TO HEX-COD-EMPRESA
+               MOVE WS-HEX-COD-EMPLEADO TO HEX-COD-EMPLEADO
+               MOVE WS-HEX-FEC-NOVE-AA  TO HEX-FEC-NOVE-AA
+               MOVE WS-HEX-FEC-NOVE-MM  TO HEX-FEC-NOVE-MM
+               MOVE WS-HEX-FEC-NOVE-DD  TO HEX-FEC-NOVE-DD
+               MOVE WS-HEX-TIPO-NOVEDAD TO TIPO-NOVEDAD
+               PERFORM 4000-LEER-REGISTRO
+           END-IF.
+
+       3000-CALCULAR-VALOR-HORAS.
+      *--------------------------
+           MOVE WS-HEX-FEC-INI-AA TO WS-FC-AA.
+           MOVE WS-HEX-FEC-INI-MM TO WS-FC-MM.
+           MOVE WS-HEX-FEC-INI-DD TO WS-FC-DD.
+           COMPUTE WS-DIAS-INICIO =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-COMPUESTA-NUM).
+
+           MOVE WS-HEX-FEC-FIN-AA TO WS-FC-AA.
+           MOVE WS-HEX-FEC-FIN-MM TO WS-FC-MM.
+           MOVE WS-HEX-FEC-FIN-DD TO WS-FC-DD.
+           COMPUTE WS-DIAS-FIN =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-COMPUESTA-NUM).
+
+           COMPUTE WS-SEGUNDOS-INICIO =
+               WS-HEX-HORA-INI-HH * 3600 + WS-HEX-HORA-INI-MM * 60
+               + WS-HEX-HORA-INI-SS.
+
+           COMPUTE WS-SEGUNDOS-FIN =
+               WS-HEX-HORA-FIN-HH * 3600 + WS-HEX-HORA-FIN-MM * 60
+               + WS-HEX-HORA-FIN-SS.
+
+           COMPUTE WS-SEGUNDOS-TOTALES =
+               ((WS-DIAS-FIN - WS-DIAS-INICIO) * 86400)
+               + WS-SEGUNDOS-FIN - WS-SEGUNDOS-INICIO.
+
+           COMPUTE WS-HORAS-TRABAJADAS ROUNDED =
+               WS-SEGUNDOS-TOTALES / 3600.
+
+           COMPUTE HEX-VALOR-HORAS ROUNDED =
+               (EMP-SUELDO-ACTUAL / WS-HORAS-MES-BASE)
+               * WS-FACTOR-RECARGO * WS-HORAS-TRABAJADAS.
+
+       3000-MOVER-DATOS.
+      *-----------------
+           MOVE WS-HEX-COD-EMPRESA     TO HEX-COD-EMPRESA.
+           MOVE WS-HEX-COD-EMPLEADO    TO HEX-COD-EMPLEADO.
+           MOVE WS-HEX-FEC-NOVE-AA     TO HEX-FEC-NOVE-AA.
+           MOVE WS-HEX-FEC-NOVE-MM     TO HEX-FEC-NOVE-MM.
+           MOVE WS-HEX-FEC-NOVE-DD     TO HEX-FEC-NOVE-DD.
+           MOVE WS-HEX-TIPO-NOVEDAD    TO TIPO-NOVEDAD.
+           MOVE WS-HEX-FEC-INI-AA      TO HEX-FEC-INI-AA.
+           MOVE WS-HEX-FEC-INI-MM      TO HEX-FEC-INI-MM.
+           MOVE WS-HEX-FEC-INI-DD      TO HEX-FEC-INI-DD.
+           MOVE WS-HEX-HORA-INI-HH     TO HEX-HORA-INI-HH.
+           MOVE WS-HEX-HORA-INI-MM     TO HEX-HORA-INI-MM.
+           MOVE WS-HEX-HORA-INI-SS     TO HEX-HORA-INI-SS.
+           MOVE WS-HEX-FEC-FIN-AA      TO HEX-FEC-FIN-AA.
+           MOVE WS-HEX-FEC-FIN-MM      TO HEX-FEC-FIN-MM.
+           MOVE WS-HEX-FEC-FIN-DD      TO HEX-FEC-FIN-DD.
+           MOVE WS-HEX-HORA-FIN-HH     TO HEX-HORA-FIN-HH.
+           MOVE WS-HEX-HORA-FIN-MM     TO HEX-HORA-FIN-MM.
+           MOVE WS-HEX-HORA-FIN-SS     TO HEX-HORA-FIN-SS.
+           MOVE WS-HEX-OBSERVACION     TO HEX-OBSERVACION.
+           MOVE WS-HEX-ESTADO          TO HEX-ESTADO.
+      *    EL ESTADO DE APROBACION NO SE PIDE AL DIGITADOR; SE
+      *    INICIALIZA EN 4000-ESCRIBIR-REGISTRO Y SE MANTIENE EN
+      *    LAS ACTUALIZACIONES HASTA QUE SE APRUEBE O RECHACE.
+
+
+       4000-ABRIR-ARCHIVO-INPUT.
+      *-------------------------
+           OPEN INPUT ARCHIVO-HORAS-EXTRAS.
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+
+       4000-ABRIR-ARCHIVO-I-O.
+      *--------------------------
+           OPEN I-O ARCHIVO-HORAS-EXTRAS.
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+
+       4000-LEER-REGISTRO.
+      *-------------------
+           READ ARCHIVO-HORAS-EXTRAS
+           END-READ.
+
+           IF FL-HEX = "00"
+                 MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+                 MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+       4000-ESCRIBIR-REGISTRO.
+      *-----------------------
+           MOVE "P" TO HEX-ESTADO-APROBACION.
+
+           WRITE HEX-DATOS.
+
+           IF FL-HEX = "00"
+              DISPLAY "NOVEDAD REGISTRADA CORRECTAMENTE"
+              DISPLAY "VALOR CALCULADO: " HEX-VALOR-HORAS
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL REGISTRAR"
+              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+           END-IF.
+
+       4000-ACTUALIZAR-REGISTRO.
+      *-------------------------
+           REWRITE HEX-DATOS.
+
+           IF FL-HEX = "00"
+              DISPLAY "NOVEDAD ACTUALIZADA CORRECTAMENTE"
+              DISPLAY "VALOR CALCULADO: " HEX-VALOR-HORAS
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL ACTUALIZAR"
+              DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+           END-IF.
+
+       4000-BORAR-REGISTRO.
+      *--------------------
+           MOVE "I" TO HEX-ESTADO.
+
+           REWRITE HEX-DATOS.
+
+           IF FL-HEX = "00"
+              DISPLAY "NOVEDAD INACTIVADA CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL INACTIVAR"
+              DISPLAY "NO SE PUDO ELIMINAR EL REGISTRO"
+           END-IF.
+
+       5000-APROBAR-NOVEDAD.
+      *----------------------
+           IF HEX-ESTADO-APROBACION = "P"
+             PERFORM 9999-IMPRESION-DATOS
+             DISPLAY "APROBAR ESTA NOVEDAD DE HORAS EXTRAS? "
+                 "(S=APROBAR / R=RECHAZAR / N=DEJAR PENDIENTE): "
+             ACCEPT WS-CONFIRMA-APROBACION
+
+             EVALUATE WS-CONFIRMA-APROBACION
+                 WHEN "S"
+                 WHEN "s"
+                   MOVE "A" TO HEX-ESTADO-APROBACION
+                   REWRITE HEX-DATOS
+                   DISPLAY "NOVEDAD APROBADA"
+                 WHEN "R"
+                 WHEN "r"
+                   MOVE "R" TO HEX-ESTADO-APROBACION
+                   REWRITE HEX-DATOS
+                   DISPLAY "NOVEDAD RECHAZADA"
+                 WHEN OTHER
+                   DISPLAY "LA NOVEDAD QUEDA PENDIENTE"
+             END-EVALUATE
+           ELSE
+             DISPLAY "ESTA NOVEDAD YA FUE PROCESADA. ESTADO ACTUAL: "
+                 HEX-ESTADO-APROBACION
+           END-IF.
+
+       4000-CERRAR-ARCHIVO.
+      *--------------------
+           CLOSE ARCHIVO-HORAS-EXTRAS.
+           CLOSE ARCHIVO-EMPRESAS.
+           CLOSE ARCHIVO-EMPLEADOS.
+
+
+       9999-DISPLAY-MENU-CRUD.
+      *-----------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "### PARAMETRIZACION DE: HORAS EXTRAS ###".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- REGISTRAR".
+           DISPLAY " 2.- ACTUALIZAR".
+           DISPLAY " 3.- CONSULTAR".
+           DISPLAY " 4.- ELIMINAR".
+           DISPLAY " 5.- APROBAR/RECHAZAR NOVEDAD".
+           DISPLAY " 6.- SALIR".
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           DISPLAY WS-DECORADOR-2.
+           DISPLAY "COD. EMPRESA:  " HEX-COD-EMPRESA.
+           DISPLAY "COD. EMPLEADO: " HEX-COD-EMPLEADO.
+           DISPLAY "FECHA NOVEDAD: " HEX-FEC-NOVE-AA "-"
+               HEX-FEC-NOVE-MM "-" HEX-FEC-NOVE-DD.
+           DISPLAY "TIPO NOVEDAD:  " TIPO-NOVEDAD.
+           DISPLAY "OBSERVACION:   " HEX-OBSERVACION.
+           DISPLAY "VALOR HORAS:   " HEX-VALOR-HORAS.
+           DISPLAY "ESTADO:        " HEX-ESTADO.
+           DISPLAY "APROBACION:    " HEX-ESTADO-APROBACION
+               " (P=PENDIENTE / A=APROBADO / R=RECHAZADO)".
+           DISPLAY WS-DECORADOR-2.
