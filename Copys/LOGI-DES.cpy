@@ -1,8 +1,8 @@
        FD  ARCHIVO-DESCUENTOS.
            01 DES-DATOS.
               03 DES-CLAVE.
-                 05 DES-COD-EMPRESA      PIC 9(5).
-                 05 DES-COD-EMPLEADO     PIC 9(5).
+                 05 DES-COD-EMPRESA      PIC 9(3).
+                 05 DES-COD-EMPLEADO     PIC 9(8).
                  05 DES-FECHA-NOVEDAD.
                    07 DES-FEC-NOVE-AA    PIC 9(4).
                    07 DES-FEC-NOVE-MM    PIC 9(2).
@@ -11,3 +11,6 @@
               03 DES-MOTIVO              PIC X(50).
               03 DES-VALOR               PIC 9(8)V9(2).
               03 DES-ESTADO              PIC X(1).
+              03 DES-CATEGORIA           PIC X(1).
+              03 DES-DIAS                PIC 9(3).
+              03 DES-ESTADO-APROBACION   PIC X(1).
