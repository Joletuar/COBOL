@@ -0,0 +1,6 @@
+       FD  ARCHIVO-OFICINAS.
+           01 OFI-DATOS.
+              03 OFI-CLAVE                PIC 9(3).
+              03 OFI-DESCRIPCION          PIC X(30).
+              03 OFI-DIRECCION            PIC X(40).
+              03 OFI-ESTADO               PIC X(1).
