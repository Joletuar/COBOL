@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REST-EMP.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "./Copys/FISI-EMP.cpy".
+
+           SELECT RESPALDO-EMP
+             ASSIGN TO "../Archivos/Respaldo-EMP.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-BEMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "./Copys/LOGI-EMP.cpy".
+
+       FD  RESPALDO-EMP.
+       01  BAK-EMP-DATOS.
+           03 BAK-EMP-CLAVE                 PIC 9(8).
+           03 BAK-EMP-CEDULA                PIC 9(10).
+           03 BAK-EMP-NOMBRES               PIC X(40).
+           03 BAK-EMP-DIRECCION             PIC X(40).
+           03 BAK-EMP-CELULAR                PIC 9(10).
+           03 BAK-EMP-COD-OFICINA           PIC 9(3).
+           03 BAK-EMP-SUELDO-ACTUAL         PIC 9(8)V9(2).
+           03 BAK-EMP-COD-CARGO             PIC 9(3).
+           03 BAK-EMP-ESTADO                PIC X(1).
+           03 BAK-EMP-COD-PROFESION         PIC 9(3).
+           03 BAK-EMP-COD-CIU-RESIDENCIA    PIC 9(3).
+           03 BAK-EMP-COD-MONEDA            PIC 9(3).
+           03 BAK-EMP-COD-MOTIVO-BAJA       PIC 9(2).
+           03 BAK-EMP-FEC-BAJA.
+              05 BAK-EMP-FEC-BAJA-AA        PIC 9(4).
+              05 BAK-EMP-FEC-BAJA-MM        PIC 9(2).
+              05 BAK-EMP-FEC-BAJA-DD        PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-EMP PIC XX.
+       01  FL-BEMP PIC XX.
+
+       01  WS-CONTADORES.
+           03 WS-TOTAL-LEIDOS           PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-RESTAURADOS      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-ERRORES          PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-RESTAURAR-REGISTROS.
+
+           IF WS-TOTAL-ERRORES = ZERO AND WS-TOTAL-RESTAURADOS > ZERO
+             DISPLAY "ARCHIVO DE EMPLEADOS RESTAURADO CORRECTAMENTE"
+           ELSE
+             IF WS-TOTAL-RESTAURADOS > ZERO
+               DISPLAY "RESTAURACION FINALIZADA CON ERRORES"
+             ELSE
+               DISPLAY "NO SE PUDO RESTAURAR EL ARCHIVO DE EMPLEADOS"
+             END-IF
+           END-IF.
+
+           DISPLAY "REGISTROS LEIDOS:      " WS-TOTAL-LEIDOS.
+           DISPLAY "REGISTROS RESTAURADOS: " WS-TOTAL-RESTAURADOS.
+           DISPLAY "REGISTROS CON ERROR:   " WS-TOTAL-ERRORES.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           STOP RUN.
+
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN OUTPUT ARCHIVO-EMPLEADOS.
+           OPEN INPUT RESPALDO-EMP.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE RESPALDO-EMP.
+
+       2000-RESTAURAR-REGISTROS.
+      *-------------------------
+           IF FL-BEMP NOT = "00"
+             DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE RESPALDO"
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 2010-LEER-RESPALDO.
+
+           PERFORM UNTIL FL-BEMP = "10"
+             ADD 1 TO WS-TOTAL-LEIDOS
+             PERFORM 2020-MOVER-REGISTRO
+             PERFORM 3000-ESCRIBIR-REGISTRO
+             PERFORM 2010-LEER-RESPALDO
+           END-PERFORM.
+
+       2010-LEER-RESPALDO.
+      *--------------------
+           READ RESPALDO-EMP
+           END-READ.
+
+       2020-MOVER-REGISTRO.
+      *--------------------
+           MOVE BAK-EMP-DATOS TO EMP-DATOS.
+
+       3000-ESCRIBIR-REGISTRO.
+      *------------------------
+           WRITE EMP-DATOS.
+
+           IF FL-EMP = "00"
+             ADD 1 TO WS-TOTAL-RESTAURADOS
+           ELSE
+             ADD 1 TO WS-TOTAL-ERRORES
+             DISPLAY "ERROR AL RESTAURAR EMPLEADO - CEDULA "
+                 BAK-EMP-CEDULA
+             DISPLAY "CODIGO DE ERROR - " FL-EMP
+           END-IF.
