@@ -0,0 +1,726 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CRUD-EMP.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-OFI.cpy".
+            COPY "./Copys/FISI-CAR.cpy".
+            COPY "./Copys/FISI-PRO.cpy".
+            COPY "./Copys/FISI-CIU.cpy".
+            COPY "./Copys/FISI-MON.cpy".
+            COPY "./Copys/FISI-HIS.cpy".
+            COPY "./Copys/FISI-HOF.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-OFI.cpy".
+            COPY "./Copys/LOGI-CAR.cpy".
+            COPY "./Copys/LOGI-PRO.cpy".
+            COPY "./Copys/LOGI-CIU.cpy".
+            COPY "./Copys/LOGI-MON.cpy".
+            COPY "./Copys/LOGI-HIS.cpy".
+            COPY "./Copys/LOGI-HOF.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA                  PIC XX.
+       01  FL-EMP                  PIC XX.
+       01  FL-OFI                  PIC XX.
+       01  FL-CAR                  PIC XX.
+       01  FL-PRO                  PIC XX.
+       01  FL-CIU                  PIC XX.
+       01  FL-MON                  PIC XX.
+       01  FL-HIS                  PIC XX.
+       01  FL-HOF                  PIC XX.
+
+       01  WS-SUELDO-ANTERIOR      PIC 9(8)V9(2).
+       01  WS-OFICINA-ANTERIOR     PIC 9(3).
+
+       01  WS-EMPLEADO.
+           03 WS-EMP-CLAVE                PIC 9(8).
+           03 WS-EMP-CEDULA               PIC 9(10).
+           03 WS-EMP-NOMBRES              PIC X(40).
+           03 WS-EMP-DIRECCION            PIC X(40).
+           03 WS-EMP-CERULAR              PIC 9(10).
+           03 WS-EMP-COD-OFICINA          PIC 9(3).
+           03 WS-EMP-SUELDO-ACTUAL        PIC 9(8)V9(2).
+           03 WS-EMP-COD-CARGO            PIC 9(3).
+           03 WS-EMP-ESTADO               PIC X(1).
+           03 WS-EMP-COD-PROFESION        PIC 9(3).
+           03 WS-EMP-COD-CIU-RESIDENCIA   PIC 9(3).
+           03 WS-EMP-COD-MONEDA           PIC 9(3).
+           03 WS-EMP-COD-MOTIVO-BAJA      PIC 9(2).
+           03 WS-EMP-FEC-BAJA.
+              05 WS-EMP-FEC-BAJA-AA       PIC 9(4).
+              05 WS-EMP-FEC-BAJA-MM       PIC 9(2).
+              05 WS-EMP-FEC-BAJA-DD       PIC 9(2).
+           03 WS-EMP-COD-EMPRESA          PIC 9(3).
+
+       01  WS-OPCION                PIC S9(2).
+       01  WS-OPCION-BUSQUEDA       PIC S9(1).
+
+       01  WS-BANDERA-CAMPOS        PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CCAMPOS-INCORRECTO VALUE 0.
+
+       01  WS-BANDERA-REGISTRO      PIC 9.
+           88 WS-REG-ENCONTRADO     VALUE 1.
+           88 WS-REG-NO-ENCONTRADO  VALUE 0.
+
+       01  WS-BANDERA-CEDULA        PIC 9.
+           88 WS-CEDULA-CORRECTA    VALUE 1.
+           88 WS-CEDULA-INCORRECTA  VALUE 0.
+
+       01  WS-CED-CAMPO              PIC 9(10).
+       01  WS-CED-TABLA REDEFINES WS-CED-CAMPO.
+           03 WS-CED-DIG             PIC 9 OCCURS 10 TIMES.
+
+       01  WS-CED-SUMA               PIC 9(4).
+       01  WS-CED-PROD               PIC 99.
+       01  WS-CED-RESIDUO            PIC 99.
+       01  WS-CED-VERIFICADOR        PIC 9.
+
+       01  WS-BANDERA-FK.
+           03 WS-OFI-EXISTE         PIC 9.
+               88 WS-OFI-SI-EXISTE  VALUE 1.
+               88 WS-OFI-NO-EXISTE  VALUE 0.
+           03 WS-CAR-EXISTE         PIC 9.
+               88 WS-CAR-SI-EXISTE  VALUE 1.
+               88 WS-CAR-NO-EXISTE  VALUE 0.
+           03 WS-PRO-EXISTE         PIC 9.
+               88 WS-PRO-SI-EXISTE  VALUE 1.
+               88 WS-PRO-NO-EXISTE  VALUE 0.
+           03 WS-CIU-EXISTE         PIC 9.
+               88 WS-CIU-SI-EXISTE  VALUE 1.
+               88 WS-CIU-NO-EXISTE  VALUE 0.
+           03 WS-MON-EXISTE         PIC 9.
+               88 WS-MON-SI-EXISTE  VALUE 1.
+               88 WS-MON-NO-EXISTE  VALUE 0.
+
+       77  WS-DECORADOR-1           PIC X(30) VALUE ALL "*-".
+       77  WS-DECORADOR-2           PIC X(30) VALUE ALL "-".
+       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA            PIC 9(3).
+       01  LK-OPERADOR              PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION.
+
+           PERFORM 1000-PROCESO UNTIL WS-OPCION = 5.
+
+           GOBACK.
+
+       1000-PROCESO.
+      *-------------
+           INITIALIZE WS-OPCION FL-EMP WS-BANDERA-CAMPOS
+           WS-BANDERA-REGISTRO WS-BANDERA-FK EMP-DATOS WS-EMPLEADO.
+
+           PERFORM 9999-DISPLAY-MENU-CRUD.
+
+           ACCEPT WS-OPCION.
+
+           PERFORM 1000-PROCESOS.
+
+       1000-PROCESOS.
+      *--------------
+           PERFORM 1000-SELECCION-MODO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 2010-PEDIR-DATOS
+                 PERFORM 3000-VALIDAR-ID
+                 PERFORM 3000-VALIDACION-DATOS
+
+                 IF WS-REG-NO-ENCONTRADO
+                     IF WS-CAMPOS-CORRECTO
+                       PERFORM 3000-MOVER-DATOS
+                       PERFORM 4000-ESCRIBIR-REGISTRO
+                     ELSE
+                       DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                    DISPLAY "YA EXISTE UN EMPLEADO CON DICHO CODIGO"
+                    DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 2
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   MOVE EMP-SUELDO-ACTUAL  TO WS-SUELDO-ANTERIOR
+                   MOVE EMP-COD-OFICINA    TO WS-OFICINA-ANTERIOR
+                   PERFORM 2010-PEDIR-DATOS
+                   PERFORM 3000-VALIDACION-DATOS
+                   IF WS-CAMPOS-CORRECTO
+                     IF WS-SUELDO-ANTERIOR NOT = WS-EMP-SUELDO-ACTUAL
+                       PERFORM 4000-REGISTRAR-HISTORIAL-SUELDO
+                     END-IF
+                     IF WS-OFICINA-ANTERIOR NOT = WS-EMP-COD-OFICINA
+                       PERFORM 4000-REGISTRAR-HISTORIAL-OFICINA
+                     END-IF
+                     PERFORM 3000-MOVER-DATOS
+                     PERFORM 4000-ACTUALIZAR-REGISTRO
+                   ELSE
+                     DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 3
+
+                 PERFORM 2000-PEDIR-ID-CONSULTA
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 9999-IMPRESION-DATOS
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL EMPLEADO"
+                 END-IF
+
+               WHEN WS-OPCION = 4
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 4000-BORAR-REGISTRO
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL EMPLEADO"
+                 END-IF
+
+               WHEN WS-OPCION = 5
+
+                 CONTINUE
+
+               WHEN OTHER
+
+                 DISPLAY "OPCION ELEGIDA NO VALIDA"
+
+           END-EVALUATE.
+
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+
+       1000-SELECCION-MODO.
+      *--------------------
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+               WHEN WS-OPCION = 2
+               WHEN WS-OPCION = 4
+                 PERFORM 4000-ABRIR-ARCHIVO-I-O
+               WHEN WS-OPCION = 3
+                 PERFORM 4000-ABRIR-ARCHIVO-INPUT
+               WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+
+       2000-PEDIR-ID.
+      *--------------
+           DISPLAY "INGRESE LA CLAVE DEL EMPLEADO: ".
+           ACCEPT WS-EMP-CLAVE.
+
+       2000-PEDIR-ID-CONSULTA.
+      *-----------------------
+           DISPLAY "BUSCAR POR: (1) CLAVE  (2) CEDULA".
+           ACCEPT WS-OPCION-BUSQUEDA.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION-BUSQUEDA = 1
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+               WHEN WS-OPCION-BUSQUEDA = 2
+                 DISPLAY "INGRESE LA CEDULA DEL EMPLEADO: "
+                 ACCEPT WS-EMP-CEDULA
+                 PERFORM 3000-VALIDAR-CEDULA
+               WHEN OTHER
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "OPCION DE BUSQUEDA NO VALIDA"
+           END-EVALUATE.
+
+
+       2010-PEDIR-DATOS.
+      *-----------------
+           IF LK-CIA-ACTIVA IS NUMERIC AND LK-CIA-ACTIVA > ZEROS
+             MOVE LK-CIA-ACTIVA TO WS-EMP-COD-EMPRESA
+           ELSE
+             DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: "
+             ACCEPT WS-EMP-COD-EMPRESA
+           END-IF.
+           DISPLAY "INGRESE LA CEDULA DEL EMPLEADO: ".
+           ACCEPT WS-EMP-CEDULA.
+           DISPLAY "INGRESE LOS NOMBRES DEL EMPLEADO: ".
+           ACCEPT WS-EMP-NOMBRES.
+           DISPLAY "INGRESE LA DIRECCION DEL EMPLEADO: ".
+           ACCEPT WS-EMP-DIRECCION.
+           DISPLAY "INGRESE EL CELULAR DEL EMPLEADO: ".
+           ACCEPT WS-EMP-CERULAR.
+           DISPLAY "INGRESE EL CODIGO DE OFICINA: ".
+           ACCEPT WS-EMP-COD-OFICINA.
+           DISPLAY "INGRESE EL SUELDO ACTUAL: ".
+           ACCEPT WS-EMP-SUELDO-ACTUAL.
+           DISPLAY "INGRESE EL CODIGO DE CARGO: ".
+           ACCEPT WS-EMP-COD-CARGO.
+           DISPLAY "INGRESE EL CODIGO DE PROFESION: ".
+           ACCEPT WS-EMP-COD-PROFESION.
+           DISPLAY "INGRESE EL CODIGO DE CIUDAD DE RESIDENCIA: ".
+           ACCEPT WS-EMP-COD-CIU-RESIDENCIA.
+           DISPLAY "INGRESE EL CODIGO DE MONEDA DEL SUELDO: ".
+           ACCEPT WS-EMP-COD-MONEDA.
+           DISPLAY "INGRESE EL ESTADO DEL EMPLEADO (A/I): ".
+           ACCEPT WS-EMP-ESTADO.
+
+           IF WS-EMP-ESTADO = "I"
+             DISPLAY "INGRESE EL CODIGO DE MOTIVO DE BAJA: "
+             ACCEPT WS-EMP-COD-MOTIVO-BAJA
+             DISPLAY "INGRESE LA FECHA DE BAJA (AAAAMMDD): "
+             ACCEPT WS-EMP-FEC-BAJA
+           END-IF.
+
+
+       3000-VALIDACION-DATOS.
+      *----------------------
+           PERFORM 3000-VALIDAR-CODIGOS-FK.
+
+           MOVE 0 TO WS-BANDERA-CEDULA.
+           IF WS-EMP-CEDULA IS NUMERIC AND WS-EMP-CEDULA > ZEROS
+               PERFORM 3001-VALIDAR-CEDULA-EMP
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-EMP-COD-EMPRESA IS NOT NUMERIC OR
+                    WS-EMP-COD-EMPRESA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE EMPRESA"
+               WHEN FS-CIA NOT = "00"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA EMPRESA CON ESE CODIGO"
+               WHEN WS-EMP-CEDULA IS NOT NUMERIC OR
+                    WS-EMP-CEDULA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA CEDULA"
+               WHEN NOT WS-CEDULA-CORRECTA
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "LA CEDULA INGRESADA NO TIENE UN DIGITO "
+                     "VERIFICADOR VALIDO"
+               WHEN WS-EMP-NOMBRES = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LOS NOMBRES"
+               WHEN WS-EMP-DIRECCION = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA DIRECCION"
+               WHEN WS-EMP-CERULAR IS NOT NUMERIC OR
+                    WS-EMP-CERULAR <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CELULAR"
+               WHEN WS-EMP-COD-OFICINA IS NOT NUMERIC OR
+                    WS-EMP-COD-OFICINA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE OFICINA"
+               WHEN WS-OFI-NO-EXISTE
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA OFICINA CON ESE CODIGO"
+               WHEN WS-EMP-SUELDO-ACTUAL IS NOT NUMERIC OR
+                    WS-EMP-SUELDO-ACTUAL <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL SUELDO ACTUAL"
+               WHEN WS-EMP-COD-CARGO IS NOT NUMERIC OR
+                    WS-EMP-COD-CARGO <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE CARGO"
+               WHEN WS-CAR-NO-EXISTE
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UN CARGO CON ESE CODIGO"
+               WHEN WS-CAR-SI-EXISTE AND
+                    (WS-EMP-SUELDO-ACTUAL < CAR-SUELDO-MINIMO OR
+                     WS-EMP-SUELDO-ACTUAL > CAR-SUELDO-MAXIMO)
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL SUELDO NO ESTA DENTRO DEL RANGO "
+                     "PERMITIDO PARA EL CARGO"
+               WHEN WS-EMP-COD-PROFESION IS NOT NUMERIC OR
+                    WS-EMP-COD-PROFESION <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE PROFESION"
+               WHEN WS-PRO-NO-EXISTE
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA PROFESION CON ESE CODIGO"
+               WHEN WS-EMP-COD-CIU-RESIDENCIA IS NOT NUMERIC OR
+                    WS-EMP-COD-CIU-RESIDENCIA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA CIUDAD DE RESIDENCIA"
+               WHEN WS-CIU-NO-EXISTE
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA CIUDAD CON ESE CODIGO"
+               WHEN WS-EMP-COD-MONEDA IS NOT NUMERIC OR
+                    WS-EMP-COD-MONEDA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE MONEDA"
+               WHEN WS-MON-NO-EXISTE
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA MONEDA CON ESE CODIGO"
+               WHEN NOT (WS-EMP-ESTADO = "A" OR WS-EMP-ESTADO = "I")
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+               WHEN WS-EMP-ESTADO = "I" AND
+                    (WS-EMP-COD-MOTIVO-BAJA IS NOT NUMERIC OR
+                     WS-EMP-COD-MOTIVO-BAJA <= ZEROS)
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL MOTIVO DE BAJA"
+               WHEN WS-EMP-ESTADO = "I" AND
+                    WS-EMP-FEC-BAJA IS NOT NUMERIC
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA FECHA DE BAJA"
+               WHEN OTHER
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+           END-EVALUATE.
+
+       3000-VALIDAR-CODIGOS-FK.
+      *------------------------
+           MOVE WS-EMP-COD-EMPRESA TO CIA-CODIGO.
+           READ ARCHIVO-EMPRESAS
+           END-READ.
+
+           MOVE WS-EMP-COD-OFICINA TO OFI-CLAVE.
+           READ ARCHIVO-OFICINAS
+           END-READ.
+           IF FL-OFI = "00"
+                 MOVE 1 TO WS-OFI-EXISTE
+           ELSE
+                 MOVE 0 TO WS-OFI-EXISTE
+           END-IF.
+
+           MOVE WS-EMP-COD-CARGO TO CAR-CODIGO.
+           READ ARCHIVO-CARGOS
+           END-READ.
+           IF FL-CAR = "00"
+                 MOVE 1 TO WS-CAR-EXISTE
+           ELSE
+                 MOVE 0 TO WS-CAR-EXISTE
+           END-IF.
+
+           MOVE WS-EMP-COD-PROFESION TO PRO-CODIGO.
+           READ ARCHIVO-PROFESIONES
+           END-READ.
+           IF FL-PRO = "00"
+                 MOVE 1 TO WS-PRO-EXISTE
+           ELSE
+                 MOVE 0 TO WS-PRO-EXISTE
+           END-IF.
+
+           MOVE WS-EMP-COD-CIU-RESIDENCIA TO CIU-CODIGO.
+           READ ARCHIVO-CIUDADES
+           END-READ.
+           IF FL-CIU = "00"
+                 MOVE 1 TO WS-CIU-EXISTE
+           ELSE
+                 MOVE 0 TO WS-CIU-EXISTE
+           END-IF.
+
+           MOVE WS-EMP-COD-MONEDA TO MON-CODIGO.
+           READ ARCHIVO-MONEDAS
+           END-READ.
+           IF FL-MON = "00"
+                 MOVE 1 TO WS-MON-EXISTE
+           ELSE
+                 MOVE 0 TO WS-MON-EXISTE
+           END-IF.
+
+       3000-VALIDAR-ID.
+      *----------------
+           IF WS-EMP-CLAVE IS NOT NUMERIC OR
+                    WS-EMP-CLAVE <= ZERO
+               MOVE 0 TO WS-BANDERA-CAMPOS
+               DISPLAY "ERROR AL INGRESAR LA CLAVE"
+           ELSE
+               MOVE 1 TO WS-BANDERA-CAMPOS
+               MOVE WS-EMP-CLAVE TO EMP-CLAVE
+               PERFORM 4000-LEER-REGISTRO-POR-CLAVE
+           END-IF.
+
+       3000-VALIDAR-CEDULA.
+      *--------------------
+           IF WS-EMP-CEDULA IS NOT NUMERIC OR
+                    WS-EMP-CEDULA <= ZERO
+               MOVE 0 TO WS-BANDERA-CAMPOS
+               DISPLAY "ERROR AL INGRESAR LA CEDULA"
+           ELSE
+               MOVE 1 TO WS-BANDERA-CAMPOS
+               MOVE WS-EMP-CEDULA TO EMP-CEDULA
+               PERFORM 4000-LEER-REGISTRO-POR-CEDULA
+           END-IF.
+
+       3001-VALIDAR-CEDULA-EMP.
+      *-------------------------
+      *    MODULO 10 DE LA CEDULA ECUATORIANA, COEFICIENTES
+      *    2,1,2,1,2,1,2,1,2 SOBRE LOS 9 PRIMEROS DIGITOS; SI EL
+      *    PRODUCTO DE UN COEFICIENTE IMPAR SUPERA 9 SE LE RESTA 9.
+      *    MISMO ALGORITMO QUE CRUD-CIA USA PARA UN RUC DE PERSONA
+      *    NATURAL.
+           MOVE WS-EMP-CEDULA TO WS-CED-CAMPO.
+
+           MOVE ZERO TO WS-CED-SUMA.
+
+           COMPUTE WS-CED-PROD = WS-CED-DIG(1) * 2.
+           IF WS-CED-PROD > 9
+               SUBTRACT 9 FROM WS-CED-PROD
+           END-IF.
+           ADD WS-CED-PROD TO WS-CED-SUMA.
+
+           ADD WS-CED-DIG(2) TO WS-CED-SUMA.
+
+           COMPUTE WS-CED-PROD = WS-CED-DIG(3) * 2.
+           IF WS-CED-PROD > 9
+               SUBTRACT 9 FROM WS-CED-PROD
+           END-IF.
+           ADD WS-CED-PROD TO WS-CED-SUMA.
+
+           ADD WS-CED-DIG(4) TO WS-CED-SUMA.
+
+           COMPUTE WS-CED-PROD = WS-CED-DIG(5) * 2.
+           IF WS-CED-PROD > 9
+               SUBTRACT 9 FROM WS-CED-PROD
+           END-IF.
+           ADD WS-CED-PROD TO WS-CED-SUMA.
+
+           ADD WS-CED-DIG(6) TO WS-CED-SUMA.
+
+           COMPUTE WS-CED-PROD = WS-CED-DIG(7) * 2.
+           IF WS-CED-PROD > 9
+               SUBTRACT 9 FROM WS-CED-PROD
+           END-IF.
+           ADD WS-CED-PROD TO WS-CED-SUMA.
+
+           ADD WS-CED-DIG(8) TO WS-CED-SUMA.
+
+           COMPUTE WS-CED-PROD = WS-CED-DIG(9) * 2.
+           IF WS-CED-PROD > 9
+               SUBTRACT 9 FROM WS-CED-PROD
+           END-IF.
+           ADD WS-CED-PROD TO WS-CED-SUMA.
+
+           COMPUTE WS-CED-RESIDUO = FUNCTION MOD (WS-CED-SUMA 10).
+
+           IF WS-CED-RESIDUO = 0
+               MOVE 0 TO WS-CED-VERIFICADOR
+           ELSE
+               COMPUTE WS-CED-VERIFICADOR = 10 - WS-CED-RESIDUO
+           END-IF.
+
+           IF WS-CED-VERIFICADOR = WS-CED-DIG(10)
+               MOVE 1 TO WS-BANDERA-CEDULA
+           ELSE
+               MOVE 0 TO WS-BANDERA-CEDULA
+           END-IF.
+
+
+       3000-MOVER-DATOS.
+      *-----------------
+           MOVE WS-EMP-CLAVE               TO EMP-CLAVE.
+           MOVE WS-EMP-CEDULA              TO EMP-CEDULA.
+           MOVE WS-EMP-NOMBRES             TO EMP-NOMBRES.
+           MOVE WS-EMP-DIRECCION           TO EMP-DIRECCION.
+           MOVE WS-EMP-CERULAR             TO EMP-CERULAR.
+           MOVE WS-EMP-COD-OFICINA         TO EMP-COD-OFICINA.
+           MOVE WS-EMP-SUELDO-ACTUAL       TO EMP-SUELDO-ACTUAL.
+           MOVE WS-EMP-COD-CARGO           TO EMP-COD-CARGO.
+           MOVE WS-EMP-ESTADO              TO EMP-ESTADO.
+           MOVE WS-EMP-COD-PROFESION       TO EMP-COD-PROFESION.
+           MOVE WS-EMP-COD-CIU-RESIDENCIA  TO EMP-COD-CIU-RESIDENCIA.
+           MOVE WS-EMP-COD-MONEDA          TO EMP-COD-MONEDA.
+           MOVE WS-EMP-COD-MOTIVO-BAJA     TO EMP-COD-MOTIVO-BAJA.
+           MOVE WS-EMP-FEC-BAJA            TO EMP-FEC-BAJA.
+           MOVE WS-EMP-COD-EMPRESA         TO EMP-COD-EMPRESA.
+
+
+       4000-ABRIR-ARCHIVO-INPUT.
+      *-------------------------
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN INPUT ARCHIVO-OFICINAS.
+           OPEN INPUT ARCHIVO-CARGOS.
+           OPEN INPUT ARCHIVO-PROFESIONES.
+           OPEN INPUT ARCHIVO-CIUDADES.
+           OPEN INPUT ARCHIVO-MONEDAS.
+
+       4000-ABRIR-ARCHIVO-I-O.
+      *--------------------------
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN I-O ARCHIVO-EMPLEADOS.
+           OPEN INPUT ARCHIVO-OFICINAS.
+           OPEN INPUT ARCHIVO-CARGOS.
+           OPEN INPUT ARCHIVO-PROFESIONES.
+           OPEN INPUT ARCHIVO-CIUDADES.
+           OPEN INPUT ARCHIVO-MONEDAS.
+
+
+       4000-LEER-REGISTRO-POR-CLAVE.
+      *-----------------------------
+           READ ARCHIVO-EMPLEADOS
+             KEY IS EMP-CLAVE
+           END-READ.
+
+           IF FL-EMP = "00"
+                 MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+                 MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+       4000-LEER-REGISTRO-POR-CEDULA.
+      *------------------------------
+           READ ARCHIVO-EMPLEADOS
+             KEY IS EMP-CEDULA
+           END-READ.
+
+           IF FL-EMP = "00"
+                 MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+                 MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+       4000-ESCRIBIR-REGISTRO.
+      *-----------------------
+           WRITE EMP-DATOS.
+
+           IF FL-EMP = "00"
+              DISPLAY "EMPLEADO REGISTRADO CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL REGISTRAR"
+              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+           END-IF.
+
+       4000-ACTUALIZAR-REGISTRO.
+      *-------------------------
+           REWRITE EMP-DATOS.
+
+           IF FL-EMP = "00"
+              DISPLAY "EMPLEADO ACTUALIZADO CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL ACTUALIZAR"
+              DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+           END-IF.
+
+       4000-REGISTRAR-HISTORIAL-SUELDO.
+      *--------------------------------
+      *    CONSERVA EL SUELDO PREVIO A LA ACTUALIZACION PARA PODER
+      *    RASTREAR CUANDO Y EN CUANTO CAMBIO EL SUELDO DE UN EMPLEADO.
+           MOVE EMP-CLAVE          TO HIS-COD-EMPLEADO.
+           MOVE WS-SUELDO-ANTERIOR TO HIS-SUELDO-ANTERIOR.
+           ACCEPT HIS-FECHA-EFECTIVA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND ARCHIVO-HIST-SUELDOS.
+           IF FL-HIS NOT = "00"
+             OPEN OUTPUT ARCHIVO-HIST-SUELDOS
+           END-IF.
+
+           WRITE HIS-DATOS.
+
+           CLOSE ARCHIVO-HIST-SUELDOS.
+
+       4000-REGISTRAR-HISTORIAL-OFICINA.
+      *----------------------------------
+      *    CONSERVA LA OFICINA PREVIA A LA ACTUALIZACION PARA PODER
+      *    RASTREAR LOS TRASLADOS DE OFICINA DE UN EMPLEADO.
+           MOVE EMP-CLAVE           TO HOF-COD-EMPLEADO.
+           MOVE WS-OFICINA-ANTERIOR TO HOF-COD-OFICINA-ANT.
+           MOVE WS-EMP-COD-OFICINA  TO HOF-COD-OFICINA-NUEVA.
+           ACCEPT HOF-FECHA-EFECTIVA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND ARCHIVO-HIST-OFICINAS.
+           IF FL-HOF NOT = "00"
+             OPEN OUTPUT ARCHIVO-HIST-OFICINAS
+           END-IF.
+
+           WRITE HOF-DATOS.
+
+           CLOSE ARCHIVO-HIST-OFICINAS.
+
+       4000-BORAR-REGISTRO.
+      *--------------------
+      *    SE INACTIVA EN LUGAR DE BORRARSE, PARA NO PERDER LAS
+      *    REFERENCIAS QUE HISTORIALES Y NOMINA MANTIENEN HACIA EL
+      *    EMPLEADO. IGUAL QUE EN CRUD-CIA, CRUD-OFI Y PROCRUD.
+           MOVE "I" TO EMP-ESTADO.
+           REWRITE EMP-DATOS.
+
+           IF FL-EMP = "00"
+              DISPLAY "EMPLEADO ELIMINADO CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL ELIMINAR"
+              DISPLAY "NO SE PUDO ELIMINAR EL REGISTRO"
+           END-IF.
+
+       4000-CERRAR-ARCHIVO.
+      *--------------------
+           CLOSE ARCHIVO-EMPRESAS.
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-OFICINAS.
+           CLOSE ARCHIVO-CARGOS.
+           CLOSE ARCHIVO-PROFESIONES.
+           CLOSE ARCHIVO-CIUDADES.
+           CLOSE ARCHIVO-MONEDAS.
+
+
+       9999-DISPLAY-MENU-CRUD.
+      *-----------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "### PARAMETRIZACION DE: EMPLEADOS ###".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- REGISTRAR".
+           DISPLAY " 2.- ACTUALIZAR".
+           DISPLAY " 3.- CONSULTAR".
+           DISPLAY " 4.- ELIMINAR".
+           DISPLAY " 5.- SALIR".
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           DISPLAY WS-DECORADOR-2.
+           DISPLAY "COD. EMPRESA:       " EMP-COD-EMPRESA.
+           DISPLAY "CLAVE:              " EMP-CLAVE.
+           DISPLAY "CEDULA:             " EMP-CEDULA.
+           DISPLAY "NOMBRES:            " EMP-NOMBRES.
+           DISPLAY "DIRECCION:          " EMP-DIRECCION.
+           DISPLAY "CELULAR:            " EMP-CERULAR.
+           DISPLAY "COD. OFICINA:       " EMP-COD-OFICINA.
+           DISPLAY "SUELDO ACTUAL:      " EMP-SUELDO-ACTUAL.
+           DISPLAY "COD. CARGO:         " EMP-COD-CARGO.
+           DISPLAY "ESTADO:             " EMP-ESTADO.
+           DISPLAY "COD. PROFESION:     " EMP-COD-PROFESION.
+           DISPLAY "COD. CIUDAD RESID.: " EMP-COD-CIU-RESIDENCIA.
+           DISPLAY "COD. MONEDA:        " EMP-COD-MONEDA.
+           IF EMP-ESTADO = "I"
+             DISPLAY "COD. MOTIVO BAJA:   " EMP-COD-MOTIVO-BAJA
+             DISPLAY "FECHA DE BAJA:      " EMP-FEC-BAJA
+           END-IF.
+           DISPLAY WS-DECORADOR-2.
