@@ -1,535 +1,1315 @@
-      *******************************************************************
-      *                                                                 *
-      *                                                                 *
-      *                                                                 *
-      *                                                                 *
-      *******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. PROCRUD.
-       AUTHOR. JOHAN TUAREZ.
-       DATE-WRITTEN. 27/06/2022.
-
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       FILE-CONTROL.
-            COPY "./Copys/FISI-CIA.cpy".
-            COPY "./Copys/FISI-PRO.cpy".
-            COPY "./Copys/FISI-CIU.cpy".
-            COPY "./Copys/FISI-CAR.cpy".
-
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-            COPY "./Copys/LOGI-CIA.cpy".
-            COPY "./Copys/LOGI-PRO.cpy".
-            COPY "./Copys/LOGI-CIU.cpy".
-            COPY "./Copys/LOGI-CAR.cpy".
-
-
-       WORKING-STORAGE SECTION.
-      *-----------------------
-
-       01  WS-ARCHIVO-SELECCIONADO   PIC X(11).
-
-       01  FILE-STATUS.
-           03 FS-CIA                 PIC XX.
-           03 FS-PRO                 PIC XX.
-           03 FS-CIU                 PIC XX.
-           03 FS-CAR                 PIC XX.
-           03 FS-USADO               PIC XX.
-
-       01  WS-CAMPOS-INGRESADOS.
-           03 WS-EMPRESA.
-             05 WS-CIA-CODIGO        PIC 9(3).
-             05 WS-CIA-DESCRIPCION   PIC X(30).
-             05 WS-CIA-ESTADO        PIC X.
-             05 WS-CIA-REPRESENTANTE PIC X(30).
-             05 WS-CIA-RUC           PIC 9(10).
-             05 WS-CIA-DIRECCION     PIC X(40).
-             03 WS-CIA-TELEFONO      PIC 9(10).
-           03 WS-CARGO.
-             05 WS-CAR-CODIGO        PIC 9(3).
-             05 WS-CAR-DESCRIPCION   PIC X(30).
-             05 WS-CAR-ESTADO        PIC X.
-           03 WS-CIUDAD.
-             05 WS-CIU-CODIGO        PIC 9(3).
-             05 WS-CIU-DESCRIPCION   PIC X(30).
-           03 WS-PROFESIONES.
-             05 WS-PRO-CODIGO        PIC 9(3).
-             05 WS-PRO-DESCRIPCION   PIC X(30).
-             05 WS-PRO-ESTADO        PIC X.
-
-       01  WS-MENSAJES.
-           03 WS-MSJ-ACTUAL         PIC X(50).
-           03 WS-MSJ-OPERACION      PIC X(50).
-
-       01  WS-BANDERAS.
-           03 WS-BANDERAS-ARCHIVO    PIC 9.
-             88 WS-ERROR-ARCH       VALUE 0.
-             88 WS-NO-ERROR-ARCH    VALUE 1.
-           03 WS-BANDERAS-CAMPOS.
-             05 WS-BANDERA-CIA       PIC 9.
-               88 WS-CIA-CORRECTO   VALUE 1.
-               88 WS-CIA-INCORRECTO VALUE 0.
-             05 WS-BANDERA-CIU       PIC 9.
-               88 WS-CIU-CORRECTO   VALUE 1.
-               88 WS-CIU-INCORRECTO VALUE 0.
-             05 WS-BANDERA-CAR       PIC 9.
-               88 WS-CAR-CORRECTO   VALUE 1.
-               88 WS-CAR-INCORRECTO VALUE 0.
-             05 WS-BANDERA-PRO       PIC 9.
-               88 WS-PRO-CORRECTO   VALUE 1.
-               88 WS-PRO-INCORRECTO VALUE 0.
-
-
-       01  WS-CONSTANTES.
-           03 WS-ARCH-EXTENSIONES.
-             05 WS-EXT-CIA           PIC X(3) VALUE "CIA".
-             05 WS-EXT-CAR           PIC X(3) VALUE "CAR".
-             05 WS-EXT-CIU           PIC X(3) VALUE "CIU".
-             05 WS-EXT-PRO           PIC X(3) VALUE "PRO".
-           03 WS-ARCH-NOMBRES.
-             05 WS-NOM-CIA           PIC X(11) VALUE "ARCHIVO-CIA".
-             05 WS-NOM-CAR           PIC X(11) VALUE "ARCHIVO-CAR".
-             05 WS-NOM-CIU           PIC X(11) VALUE "ARCHIVO-CIU".
-             05 WS-NOM-PRO           PIC X(11) VALUE "ARCHIVO-PRO".
-           03 WS-OPE-EXTENSIONES.
-             05 WS-EXT-REGISTRAR     PIC X VALUE "C".
-             05 WS-EXT-CONSULTAR     PIC X VALUE "R".
-             05 WS-EXT-ACTUALIZAR    PIC X VALUE "U".
-             05 WS-EXT-ELIMINAR      PIC X VALUE "D".
-           03 WS-DECORADORES.
-             05 WS-LINEAS-1          PIC X(25) VALUE ALL "*".
-
-
-       LINKAGE SECTION.
-      *----------------
-
-       01  PARAM-TIPO-ARCHIVO        PIC X(11).
-       01  PARAM-OPERACION           PIC X.
-
-       PROCEDURE DIVISION USING PARAM-TIPO-ARCHIVO PARAM-OPERACION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-
-       0000-MAIN.
-      *----------
-
-           PERFORM 1000-PROCESOS.
-
-           IF WS-ERROR-ARCH
-               DISPLAY WS-DECORADORES
-               DISPLAY WS-MSJ-OPERACION
-               DISPLAY "CODIGO DE ERROR - " FS-USADO
-               DISPLAY WS-DECORADORES
-           ELSE
-               DISPLAY WS-DECORADORES
-               DISPLAY WS-MSJ-OPERACION
-               DISPLAY WS-DECORADORES
-           END-IF.
-
-           GOBACK.
-
-
-       1000-PROCESOS.
-      *--------------
-           PERFORM 1000-SELECCION-ARCHIVO.
-           PERFORM 4010-MODO-INPUT.
-
-           IF FS-USADO NOT = "00"
-
-               PERFORM 2010-CERRAR-ARCHIVOS
-               PERFORM 2000-CREACION-ARCHIVOS
-
-               IF FS-USADO NOT = "00"
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-               END-IF
-
-           ELSE
-
-               PERFORM 2010-CERRAR-ARCHIVOS
-               PERFORM 1010-SELECCION-OPERACION
-
-               IF FS-USADO NOT = "00"
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-               ELSE
-                   PERFORM 1020-EJECUTAR-OPERACION
-               END-IF
-
-           END-IF.
-
-           PERFORM 2010-CERRAR-ARCHIVOS.
-
-
-       1010-SELECCION-ARCHIVO.
-      *-----------------------
-           INITIALIZE WS-ARCHIVO-SELECCIONADO.
-           INITIALIZE FILE-STATUS.
-
-           EVALUATE TRUE
-               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-CIA
-                   MOVE WS-NOM-CIA TO WS-ARCHIVO-SELECCIONADO
-                   MOVE FS-CIA TO FS-USADO
-               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-CAR
-                   MOVE WS-NOM-CAR TO WS-ARCHIVO-SELECCIONADO
-                   MOVE FS-CAR TO FS-USADO
-               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-PRO
-                   MOVE WS-NOM-PRO TO WS-ARCHIVO-SELECCIONADO
-                   MOVE FS-PRO TO FS-USADO
-               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-CIU
-                   MOVE WS-NOM-CIU TO WS-ARCHIVO-SELECCIONADO
-                   MOVE FS-CIU TO FS-USADO
-               WHEN OTHER
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-                   CONTINUE
-           END-EVALUATE.
-
-
-       1010-SELECCION-OPERACION.
-      *-------------------------
-           INITIALIZE FILE-STATUS.
-
-           EVALUATE TRUE
-               WHEN PARAM-OPERACION = WS-EXT-REGISTRAR
-               WHEN PARAM-OPERACION = WS-EXT-ACTUALIZAR
-               WHEN PARAM-OPERACION = WS-EXT-ELIMINAR
-                   PERFORM 4020-MODO-I-O
-               WHEN PARAM-OPERACION = WS-EXT-CONSULTAR
-                   PERFORM 4010-MODO-INPUT
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
-
-
-       1020-EJECUTAR-OPERACION.
-      *------------------------
-           EVALUATE TRUE
-               WHEN PARAM-OPERACION = WS-EXT-REGISTRAR
-                   PERFORM 2020-INSERTAR-REGISTROS
-               WHEN PARAM-OPERACION = WS-EXT-ACTUALIZAR
-                   PERFORM 2030-ACTUALIZAR-REGISTROS
-               WHEN PARAM-OPERACION = WS-EXT-CONSULTAR
-                   PERFORM 2040-CONSULTAR-REGISTROS
-               WHEN PARAM-OPERACION = WS-EXT-ELIMINAR
-                   PERFORM 2050-ELIMINAR-REGISTROS
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
-
-
-       2000-CREACION-ARCHIVOS.
-      *-----------------------
-           PERFORM 4000-MODO-OUTPUT.
-
-
-       2010-CERRAR-ARCHIVOS.
-      *---------------------
-           EVALUATE TRUE
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
-                   CLOSE ARCHIVO-CIA
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
-                   CLOSE ARCHIVO-CAR
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
-                   CLOSE ARCHIVO-CIU
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
-                   CLOSE ARCHIVO-PRO
-               WHEN OTHER
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-                   CONTINUE
-           END-EVALUATE.
-
-
-       2020-INSERTAR-REGISTROS.
-      *------------------------
-           INITIALIZE WS-CAMPOS-INGRESADOS.
-
-           EVALUATE TRUE
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
-
-                   PERFORM 3000-PEDIR-DATOS-CIA
-
-                   IF WS-CIA-CORRECTO
-                      PERFORM 5010-MOVER-DATOS-CIA
-                      WRITE CIA-DATOS
-                   END-IF
-
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
-
-                   PERFORM 3000-PEDIR-DATOS-CAR
-
-                   IF WS-CARGO-CORRECTO
-                       PERFORM 5020-MOVER-DATOS-CAR
-                       WRITE CAR-DATOS
-                   END-IF
-
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
-
-                   PERFORM 3000-PEDIR-DATOS-CIU
-
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
-
-                   PERFORM 3000-PEDIR-DATOS-PRO
-
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
-
-           IF FS-USADO NOT = "00"
-              MOVE 0 TO WS-BANDERAS-ARCHIVO
-              MOVE "OCURRIO UN ERROR DURANTE EL REGISTRO"
-              TO WS-MSJ-OPERACION
-           ELSE
-               MOVE 1 TO WS-BANDERAS-ARCHIVO
-               MOVE "OPERACION DE REGISTRO EXITOSA"
-               TO WS-MSJ-OPERACION
-           END-IF
-
-
-
-       2030-ACTUALIZAR-REGISTROS.
-      *--------------------------
-
-
-       2040-CONSULTAR-REGISTROS.
-      *-------------------------
-
-
-       2050-ELIMINAR-REGISTROS.
-      *------------------------
-
-
-       3000-PEDIR-DATOS SECTION.
-      *-------------------------
-       3010-PEDIR-DATOS-CIA.
-      *---------------------
-           PERFORM 9999-MENU-DISPLAY-CIA.
-
-           EVALUATE TRUE
-               WHEN WS-CIA-CODIGO IS NOT NUMERIC OR
-                    WS-CIA-CODIGO <= ZERO
-
-                   MOVE "EL CODIGO NO ES VALIDO"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CIA
-
-               WHEN WS-CIA-DESCRIPCION IS SPACES
-
-                   MOVE "LA DESCRIPCION NO PUEDE ESTAR VACIA"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CIA
-
-               WHEN WS-CIA-REPRESENTANTE IS SPACES
-
-                 MOVE "EL NOMBRE DEL REPRESENTANTE NO PUEDE ESTAR VACIO"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CIA
-
-               WHEN WS-CIA-RUC IS NOT NUMERIC OR
-                    WS-CIA-RUC <= ZERO
-
-                   MOVE "EL RUC INGRESADO NO ES VALIDO"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CIA
-
-               WHEN WS-CIA-DIRECCION IS SPACES
-
-                 MOVE "EL DIRECCION NO PUEDE ESTAR VACIA"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CIA
-
-               WHEN WS-CIA-TELEFONO IS NOT NUMERIC OR
-                    WS-CIA-TELEFONO <= ZERO
-
-                   MOVE "EL NUMERO DE TELEFONO NO ES VALIDO"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CIA
-
-               WHEN WS-CIA-ESTADO NOT = "A" OR
-                    WS-CIA-ESTADO NOT = "I" OR
-
-                    MOVE "EL ESTADO SOLO PUEDE SER A/I"
-                    TO WS-MSJ-ACTUAL
-                    MOVE 0 WS-BANDERA-CIA
-
-               WHEN OTHER
-
-                    MOVE 1 TO WS-BANDERA-CIA
-
-           END-EVALUATE.
-
-       3010-PEDIR-DATOS-CAR.
-      *---------------------
-           PERFORM 9999-MENU-DISPLAY-CAR.
-
-           EVALUATE TRUE
-               WHEN WS-CAR-CODIGO IS NOT NUMERIC OR
-                    WS-CAR-CODIGO <= ZERO
-
-                   MOVE "EL CODIGO NO ES VALIDO"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 TO WS-BANDERA-CAR
-
-               WHEN WS-PRO-DESCRIPCION IS SPACES
-
-                   MOVE "LA DESCRIPCION NO PUEDE ESTAR VACIA"
-                   TO WS-MSJ-ACTUAL
-                   MOVE 0 WS-BANDERA-CAR
-
-               WHEN WS-CAR-ESTADO NOT = "A" OR
-                    WS-CAR-ESTADO NOT = "I" OR
-
-                    MOVE "EL ESTADO SOLO PUEDE SER A/I"
-                    TO WS-MSJ-ACTUAL
-                    MOVE 0 WS-BANDERA-CAR
-
-               WHEN OTHER
-
-                    MOVE 1 TO WS-BANDERA-CAR
-
-           END-EVALUATE.
-
-
-      *---------------------
-       3000-PEDIR-DATOS-FIN SECTION.
-      *-----------------------------
-           EXIT.
-
-
-       4000-MODO-OUPUT.
-      *------------------------
-           EVALUATE TRUE
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
-                   OPEN OUTPUT ARCHIVO-CIA
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
-                   OPEN OUTPUT ARCHIVO-CAR
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
-                   OPEN OUTPUT ARCHIVO-CIU
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
-                   OPEN OUTPUT ARCHIVO-PRO
-               WHEN OTHER
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-                   CONTINUE
-           END-EVALUATE.
-
-
-       4010-MODO-INPUT.
-      *----------------
-           EVALUATE TRUE
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
-                   OPEN INPUT ARCHIVO-CIA
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
-                   OPEN INPUT ARCHIVO-CAR
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
-                   OPEN INPUT ARCHIVO-CIU
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
-                   OPEN INPUT ARCHIVO-PRO
-               WHEN OTHER
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-                   CONTINUE
-           END-EVALUATE.
-
-
-       4020-MODO-I-O.
-      *--------------
-           EVALUATE TRUE
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
-                   OPEN I-O ARCHIVO-CIA
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
-                   OPEN I-O ARCHIVO-CAR
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
-                   OPEN I-O ARCHIVO-PRO
-               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
-                   OPEN I-O ARCHIVO-CIU
-               WHEN OTHER
-                   MOVE 0 TO WS-BANDERAS-ARCHIVO
-                   CONTINUE
-           END-EVALUATE.
-
-
-       5000-MOVER-DATOS SECTION.
-      *-------------------------
-
-       5010-MOVER-DATOS-CIA.
-      *---------------------
-           MOVE WS-CIA-CODIGO      TO CIA-CODIGO.
-           MOVE WS-CIA-DESCRIPCION TO CIA-DESCRIPCION.
-           MOVE WS-CIA-ESTADO      TO CIA-ESTADO.
-           MOVE WS-CIA-RUC         TO CIA-RUC.
-           MOVE WS-CIA-DIRECCION   TO CIA-DIRECCION.
-           MOVE WS-CIA-TELEFONO    TO CIA-TELE-CONVENCIONAL.
-
-       5020-MOVER-DATOS-CAR.
-      *---------------------
-           MOVE WS-CAR-CODIGO      TO CAR-CODIGO.
-           MOVE WS-CAR-DESCRIPCION TO CAR-DESCRIPCION.
-           MOVE WS-CAR-ESTADO      TO CAR-ESTADO.
-
-       5030-MOVER-DATOS-CIU.
-      *---------------------
-           MOVE WS-CIU-CODIGO      TO CIU-CODIGO.
-           MOVE WS-CIU-DESCRIPCION TO CIU-DESCRIPCION.
-
-       5040-MOVER-DATOS-PRO.
-      *---------------------
-           MOVE WS-PRO-CODIGO      TO PRO-CODIGO.
-           MOVE WS-PRO-DESCRIPCION TO PRO-DESCRIPCION.
-           MOVE WS-PRO-ESTADO      TO PRO-ESTADO.
-
-       5000-MOVER-DATOS-FIN SECTION.
-      *-----------------------------
-           EXIT.
-
-
-       9999-MENUS-DISPLAY SECTION.
-      *---------------------------
-       9999-MENU-DISPLAY-CIA.
-      *------------------
-           DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: ".
-           ACCEPT WS-CIA-CODIGO.
-           DISPLAY "INGRESE EL NOMBRE DE LA EMPRESA: ".
-           ACCEPT WS-CIA-DESCRIPCION.
-           DISPLAY "INGRESE EL REPRESENTANTE LEGAL DE LA EMPRESA: ".
-           ACCEPT WS-CIA-REPRESENTANTE.
-           DISPLAY "INGRESE EL RUC DE LA EMPRESA: ".
-           ACCEPT WS-CIA-REPRESENTANTE.
-           DISPLAY "INGRESE LA DIRECCION DE LA EMPRESA: ".
-           ACCEPT WS-CIA-DIRECCION.
-           DISPLAY "INGRESE EL TELF. CONVENCIONAL DE LA EMPRESA: ".
-           ACCEPT WS-CIA-TELEFONO.
-           DISPLAY "INGRESE EL ESTADO DE LA EMPRESA (A/I): ".
-           ACCEPT WS-CIA-ESTADO.
-
-       9999-MENU-DISPLAY-CAR.
-      *----------------------
-           DISPLAY "INGRESE EL CODIGO DEL CARGO: ".
-           ACCEPT WS-CAR-CODIGO.
-           DISPLAY "INGRESE EL NOMBRE DEL CARGO: ".
-           ACCEPT WS-CAR-DESCRIPCION.
-           DISPLAY "INGRESE EL ESTADO DEL CARGO: ".
-           ACCEPT WS-CAR-ESTADO.
-
-       9999-MENU-DISPLAY-CIU.
-      *----------------------
-           DISPLAY "INGRESE EL CODIGO DE LA CIUDAD: ".
-           ACCEPT WS-CIU-CODIGO.
-           DISPLAY "INGRESE EL NOMBRE DE LA CIUDAD: ".
-           ACCEPT WS-CIU-DESCRIPCION.
-
-       9999-MENU-DISPLAY-PRO.
-      *----------------------
-           DISPLAY "INGRESE EL CODIGO DE LA PROFESION: ".
-           ACCEPT WS-PRO-CODIGO.
-           DISPLAY "INGRESE EL NOMBRE DE LA PROFESION: ".
-           ACCEPT WS-PRO-DESCRIPCION.
-           DISPLAY "INGRESE ESTADO DE LA PROFESION: ".
-           ACCEPT WS-PRO-ESTADO.
-
-       9999-MENUS-DISPLAY SECTION.
-      *---------------------------
-           EXIT.
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PROCRUD.
+       AUTHOR. JOHAN TUAREZ.
+       DATE-WRITTEN. 27/06/2022.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-PRO.cpy".
+            COPY "./Copys/FISI-CIU.cpy".
+            COPY "./Copys/FISI-CAR.cpy".
+            COPY "./Copys/FISI-MON.cpy".
+            COPY "./Copys/FISI-AUD.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-PRO.cpy".
+            COPY "./Copys/LOGI-CIU.cpy".
+            COPY "./Copys/LOGI-CAR.cpy".
+            COPY "./Copys/LOGI-MON.cpy".
+            COPY "./Copys/LOGI-AUD.cpy".
+
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+
+       01  WS-ARCHIVO-SELECCIONADO   PIC X(11).
+
+       01  FILE-STATUS.
+           03 FS-CIA                 PIC XX.
+           03 FL-CAR                 PIC XX.
+           03 FL-CIU                 PIC XX.
+           03 FL-PRO                 PIC XX.
+           03 FL-MON                 PIC XX.
+           03 FS-USADO               PIC XX.
+
+       01  WS-CAMPOS-INGRESADOS.
+           03 WS-EMPRESA.
+             05 WS-CIA-CODIGO        PIC 9(3).
+             05 WS-CIA-DESCRIPCION   PIC X(30).
+             05 WS-CIA-ESTADO        PIC X.
+             05 WS-CIA-REPRESENTANTE PIC X(30).
+             05 WS-CIA-RUC           PIC 9(10).
+             05 WS-CIA-DIRECCION     PIC X(40).
+             03 WS-CIA-TELEFONO      PIC 9(10).
+             03 WS-CIA-CELULAR       PIC 9(10).
+             03 WS-CIA-EMAIL         PIC X(40).
+           03 WS-CARGO.
+             05 WS-CAR-CODIGO        PIC 9(3).
+             05 WS-CAR-DESCRIPCION   PIC X(30).
+             05 WS-CAR-ESTADO        PIC X.
+             05 WS-CAR-SUELDO-MINIMO PIC 9(8)V9(2).
+             05 WS-CAR-SUELDO-MAXIMO PIC 9(8)V9(2).
+           03 WS-CIUDAD.
+             05 WS-CIU-CODIGO        PIC 9(3).
+             05 WS-CIU-DESCRIPCION   PIC X(30).
+             05 WS-CIU-ESTADO        PIC X.
+           03 WS-PROFESIONES.
+             05 WS-PRO-CODIGO        PIC 9(3).
+             05 WS-PRO-DESCRIPCION   PIC X(30).
+             05 WS-PRO-ESTADO        PIC X.
+           03 WS-MONEDA.
+             05 WS-MON-CODIGO        PIC 9(3).
+             05 WS-MON-DESCRIPCION   PIC X(20).
+             05 WS-MON-SIMBOLO       PIC X(3).
+             05 WS-MON-TASA-CAMBIO   PIC 9(4)V9(6).
+             05 WS-MON-ESTADO        PIC X.
+
+       01  WS-MENSAJES.
+           03 WS-MSJ-ACTUAL         PIC X(50).
+           03 WS-MSJ-OPERACION      PIC X(50).
+
+       01  WS-BANDERAS.
+           03 WS-BANDERAS-ARCHIVO    PIC 9.
+             88 WS-ERROR-ARCH       VALUE 0.
+             88 WS-NO-ERROR-ARCH    VALUE 1.
+           03 WS-BANDERA-REGISTRO    PIC 9.
+             88 WS-REG-ENCONTRADO    VALUE 1.
+             88 WS-REG-NO-ENCONTRADO VALUE 0.
+           03 WS-BANDERAS-CAMPOS.
+             05 WS-BANDERA-CIA       PIC 9.
+               88 WS-CIA-CORRECTO   VALUE 1.
+               88 WS-CIA-INCORRECTO VALUE 0.
+             05 WS-BANDERA-CIU       PIC 9.
+               88 WS-CIU-CORRECTO   VALUE 1.
+               88 WS-CIU-INCORRECTO VALUE 0.
+             05 WS-BANDERA-CAR       PIC 9.
+               88 WS-CAR-CORRECTO   VALUE 1.
+               88 WS-CAR-INCORRECTO VALUE 0.
+             05 WS-BANDERA-PRO       PIC 9.
+               88 WS-PRO-CORRECTO   VALUE 1.
+               88 WS-PRO-INCORRECTO VALUE 0.
+             05 WS-BANDERA-MON       PIC 9.
+               88 WS-MON-CORRECTO   VALUE 1.
+               88 WS-MON-INCORRECTO VALUE 0.
+           03 WS-BANDERA-BROWSE       PIC 9.
+             88 WS-BROWSE-TODAS       VALUE 1.
+             88 WS-BROWSE-NO          VALUE 0.
+           03 WS-BANDERA-CAMPO-OK     PIC 9.
+             88 WS-CAMPO-OK           VALUE 1.
+             88 WS-CAMPO-NO-OK        VALUE 0.
+
+       01  WS-PAUSA                   PIC X.
+
+       01  FL-AUD                     PIC XX.
+
+       01  WS-SNAPSHOT-ANTES           PIC X(150).
+       01  WS-SNAPSHOT-DESPUES         PIC X(150).
+       01  WS-OPERACION-AUD            PIC X.
+       01  WS-CLAVE-AUD                PIC X(20).
+
+       01  WS-FECHA-SISTEMA.
+           03 WS-FEC-AA                PIC 9(4).
+           03 WS-FEC-MM                PIC 9(2).
+           03 WS-FEC-DD                PIC 9(2).
+
+       01  WS-HORA-SISTEMA.
+           03 WS-HOR-HH                PIC 9(2).
+           03 WS-HOR-MM                PIC 9(2).
+           03 WS-HOR-SS                PIC 9(2).
+           03 WS-HOR-CC                PIC 9(2).
+
+
+       01  WS-CONSTANTES.
+           03 WS-ARCH-EXTENSIONES.
+             05 WS-EXT-CIA           PIC X(3) VALUE "CIA".
+             05 WS-EXT-CAR           PIC X(3) VALUE "CAR".
+             05 WS-EXT-CIU           PIC X(3) VALUE "CIU".
+             05 WS-EXT-PRO           PIC X(3) VALUE "PRO".
+             05 WS-EXT-MON           PIC X(3) VALUE "MON".
+           03 WS-ARCH-NOMBRES.
+             05 WS-NOM-CIA           PIC X(11) VALUE "ARCHIVO-CIA".
+             05 WS-NOM-CAR           PIC X(11) VALUE "ARCHIVO-CAR".
+             05 WS-NOM-CIU           PIC X(11) VALUE "ARCHIVO-CIU".
+             05 WS-NOM-PRO           PIC X(11) VALUE "ARCHIVO-PRO".
+             05 WS-NOM-MON           PIC X(11) VALUE "ARCHIVO-MON".
+           03 WS-OPE-EXTENSIONES.
+             05 WS-EXT-REGISTRAR     PIC X VALUE "C".
+             05 WS-EXT-CONSULTAR     PIC X VALUE "R".
+             05 WS-EXT-ACTUALIZAR    PIC X VALUE "U".
+             05 WS-EXT-ELIMINAR      PIC X VALUE "D".
+           03 WS-DECORADORES.
+             05 WS-LINEAS-1          PIC X(25) VALUE ALL "*".
+             05 WS-LINEAS-2          PIC X(25) VALUE ALL "-".
+
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  PARAM-TIPO-ARCHIVO        PIC X(11).
+       01  PARAM-OPERACION           PIC X.
+       01  PARAM-OPERADOR            PIC X(10).
+       01  PARAM-CIA-ACTIVA          PIC 9(3).
+
+       PROCEDURE DIVISION USING PARAM-TIPO-ARCHIVO PARAM-OPERACION
+                                 PARAM-OPERADOR PARAM-CIA-ACTIVA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+
+           PERFORM 1000-PROCESOS.
+
+           IF WS-ERROR-ARCH
+               DISPLAY WS-LINEAS-1
+               DISPLAY WS-MSJ-OPERACION
+               DISPLAY "CODIGO DE ERROR - " FS-USADO
+               DISPLAY WS-LINEAS-1
+           ELSE
+               DISPLAY WS-LINEAS-1
+               DISPLAY WS-MSJ-OPERACION
+               DISPLAY WS-LINEAS-1
+           END-IF.
+
+           GOBACK.
+
+
+       1000-PROCESOS.
+      *--------------
+           PERFORM 1010-SELECCION-ARCHIVO.
+           PERFORM 4010-MODO-INPUT.
+
+           IF FS-USADO NOT = "00"
+
+               PERFORM 2010-CERRAR-ARCHIVOS
+               PERFORM 2000-CREACION-ARCHIVOS
+
+               IF FS-USADO NOT = "00"
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+               END-IF
+
+           ELSE
+
+               PERFORM 2010-CERRAR-ARCHIVOS
+               PERFORM 1010-SELECCION-OPERACION
+
+               IF FS-USADO NOT = "00"
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+               ELSE
+                   PERFORM 1020-EJECUTAR-OPERACION
+               END-IF
+
+           END-IF.
+
+           PERFORM 2010-CERRAR-ARCHIVOS.
+
+
+       1010-SELECCION-ARCHIVO.
+      *-----------------------
+           INITIALIZE WS-ARCHIVO-SELECCIONADO.
+           INITIALIZE FILE-STATUS.
+
+           EVALUATE TRUE
+               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-CIA
+                   MOVE WS-NOM-CIA TO WS-ARCHIVO-SELECCIONADO
+                   MOVE FS-CIA TO FS-USADO
+               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-CAR
+                   MOVE WS-NOM-CAR TO WS-ARCHIVO-SELECCIONADO
+                   MOVE FL-CAR TO FS-USADO
+               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-PRO
+                   MOVE WS-NOM-PRO TO WS-ARCHIVO-SELECCIONADO
+                   MOVE FL-PRO TO FS-USADO
+               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-CIU
+                   MOVE WS-NOM-CIU TO WS-ARCHIVO-SELECCIONADO
+                   MOVE FL-CIU TO FS-USADO
+               WHEN PARAM-TIPO-ARCHIVO = WS-EXT-MON
+                   MOVE WS-NOM-MON TO WS-ARCHIVO-SELECCIONADO
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+                   CONTINUE
+           END-EVALUATE.
+
+
+       1010-SELECCION-OPERACION.
+      *-------------------------
+           INITIALIZE FILE-STATUS.
+
+           EVALUATE TRUE
+               WHEN PARAM-OPERACION = WS-EXT-REGISTRAR
+               WHEN PARAM-OPERACION = WS-EXT-ACTUALIZAR
+               WHEN PARAM-OPERACION = WS-EXT-ELIMINAR
+                   PERFORM 4020-MODO-I-O
+               WHEN PARAM-OPERACION = WS-EXT-CONSULTAR
+                   PERFORM 4010-MODO-INPUT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+
+       1020-EJECUTAR-OPERACION.
+      *------------------------
+           EVALUATE TRUE
+               WHEN PARAM-OPERACION = WS-EXT-REGISTRAR
+                   PERFORM 2020-INSERTAR-REGISTROS
+               WHEN PARAM-OPERACION = WS-EXT-ACTUALIZAR
+                   PERFORM 2030-ACTUALIZAR-REGISTROS
+               WHEN PARAM-OPERACION = WS-EXT-CONSULTAR
+                   PERFORM 2040-CONSULTAR-REGISTROS
+               WHEN PARAM-OPERACION = WS-EXT-ELIMINAR
+                   PERFORM 2050-ELIMINAR-REGISTROS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+
+       2000-CREACION-ARCHIVOS.
+      *-----------------------
+           PERFORM 4000-MODO-OUTPUT.
+
+
+       2010-CERRAR-ARCHIVOS.
+      *---------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   CLOSE ARCHIVO-EMPRESAS
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   CLOSE ARCHIVO-CARGOS
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   CLOSE ARCHIVO-CIUDADES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   CLOSE ARCHIVO-PROFESIONES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   CLOSE ARCHIVO-MONEDAS
+               WHEN OTHER
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+                   CONTINUE
+           END-EVALUATE.
+
+
+       2020-INSERTAR-REGISTROS.
+      *------------------------
+           INITIALIZE WS-CAMPOS-INGRESADOS.
+
+           MOVE SPACES TO WS-SNAPSHOT-ANTES.
+
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+
+                   PERFORM 3010-PEDIR-DATOS-CIA
+
+                   IF WS-CIA-CORRECTO
+                      PERFORM 5010-MOVER-DATOS-CIA
+                      WRITE CIA-DATOS
+                      MOVE FS-CIA TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+
+                   PERFORM 3010-PEDIR-DATOS-CAR
+
+                   IF WS-CAR-CORRECTO
+                       PERFORM 5020-MOVER-DATOS-CAR
+                       WRITE CAR-DATOS
+                       MOVE FL-CAR TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+
+                   PERFORM 3010-PEDIR-DATOS-CIU
+
+                   IF WS-CIU-CORRECTO
+                       PERFORM 5030-MOVER-DATOS-CIU
+                       WRITE CIU-DATOS
+                       MOVE FL-CIU TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+
+                   PERFORM 3010-PEDIR-DATOS-PRO
+
+                   IF WS-PRO-CORRECTO
+                       PERFORM 5040-MOVER-DATOS-PRO
+                       WRITE PRO-DATOS
+                       MOVE FL-PRO TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+
+                   PERFORM 3010-PEDIR-DATOS-MON
+
+                   IF WS-MON-CORRECTO
+                       PERFORM 5050-MOVER-DATOS-MON
+                       WRITE MON-DATOS
+                       MOVE FL-MON TO FS-USADO
+                   END-IF
+
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF FS-USADO NOT = "00"
+              MOVE 0 TO WS-BANDERAS-ARCHIVO
+              MOVE "OCURRIO UN ERROR DURANTE EL REGISTRO"
+              TO WS-MSJ-OPERACION
+           ELSE
+               MOVE 1 TO WS-BANDERAS-ARCHIVO
+               MOVE "OPERACION DE REGISTRO EXITOSA"
+               TO WS-MSJ-OPERACION
+               PERFORM 3022-CAPTURAR-SNAPSHOT-DESPUES
+               MOVE WS-EXT-REGISTRAR TO WS-OPERACION-AUD
+               PERFORM 7000-REGISTRAR-AUDITORIA
+           END-IF.
+
+
+       2030-ACTUALIZAR-REGISTROS.
+      *--------------------------
+           PERFORM 3020-PEDIR-ID.
+
+           IF WS-REG-NO-ENCONTRADO
+              MOVE 0 TO WS-BANDERAS-ARCHIVO
+              MOVE "NO SE ENCONTRO EL REGISTRO A ACTUALIZAR"
+              TO WS-MSJ-OPERACION
+              EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+
+                   PERFORM 3010-PEDIR-DATOS-CIA
+
+                   IF WS-CIA-CORRECTO
+                      PERFORM 5010-MOVER-DATOS-CIA
+                      REWRITE CIA-DATOS
+                      MOVE FS-CIA TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+
+                   PERFORM 3010-PEDIR-DATOS-CAR
+
+                   IF WS-CAR-CORRECTO
+                       PERFORM 5020-MOVER-DATOS-CAR
+                       REWRITE CAR-DATOS
+                       MOVE FL-CAR TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+
+                   PERFORM 3010-PEDIR-DATOS-CIU
+
+                   IF WS-CIU-CORRECTO
+                       PERFORM 5030-MOVER-DATOS-CIU
+                       REWRITE CIU-DATOS
+                       MOVE FL-CIU TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+
+                   PERFORM 3010-PEDIR-DATOS-PRO
+
+                   IF WS-PRO-CORRECTO
+                       PERFORM 5040-MOVER-DATOS-PRO
+                       REWRITE PRO-DATOS
+                       MOVE FL-PRO TO FS-USADO
+                   END-IF
+
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+
+                   PERFORM 3010-PEDIR-DATOS-MON
+
+                   IF WS-MON-CORRECTO
+                       PERFORM 5050-MOVER-DATOS-MON
+                       REWRITE MON-DATOS
+                       MOVE FL-MON TO FS-USADO
+                   END-IF
+
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF FS-USADO NOT = "00"
+              MOVE 0 TO WS-BANDERAS-ARCHIVO
+              MOVE "OCURRIO UN ERROR DURANTE LA ACTUALIZACION"
+              TO WS-MSJ-OPERACION
+           ELSE
+               MOVE 1 TO WS-BANDERAS-ARCHIVO
+               MOVE "OPERACION DE ACTUALIZACION EXITOSA"
+               TO WS-MSJ-OPERACION
+               PERFORM 3022-CAPTURAR-SNAPSHOT-DESPUES
+               MOVE WS-EXT-ACTUALIZAR TO WS-OPERACION-AUD
+               PERFORM 7000-REGISTRAR-AUDITORIA
+           END-IF.
+
+
+       2040-CONSULTAR-REGISTROS.
+      *-------------------------
+           MOVE 0 TO WS-BANDERA-BROWSE.
+
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   PERFORM 2041-PEDIR-CODIGO-CONSULTA
+               WHEN OTHER
+                   PERFORM 3020-PEDIR-ID
+           END-EVALUATE.
+
+           IF WS-BROWSE-TODAS
+              PERFORM 2042-LISTAR-TODAS-SELECCIONADO
+              MOVE 1 TO WS-BANDERAS-ARCHIVO
+              MOVE "CONSULTA REALIZADA"
+              TO WS-MSJ-OPERACION
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-REG-NO-ENCONTRADO
+              MOVE 0 TO WS-BANDERAS-ARCHIVO
+              MOVE "NO SE ENCONTRO EL REGISTRO"
+              TO WS-MSJ-OPERACION
+              EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 9999-IMPRESION-DATOS.
+
+           MOVE 1 TO WS-BANDERAS-ARCHIVO.
+           MOVE "CONSULTA REALIZADA"
+           TO WS-MSJ-OPERACION.
+
+       2041-PEDIR-CODIGO-CONSULTA.
+      *----------------------------
+           MOVE 0 TO WS-BANDERA-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   DISPLAY "INGRESE EL CODIGO DEL CARGO (0 PARA "
+                       "LISTAR TODOS): "
+                   ACCEPT WS-CAR-CODIGO
+                   IF WS-CAR-CODIGO = 0
+                       MOVE 1 TO WS-BANDERA-BROWSE
+                   ELSE
+                       MOVE WS-CAR-CODIGO TO CAR-CODIGO
+                       READ ARCHIVO-CARGOS
+                       END-READ
+                       MOVE FL-CAR TO FS-USADO
+                   END-IF
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   DISPLAY "INGRESE EL CODIGO DE LA CIUDAD (0 PARA "
+                       "LISTAR TODAS): "
+                   ACCEPT WS-CIU-CODIGO
+                   IF WS-CIU-CODIGO = 0
+                       MOVE 1 TO WS-BANDERA-BROWSE
+                   ELSE
+                       MOVE WS-CIU-CODIGO TO CIU-CODIGO
+                       READ ARCHIVO-CIUDADES
+                       END-READ
+                       MOVE FL-CIU TO FS-USADO
+                   END-IF
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   DISPLAY "INGRESE EL CODIGO DE LA PROFESION (0 "
+                       "PARA LISTAR TODAS): "
+                   ACCEPT WS-PRO-CODIGO
+                   IF WS-PRO-CODIGO = 0
+                       MOVE 1 TO WS-BANDERA-BROWSE
+                   ELSE
+                       MOVE WS-PRO-CODIGO TO PRO-CODIGO
+                       READ ARCHIVO-PROFESIONES
+                       END-READ
+                       MOVE FL-PRO TO FS-USADO
+                   END-IF
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   DISPLAY "INGRESE EL CODIGO DE LA MONEDA (0 PARA "
+                       "LISTAR TODAS): "
+                   ACCEPT WS-MON-CODIGO
+                   IF WS-MON-CODIGO = 0
+                       MOVE 1 TO WS-BANDERA-BROWSE
+                   ELSE
+                       MOVE WS-MON-CODIGO TO MON-CODIGO
+                       READ ARCHIVO-MONEDAS
+                       END-READ
+                       MOVE FL-MON TO FS-USADO
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF NOT WS-BROWSE-TODAS
+               IF FS-USADO = "00"
+                   MOVE 1 TO WS-BANDERA-REGISTRO
+               ELSE
+                   MOVE 0 TO WS-BANDERA-REGISTRO
+               END-IF
+           END-IF.
+
+       2042-LISTAR-TODAS-SELECCIONADO.
+      *--------------------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   MOVE LOW-VALUES TO CAR-CODIGO
+                   START ARCHIVO-CARGOS
+                       KEY IS NOT LESS THAN CAR-CODIGO
+                       INVALID KEY MOVE "10" TO FL-CAR
+                   END-START
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   MOVE LOW-VALUES TO CIU-CODIGO
+                   START ARCHIVO-CIUDADES
+                       KEY IS NOT LESS THAN CIU-CODIGO
+                       INVALID KEY MOVE "10" TO FL-CIU
+                   END-START
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   MOVE LOW-VALUES TO PRO-CODIGO
+                   START ARCHIVO-PROFESIONES
+                       KEY IS NOT LESS THAN PRO-CODIGO
+                       INVALID KEY MOVE "10" TO FL-PRO
+                   END-START
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   MOVE LOW-VALUES TO MON-CODIGO
+                   START ARCHIVO-MONEDAS
+                       KEY IS NOT LESS THAN MON-CODIGO
+                       INVALID KEY MOVE "10" TO FL-MON
+                   END-START
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF FS-USADO = "00"
+               PERFORM 2043-LEER-SIGUIENTE-SELECCIONADO
+           END-IF.
+
+           IF FS-USADO NOT = "00"
+               DISPLAY "NO HAY REGISTROS PARA LISTAR"
+           END-IF.
+
+           PERFORM UNTIL FS-USADO NOT = "00"
+               PERFORM 9999-IMPRESION-DATOS
+               DISPLAY "PRESIONE ENTER PARA CONTINUAR... "
+               ACCEPT WS-PAUSA
+               PERFORM 2043-LEER-SIGUIENTE-SELECCIONADO
+           END-PERFORM.
+
+       2043-LEER-SIGUIENTE-SELECCIONADO.
+      *------------------------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   READ ARCHIVO-CARGOS NEXT RECORD
+                   END-READ
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   READ ARCHIVO-CIUDADES NEXT RECORD
+                   END-READ
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   READ ARCHIVO-PROFESIONES NEXT RECORD
+                   END-READ
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   READ ARCHIVO-MONEDAS NEXT RECORD
+                   END-READ
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+
+       2050-ELIMINAR-REGISTROS.
+      *------------------------
+           PERFORM 3020-PEDIR-ID.
+
+           IF WS-REG-NO-ENCONTRADO
+              MOVE 0 TO WS-BANDERAS-ARCHIVO
+              MOVE "NO SE ENCONTRO EL REGISTRO A ELIMINAR"
+              TO WS-MSJ-OPERACION
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    TODOS LOS MAESTROS SE INACTIVAN EN LUGAR DE BORRARSE, PARA
+      *    NO PERDER LAS REFERENCIAS QUE OTROS ARCHIVOS (EMPLEADOS,
+      *    HISTORIALES) MANTIENEN HACIA ELLOS. IGUAL QUE EN CRUD-CIA.
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   MOVE "I" TO CIA-ESTADO
+                   REWRITE CIA-DATOS
+                   MOVE FS-CIA TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   MOVE "I" TO CAR-ESTADO
+                   REWRITE CAR-DATOS
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   MOVE "I" TO CIU-ESTADO
+                   REWRITE CIU-DATOS
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   MOVE "I" TO PRO-ESTADO
+                   REWRITE PRO-DATOS
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   MOVE "I" TO MON-ESTADO
+                   REWRITE MON-DATOS
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF FS-USADO NOT = "00"
+              MOVE 0 TO WS-BANDERAS-ARCHIVO
+              MOVE "OCURRIO UN ERROR DURANTE LA ELIMINACION"
+              TO WS-MSJ-OPERACION
+           ELSE
+               MOVE 1 TO WS-BANDERAS-ARCHIVO
+               MOVE "OPERACION DE ELIMINACION EXITOSA"
+               TO WS-MSJ-OPERACION
+               PERFORM 3022-CAPTURAR-SNAPSHOT-DESPUES
+               MOVE WS-EXT-ELIMINAR TO WS-OPERACION-AUD
+               PERFORM 7000-REGISTRAR-AUDITORIA
+           END-IF.
+
+
+       3020-PEDIR-ID.
+      *--------------
+           MOVE 0 TO WS-BANDERA-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: "
+                   ACCEPT WS-CIA-CODIGO
+                   MOVE WS-CIA-CODIGO TO CIA-CODIGO
+                   READ ARCHIVO-EMPRESAS
+                   END-READ
+                   MOVE FS-CIA TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   DISPLAY "INGRESE EL CODIGO DEL CARGO: "
+                   ACCEPT WS-CAR-CODIGO
+                   MOVE WS-CAR-CODIGO TO CAR-CODIGO
+                   READ ARCHIVO-CARGOS
+                   END-READ
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   DISPLAY "INGRESE EL CODIGO DE LA CIUDAD: "
+                   ACCEPT WS-CIU-CODIGO
+                   MOVE WS-CIU-CODIGO TO CIU-CODIGO
+                   READ ARCHIVO-CIUDADES
+                   END-READ
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   DISPLAY "INGRESE EL CODIGO DE LA PROFESION: "
+                   ACCEPT WS-PRO-CODIGO
+                   MOVE WS-PRO-CODIGO TO PRO-CODIGO
+                   READ ARCHIVO-PROFESIONES
+                   END-READ
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   DISPLAY "INGRESE EL CODIGO DE LA MONEDA: "
+                   ACCEPT WS-MON-CODIGO
+                   MOVE WS-MON-CODIGO TO MON-CODIGO
+                   READ ARCHIVO-MONEDAS
+                   END-READ
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF FS-USADO = "00"
+               MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+               MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+           IF WS-REG-ENCONTRADO
+               PERFORM 3021-CAPTURAR-SNAPSHOT-ANTES
+           ELSE
+               MOVE SPACES TO WS-SNAPSHOT-ANTES
+           END-IF.
+
+
+       3021-CAPTURAR-SNAPSHOT-ANTES.
+      *------------------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   MOVE CIA-DATOS TO WS-SNAPSHOT-ANTES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   MOVE CAR-DATOS TO WS-SNAPSHOT-ANTES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   MOVE CIU-DATOS TO WS-SNAPSHOT-ANTES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   MOVE PRO-DATOS TO WS-SNAPSHOT-ANTES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   MOVE MON-DATOS TO WS-SNAPSHOT-ANTES
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3022-CAPTURAR-SNAPSHOT-DESPUES.
+      *---------------------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   MOVE CIA-DATOS TO WS-SNAPSHOT-DESPUES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   MOVE CAR-DATOS TO WS-SNAPSHOT-DESPUES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   MOVE CIU-DATOS TO WS-SNAPSHOT-DESPUES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   MOVE PRO-DATOS TO WS-SNAPSHOT-DESPUES
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   MOVE MON-DATOS TO WS-SNAPSHOT-DESPUES
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       7000-REGISTRAR-AUDITORIA.
+      *--------------------------
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   MOVE WS-CIA-CODIGO TO WS-CLAVE-AUD
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   MOVE WS-CAR-CODIGO TO WS-CLAVE-AUD
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   MOVE WS-CIU-CODIGO TO WS-CLAVE-AUD
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   MOVE WS-PRO-CODIGO TO WS-CLAVE-AUD
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   MOVE WS-MON-CODIGO TO WS-CLAVE-AUD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           OPEN EXTEND ARCHIVO-AUDITORIA.
+           IF FL-AUD NOT = "00"
+             OPEN OUTPUT ARCHIVO-AUDITORIA
+           END-IF.
+
+           MOVE WS-FEC-AA        TO AUD-FEC-AA.
+           MOVE WS-FEC-MM        TO AUD-FEC-MM.
+           MOVE WS-FEC-DD        TO AUD-FEC-DD.
+           MOVE WS-HOR-HH        TO AUD-HOR-HH.
+           MOVE WS-HOR-MM        TO AUD-HOR-MM.
+           MOVE WS-HOR-SS        TO AUD-HOR-SS.
+           MOVE "PROCRUD"        TO AUD-PROGRAMA.
+           MOVE PARAM-OPERADOR   TO AUD-OPERADOR.
+           MOVE WS-OPERACION-AUD TO AUD-OPERACION.
+           MOVE WS-ARCHIVO-SELECCIONADO TO AUD-ARCHIVO.
+           MOVE WS-CLAVE-AUD     TO AUD-CLAVE.
+           MOVE WS-SNAPSHOT-ANTES   TO AUD-ANTES.
+           MOVE WS-SNAPSHOT-DESPUES TO AUD-DESPUES.
+
+           WRITE AUD-DATOS.
+
+           CLOSE ARCHIVO-AUDITORIA.
+
+
+       3000-PEDIR-DATOS SECTION.
+      *-------------------------
+       3010-PEDIR-DATOS-CIA.
+      *---------------------
+           PERFORM 9999-MENU-DISPLAY-CIA.
+
+           EVALUATE TRUE
+               WHEN WS-CIA-CODIGO IS NOT NUMERIC OR
+                    WS-CIA-CODIGO <= ZERO
+
+                   MOVE "EL CODIGO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-DESCRIPCION = SPACES
+
+                   MOVE "LA DESCRIPCION NO PUEDE ESTAR VACIA"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-REPRESENTANTE = SPACES
+
+                 MOVE "EL NOMBRE DEL REPRESENTANTE NO PUEDE ESTAR VACIO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-RUC IS NOT NUMERIC OR
+                    WS-CIA-RUC <= ZERO
+
+                   MOVE "EL RUC INGRESADO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-DIRECCION = SPACES
+
+                 MOVE "EL DIRECCION NO PUEDE ESTAR VACIA"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-TELEFONO IS NOT NUMERIC OR
+                    WS-CIA-TELEFONO <= ZERO
+
+                   MOVE "EL NUMERO DE TELEFONO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-CELULAR IS NOT NUMERIC OR
+                    WS-CIA-CELULAR <= ZERO
+
+                   MOVE "EL NUMERO DE CELULAR NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN WS-CIA-EMAIL = SPACES
+
+                   MOVE "EL EMAIL NO PUEDE ESTAR VACIO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN NOT (WS-CIA-ESTADO = "A" OR WS-CIA-ESTADO = "I")
+
+                    MOVE "EL ESTADO SOLO PUEDE SER A/I"
+                    TO WS-MSJ-ACTUAL
+                    MOVE 0 TO WS-BANDERA-CIA
+
+               WHEN OTHER
+
+                    MOVE 1 TO WS-BANDERA-CIA
+
+           END-EVALUATE.
+
+           DISPLAY WS-MSJ-ACTUAL.
+
+       3010-PEDIR-DATOS-CAR.
+      *---------------------
+      *    LA DESCRIPCION, EL ESTADO Y EL RANGO DE SUELDO YA SE
+      *    VALIDARON UNO A UNO EN 9999-MENU-DISPLAY-CAR, CON
+      *    REINGRESO INMEDIATO DEL CAMPO QUE FALLE. SE MANTIENE
+      *    ESTA VERIFICACION FINAL COMO RESGUARDO ANTES DE GRABAR.
+           PERFORM 9999-MENU-DISPLAY-CAR.
+
+           EVALUATE TRUE
+               WHEN WS-CAR-CODIGO IS NOT NUMERIC OR
+                    WS-CAR-CODIGO <= ZERO
+
+                   MOVE "EL CODIGO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CAR
+
+               WHEN OTHER
+
+                    MOVE 1 TO WS-BANDERA-CAR
+
+           END-EVALUATE.
+
+           DISPLAY WS-MSJ-ACTUAL.
+
+       3010-PEDIR-DATOS-CIU.
+      *---------------------
+           PERFORM 9999-MENU-DISPLAY-CIU.
+
+           EVALUATE TRUE
+               WHEN WS-CIU-CODIGO IS NOT NUMERIC OR
+                    WS-CIU-CODIGO <= ZERO
+
+                   MOVE "EL CODIGO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIU
+
+               WHEN WS-CIU-DESCRIPCION = SPACES
+
+                   MOVE "LA DESCRIPCION NO PUEDE ESTAR VACIA"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIU
+
+               WHEN NOT (WS-CIU-ESTADO = "A" OR WS-CIU-ESTADO = "I")
+
+                   MOVE "EL ESTADO DEBE SER A O I"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-CIU
+
+               WHEN OTHER
+
+                    MOVE 1 TO WS-BANDERA-CIU
+
+           END-EVALUATE.
+
+           DISPLAY WS-MSJ-ACTUAL.
+
+       3010-PEDIR-DATOS-PRO.
+      *---------------------
+           PERFORM 9999-MENU-DISPLAY-PRO.
+
+           EVALUATE TRUE
+               WHEN WS-PRO-CODIGO IS NOT NUMERIC OR
+                    WS-PRO-CODIGO <= ZERO
+
+                   MOVE "EL CODIGO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-PRO
+
+               WHEN WS-PRO-DESCRIPCION = SPACES
+
+                   MOVE "LA DESCRIPCION NO PUEDE ESTAR VACIA"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-PRO
+
+               WHEN NOT (WS-PRO-ESTADO = "A" OR WS-PRO-ESTADO = "I")
+
+                    MOVE "EL ESTADO SOLO PUEDE SER A/I"
+                    TO WS-MSJ-ACTUAL
+                    MOVE 0 TO WS-BANDERA-PRO
+
+               WHEN OTHER
+
+                    MOVE 1 TO WS-BANDERA-PRO
+
+           END-EVALUATE.
+
+           DISPLAY WS-MSJ-ACTUAL.
+
+       3010-PEDIR-DATOS-MON.
+      *---------------------
+           PERFORM 9999-MENU-DISPLAY-MON.
+
+           EVALUATE TRUE
+               WHEN WS-MON-CODIGO IS NOT NUMERIC OR
+                    WS-MON-CODIGO <= ZERO
+
+                   MOVE "EL CODIGO NO ES VALIDO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-MON
+
+               WHEN WS-MON-DESCRIPCION = SPACES
+
+                   MOVE "LA DESCRIPCION NO PUEDE ESTAR VACIA"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-MON
+
+               WHEN WS-MON-SIMBOLO = SPACES
+
+                   MOVE "EL SIMBOLO NO PUEDE ESTAR VACIO"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-MON
+
+               WHEN WS-MON-TASA-CAMBIO IS NOT NUMERIC OR
+                    WS-MON-TASA-CAMBIO <= ZEROS
+
+                   MOVE "LA TASA DE CAMBIO NO ES VALIDA"
+                   TO WS-MSJ-ACTUAL
+                   MOVE 0 TO WS-BANDERA-MON
+
+               WHEN NOT (WS-MON-ESTADO = "A" OR WS-MON-ESTADO = "I")
+
+                    MOVE "EL ESTADO SOLO PUEDE SER A/I"
+                    TO WS-MSJ-ACTUAL
+                    MOVE 0 TO WS-BANDERA-MON
+
+               WHEN OTHER
+
+                    MOVE 1 TO WS-BANDERA-MON
+
+           END-EVALUATE.
+
+           DISPLAY WS-MSJ-ACTUAL.
+
+
+      *---------------------
+       3000-PEDIR-DATOS-FIN SECTION.
+      *-----------------------------
+           EXIT.
+
+
+       4000-MODO-OUTPUT.
+      *------------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   OPEN OUTPUT ARCHIVO-EMPRESAS
+                   MOVE FS-CIA TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   OPEN OUTPUT ARCHIVO-CARGOS
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   OPEN OUTPUT ARCHIVO-CIUDADES
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   OPEN OUTPUT ARCHIVO-PROFESIONES
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   OPEN OUTPUT ARCHIVO-MONEDAS
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+                   CONTINUE
+           END-EVALUATE.
+
+
+       4010-MODO-INPUT.
+      *----------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   OPEN INPUT ARCHIVO-EMPRESAS
+                   MOVE FS-CIA TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   OPEN INPUT ARCHIVO-CARGOS
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   OPEN INPUT ARCHIVO-CIUDADES
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   OPEN INPUT ARCHIVO-PROFESIONES
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   OPEN INPUT ARCHIVO-MONEDAS
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+                   CONTINUE
+           END-EVALUATE.
+
+
+       4020-MODO-I-O.
+      *--------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   OPEN I-O ARCHIVO-EMPRESAS
+                   MOVE FS-CIA TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   OPEN I-O ARCHIVO-CARGOS
+                   MOVE FL-CAR TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   OPEN I-O ARCHIVO-PROFESIONES
+                   MOVE FL-PRO TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   OPEN I-O ARCHIVO-CIUDADES
+                   MOVE FL-CIU TO FS-USADO
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   OPEN I-O ARCHIVO-MONEDAS
+                   MOVE FL-MON TO FS-USADO
+               WHEN OTHER
+                   MOVE 0 TO WS-BANDERAS-ARCHIVO
+                   CONTINUE
+           END-EVALUATE.
+
+
+       5000-MOVER-DATOS SECTION.
+      *-------------------------
+
+       5010-MOVER-DATOS-CIA.
+      *---------------------
+           MOVE WS-CIA-CODIGO        TO CIA-CODIGO.
+           MOVE WS-CIA-DESCRIPCION   TO CIA-DESCRIPCION.
+           MOVE WS-CIA-ESTADO        TO CIA-ESTADO.
+           MOVE WS-CIA-REPRESENTANTE TO CIA-REPRESENTANTE.
+           MOVE WS-CIA-RUC         TO CIA-RUC.
+           MOVE WS-CIA-DIRECCION   TO CIA-DIRECCION.
+           MOVE WS-CIA-TELEFONO    TO CIA-TELE-CONVENCIONAL.
+           MOVE WS-CIA-CELULAR     TO CIA-TELE-CELULAR.
+           MOVE WS-CIA-EMAIL       TO CIA-EMAIL.
+
+       5020-MOVER-DATOS-CAR.
+      *---------------------
+           MOVE WS-CAR-CODIGO       TO CAR-CODIGO.
+           MOVE WS-CAR-DESCRIPCION  TO CAR-DESCRIPCION.
+           MOVE WS-CAR-ESTADO       TO CAR-ESTADO.
+           MOVE WS-CAR-SUELDO-MINIMO TO CAR-SUELDO-MINIMO.
+           MOVE WS-CAR-SUELDO-MAXIMO TO CAR-SUELDO-MAXIMO.
+
+       5030-MOVER-DATOS-CIU.
+      *---------------------
+           MOVE WS-CIU-CODIGO      TO CIU-CODIGO.
+           MOVE WS-CIU-DESCRIPCION TO CIU-DESCRIPCION.
+           MOVE WS-CIU-ESTADO      TO CIU-ESTADO.
+
+       5040-MOVER-DATOS-PRO.
+      *---------------------
+           MOVE WS-PRO-CODIGO      TO PRO-CODIGO.
+           MOVE WS-PRO-DESCRIPCION TO PRO-DESCRIPCION.
+           MOVE WS-PRO-ESTADO      TO PRO-ESTADO.
+
+       5050-MOVER-DATOS-MON.
+      *---------------------
+           MOVE WS-MON-CODIGO      TO MON-CODIGO.
+           MOVE WS-MON-DESCRIPCION TO MON-DESCRIPCION.
+           MOVE WS-MON-SIMBOLO     TO MON-SIMBOLO.
+           MOVE WS-MON-TASA-CAMBIO TO MON-TASA-CAMBIO.
+           MOVE WS-MON-ESTADO      TO MON-ESTADO.
+
+       5000-MOVER-DATOS-FIN SECTION.
+      *-----------------------------
+           EXIT.
+
+
+       9999-MENUS-DISPLAY SECTION.
+      *---------------------------
+       9999-MENU-DISPLAY-CIA.
+      *------------------
+           DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: ".
+           ACCEPT WS-CIA-CODIGO.
+           DISPLAY "INGRESE EL NOMBRE DE LA EMPRESA: ".
+           ACCEPT WS-CIA-DESCRIPCION.
+           DISPLAY "INGRESE EL REPRESENTANTE LEGAL DE LA EMPRESA: ".
+           ACCEPT WS-CIA-REPRESENTANTE.
+           DISPLAY "INGRESE EL RUC DE LA EMPRESA: ".
+           ACCEPT WS-CIA-RUC.
+           DISPLAY "INGRESE LA DIRECCION DE LA EMPRESA: ".
+           ACCEPT WS-CIA-DIRECCION.
+           DISPLAY "INGRESE EL TELF. CONVENCIONAL DE LA EMPRESA: ".
+           ACCEPT WS-CIA-TELEFONO.
+           DISPLAY "INGRESE EL TELF. CELULAR DE LA EMPRESA: ".
+           ACCEPT WS-CIA-CELULAR.
+           DISPLAY "INGRESE EL EMAIL DE LA EMPRESA: ".
+           ACCEPT WS-CIA-EMAIL.
+           DISPLAY "INGRESE EL ESTADO DE LA EMPRESA (A/I): ".
+           ACCEPT WS-CIA-ESTADO.
+
+       9999-MENU-DISPLAY-CAR.
+      *----------------------
+           DISPLAY "INGRESE EL CODIGO DEL CARGO: ".
+           ACCEPT WS-CAR-CODIGO.
+
+           PERFORM 9999-PEDIR-DESCRIPCION-CAR UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-ESTADO-CAR UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-RANGO-SUELDO-CAR UNTIL WS-CAMPO-OK.
+
+       9999-PEDIR-DESCRIPCION-CAR.
+      *------------------------------
+           DISPLAY "INGRESE EL NOMBRE DEL CARGO: ".
+           ACCEPT WS-CAR-DESCRIPCION.
+
+           IF WS-CAR-DESCRIPCION = SPACES
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "LA DESCRIPCION NO PUEDE ESTAR VACIA"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-ESTADO-CAR.
+      *-------------------------
+           DISPLAY "INGRESE EL ESTADO DEL CARGO (A/I): ".
+           ACCEPT WS-CAR-ESTADO.
+
+           IF NOT (WS-CAR-ESTADO = "A" OR WS-CAR-ESTADO = "I")
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-RANGO-SUELDO-CAR.
+      *--------------------------------
+           DISPLAY "INGRESE EL SUELDO MINIMO DEL CARGO: ".
+           ACCEPT WS-CAR-SUELDO-MINIMO.
+           DISPLAY "INGRESE EL SUELDO MAXIMO DEL CARGO: ".
+           ACCEPT WS-CAR-SUELDO-MAXIMO.
+
+           IF WS-CAR-SUELDO-MINIMO IS NOT NUMERIC OR
+              WS-CAR-SUELDO-MAXIMO IS NOT NUMERIC OR
+              WS-CAR-SUELDO-MINIMO <= ZEROS OR
+              WS-CAR-SUELDO-MAXIMO <= ZEROS
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR EL RANGO DE SUELDO"
+           ELSE
+             IF WS-CAR-SUELDO-MINIMO > WS-CAR-SUELDO-MAXIMO
+               MOVE 0 TO WS-BANDERA-CAMPO-OK
+               DISPLAY "EL SUELDO MINIMO NO PUEDE SER MAYOR AL MAXIMO"
+             ELSE
+               MOVE 1 TO WS-BANDERA-CAMPO-OK
+             END-IF
+           END-IF.
+
+       9999-MENU-DISPLAY-CIU.
+      *----------------------
+           DISPLAY "INGRESE EL CODIGO DE LA CIUDAD: ".
+           ACCEPT WS-CIU-CODIGO.
+           DISPLAY "INGRESE EL NOMBRE DE LA CIUDAD: ".
+           ACCEPT WS-CIU-DESCRIPCION.
+           DISPLAY "INGRESE EL ESTADO DE LA CIUDAD (A/I): ".
+           ACCEPT WS-CIU-ESTADO.
+
+       9999-MENU-DISPLAY-PRO.
+      *----------------------
+           DISPLAY "INGRESE EL CODIGO DE LA PROFESION: ".
+           ACCEPT WS-PRO-CODIGO.
+           DISPLAY "INGRESE EL NOMBRE DE LA PROFESION: ".
+           ACCEPT WS-PRO-DESCRIPCION.
+           DISPLAY "INGRESE ESTADO DE LA PROFESION: ".
+           ACCEPT WS-PRO-ESTADO.
+
+       9999-MENU-DISPLAY-MON.
+      *----------------------
+           DISPLAY "INGRESE EL CODIGO DE LA MONEDA: ".
+           ACCEPT WS-MON-CODIGO.
+           DISPLAY "INGRESE EL NOMBRE DE LA MONEDA: ".
+           ACCEPT WS-MON-DESCRIPCION.
+           DISPLAY "INGRESE EL SIMBOLO DE LA MONEDA: ".
+           ACCEPT WS-MON-SIMBOLO.
+           DISPLAY "INGRESE LA TASA DE CAMBIO (RESPECTO A LA MONEDA "
+               "BASE): ".
+           ACCEPT WS-MON-TASA-CAMBIO.
+           DISPLAY "INGRESE EL ESTADO DE LA MONEDA (A/I): ".
+           ACCEPT WS-MON-ESTADO.
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           EVALUATE TRUE
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIA
+                   DISPLAY WS-LINEAS-2
+                   DISPLAY "CODIGO:             " CIA-CODIGO
+                   DISPLAY "DESCRIPCION:        " CIA-DESCRIPCION
+                   DISPLAY "REPRESENTANTE:      " CIA-REPRESENTANTE
+                   DISPLAY "RUC:                " CIA-RUC
+                   DISPLAY "DIRECCION:          " CIA-DIRECCION
+                   DISPLAY "TELF. CONVENCIONAL: " CIA-TELE-CONVENCIONAL
+                   DISPLAY "EMAIL:              " CIA-EMAIL
+                   DISPLAY "ESTADO:             " CIA-ESTADO
+                   DISPLAY WS-LINEAS-2
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CAR
+                   DISPLAY WS-LINEAS-2
+                   DISPLAY "CODIGO:             " CAR-CODIGO
+                   DISPLAY "DESCRIPCION:        " CAR-DESCRIPCION
+                   DISPLAY "ESTADO:             " CAR-ESTADO
+                   DISPLAY "SUELDO MINIMO:      " CAR-SUELDO-MINIMO
+                   DISPLAY "SUELDO MAXIMO:      " CAR-SUELDO-MAXIMO
+                   DISPLAY WS-LINEAS-2
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-CIU
+                   DISPLAY WS-LINEAS-2
+                   DISPLAY "CODIGO:             " CIU-CODIGO
+                   DISPLAY "DESCRIPCION:        " CIU-DESCRIPCION
+                   DISPLAY "ESTADO:             " CIU-ESTADO
+                   DISPLAY WS-LINEAS-2
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-PRO
+                   DISPLAY WS-LINEAS-2
+                   DISPLAY "CODIGO:             " PRO-CODIGO
+                   DISPLAY "DESCRIPCION:        " PRO-DESCRIPCION
+                   DISPLAY "ESTADO:             " PRO-ESTADO
+                   DISPLAY WS-LINEAS-2
+               WHEN WS-ARCHIVO-SELECCIONADO = WS-NOM-MON
+                   DISPLAY WS-LINEAS-2
+                   DISPLAY "CODIGO:             " MON-CODIGO
+                   DISPLAY "DESCRIPCION:        " MON-DESCRIPCION
+                   DISPLAY "SIMBOLO:            " MON-SIMBOLO
+                   DISPLAY "TASA DE CAMBIO:     " MON-TASA-CAMBIO
+                   DISPLAY "ESTADO:             " MON-ESTADO
+                   DISPLAY WS-LINEAS-2
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       9999-MENUS-DISPLAY-FIN SECTION.
+      *-------------------------------
+           EXIT.
