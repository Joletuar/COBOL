@@ -0,0 +1,7 @@
+       FD  ARCHIVO-MONEDAS.
+           01 MON-DATOS.
+              03 MON-CODIGO               PIC 9(3).
+              03 MON-DESCRIPCION          PIC X(20).
+              03 MON-SIMBOLO              PIC X(3).
+              03 MON-TASA-CAMBIO          PIC 9(4)V9(6).
+              03 MON-ESTADO               PIC X(1).
