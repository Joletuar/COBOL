@@ -0,0 +1,6 @@
+           SELECT ARCHIVO-HORAS-EXTRAS
+             ASSIGN TO "../Archivos/Archivo-HEX.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS HEX-CLAVE
+             FILE STATUS IS FL-HEX.
