@@ -1,112 +1,209 @@
-      *******************************************************************
-      *                                                                 *
-      *                                                                 *
-      *                                                                 *
-      *                                                                 *
-      *******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. PARAMENU.
-       AUTHOR. JOHAN TUAREZ.
-       DATE-WRITTEN. 27/06/2022.
-
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-
-      *-----------------------------------------------------------------*
-      *                          VARIABLES                              *
-      *-----------------------------------------------------------------*
-
-       01  WS-OPCION                             PIC S9(2).
-           88 WS-OPC-1 VALUE 1.
-           88 WS-OPC-2 VALUE 2.
-           88 WS-OPC-3 VALUE 3.
-           88 WS-OPC-4 VALUE 4.
-           88 WS-OPC-5 VALUE 5.
-
-      *-----------------------------------------------------------------*
-      *                        SWITCHES/BANDERA                         *
-      *-----------------------------------------------------------------*
-
-       01  WS-SWITCHES.
-           03 WS-SWITCH-OPC                      PIC 9.
-               88 WS-SWITCH-OPC-SI VALUE 1.
-               88 WS-SWITCH-OPC-NO VALUE 0.
-
-      *-----------------------------------------------------------------*
-      *                          CONSTANTES                             *
-      *-----------------------------------------------------------------*
-
-       77  WS-DECORADOR                        PIC X(30) VALUE ALL "*-".
-       77  WS-ESPACIADO                        PIC X(10) VALUE ALL " ".
-
-       LINKAGE SECTION.
-      *----------------
-
-       01  PARAMETRO PIC 9.
-
-       PROCEDURE DIVISION USING PARAMETRO.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-
-       0000-MAIN.
-      *----------
-           INITIALIZE WS-OPCION.
-
-           PERFORM 1000-PROCESO UNTIL WS-OPC-5.
-
-           GOBACK.
-
-       1000-PROCESO.
-      *-------------
-           INITIALIZE WS-SWITCH-OPC.
-
-           PERFORM 2000-INGRESO-OPCION UNTIL WS-SWITCH-OPC-SI.
-
-       2000-INGRESO-OPCION.
-      *--------------------
-           PERFORM 9999-DISPLAY-MENU-PRINCIPAL.
-
-           MOVE 1 TO WS-SWITCH-OPC.
-
-           INITIALIZE WS-OPCION.
-
-           ACCEPT WS-OPCION.
-
-           EVALUATE TRUE
-               WHEN WS-OPC-1
-                 CALL "CRUD-CIA" USING BY CONTENT PARAMETRO
-               WHEN WS-OPC-2
-
-               WHEN WS-OPC-3
-
-               WHEN WS-OPC-4
-
-               WHEN WS-OPC-5
-                   CONTINUE
-               WHEN OTHER
-                   DISPLAY "OPCION INVALIDA"
-                   MOVE 0 TO WS-SWITCH-OPC
-           END-EVALUATE.
-
-       9999-DISPLAY-MENU-PRINCIPAL.
-      *----------------------------
-           DISPLAY WS-ESPACIADO.
-           DISPLAY "--- MENU PARAMETRIZACION ---".
-           DISPLAY WS-ESPACIADO.
-           DISPLAY " 1.- EMPRESA".
-           DISPLAY " 2.- PROFESIONES".
-           DISPLAY " 3.- CIUDAD".
-           DISPLAY " 4.- CARGOS".
-           DISPLAY " 5.- MENU ANTERIOR".
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARAMENU.
+       AUTHOR. JOHAN TUAREZ.
+       DATE-WRITTEN. 27/06/2022.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+
+      *-----------------------------------------------------------------*
+      *                          VARIABLES                              *
+      *-----------------------------------------------------------------*
+
+       01  WS-OPCION                             PIC S9(2).
+           88 WS-OPC-1 VALUE 1.
+           88 WS-OPC-2 VALUE 2.
+           88 WS-OPC-3 VALUE 3.
+           88 WS-OPC-4 VALUE 4.
+           88 WS-OPC-5 VALUE 5.
+           88 WS-OPC-6 VALUE 6.
+           88 WS-OPC-7 VALUE 7.
+           88 WS-OPC-8 VALUE 8.
+
+       01  WS-SUBOPCION                          PIC S9(2).
+           88 WS-SUBOPC-1 VALUE 1.
+           88 WS-SUBOPC-2 VALUE 2.
+           88 WS-SUBOPC-3 VALUE 3.
+           88 WS-SUBOPC-4 VALUE 4.
+           88 WS-SUBOPC-5 VALUE 5.
+
+      *-----------------------------------------------------------------*
+      *                        SWITCHES/BANDERA                         *
+      *-----------------------------------------------------------------*
+
+       01  WS-SWITCHES.
+           03 WS-SWITCH-OPC                      PIC 9.
+               88 WS-SWITCH-OPC-SI VALUE 1.
+               88 WS-SWITCH-OPC-NO VALUE 0.
+           03 WS-SWITCH-SUBOPC                   PIC 9.
+               88 WS-SWITCH-SUBOPC-SI VALUE 1.
+               88 WS-SWITCH-SUBOPC-NO VALUE 0.
+
+      *-----------------------------------------------------------------*
+      *                    PARAMETROS PARA PROCRUD                      *
+      *-----------------------------------------------------------------*
+
+       01  WS-TIPO-ARCHIVO-SEL                   PIC X(11).
+       01  WS-OPERACION-SEL                      PIC X.
+
+      *-----------------------------------------------------------------*
+      *                          CONSTANTES                             *
+      *-----------------------------------------------------------------*
+
+       77  WS-DECORADOR                        PIC X(30) VALUE ALL "*-".
+       77  WS-ESPACIADO                        PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  PARAMETRO PIC 9.
+       01  PARAM-OPERADOR PIC X(10).
+       01  PARAM-CIA-ACTIVA PIC 9(3).
+
+       PROCEDURE DIVISION USING PARAMETRO PARAM-OPERADOR
+                                 PARAM-CIA-ACTIVA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION.
+
+           PERFORM 1000-PROCESO UNTIL WS-OPC-8.
+
+           GOBACK.
+
+       1000-PROCESO.
+      *-------------
+           INITIALIZE WS-SWITCH-OPC.
+
+           PERFORM 2000-INGRESO-OPCION UNTIL WS-SWITCH-OPC-SI.
+
+       2000-INGRESO-OPCION.
+      *--------------------
+           PERFORM 9999-DISPLAY-MENU-PRINCIPAL.
+
+           MOVE 1 TO WS-SWITCH-OPC.
+
+           INITIALIZE WS-OPCION.
+
+           ACCEPT WS-OPCION.
+
+           EVALUATE TRUE
+               WHEN WS-OPC-1
+                 CALL "CRUD-CIA" USING BY CONTENT PARAMETRO
+                                       BY CONTENT PARAM-OPERADOR
+               WHEN WS-OPC-2
+                 MOVE "PRO" TO WS-TIPO-ARCHIVO-SEL
+                 PERFORM 3000-MENU-PROCRUD
+               WHEN WS-OPC-3
+                 MOVE "CIU" TO WS-TIPO-ARCHIVO-SEL
+                 PERFORM 3000-MENU-PROCRUD
+               WHEN WS-OPC-4
+                 MOVE "CAR" TO WS-TIPO-ARCHIVO-SEL
+                 PERFORM 3000-MENU-PROCRUD
+               WHEN WS-OPC-5
+                   CALL "CRUD-OFI"
+               WHEN WS-OPC-6
+                 MOVE "MON" TO WS-TIPO-ARCHIVO-SEL
+                 PERFORM 3000-MENU-PROCRUD
+               WHEN WS-OPC-7
+                   CALL "CRUD-EMP" USING BY CONTENT PARAM-CIA-ACTIVA
+                                          BY CONTENT PARAM-OPERADOR
+               WHEN WS-OPC-8
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+                   MOVE 0 TO WS-SWITCH-OPC
+           END-EVALUATE.
+
+       3000-MENU-PROCRUD.
+      *--------------------
+           INITIALIZE WS-SWITCH-SUBOPC.
+
+           PERFORM 3010-INGRESO-SUBOPCION UNTIL WS-SWITCH-SUBOPC-SI.
+
+       3010-INGRESO-SUBOPCION.
+      *-----------------------
+           PERFORM 9999-DISPLAY-MENU-PROCRUD.
+
+           MOVE 1 TO WS-SWITCH-SUBOPC.
+
+           INITIALIZE WS-SUBOPCION.
+
+           ACCEPT WS-SUBOPCION.
+
+           EVALUATE TRUE
+               WHEN WS-SUBOPC-1
+                 MOVE "C" TO WS-OPERACION-SEL
+                 CALL "PROCRUD" USING BY CONTENT WS-TIPO-ARCHIVO-SEL
+                                       BY CONTENT WS-OPERACION-SEL
+                                       BY CONTENT PARAM-OPERADOR
+                                       BY CONTENT PARAM-CIA-ACTIVA
+               WHEN WS-SUBOPC-2
+                 MOVE "U" TO WS-OPERACION-SEL
+                 CALL "PROCRUD" USING BY CONTENT WS-TIPO-ARCHIVO-SEL
+                                       BY CONTENT WS-OPERACION-SEL
+                                       BY CONTENT PARAM-OPERADOR
+                                       BY CONTENT PARAM-CIA-ACTIVA
+               WHEN WS-SUBOPC-3
+                 MOVE "R" TO WS-OPERACION-SEL
+                 CALL "PROCRUD" USING BY CONTENT WS-TIPO-ARCHIVO-SEL
+                                       BY CONTENT WS-OPERACION-SEL
+                                       BY CONTENT PARAM-OPERADOR
+                                       BY CONTENT PARAM-CIA-ACTIVA
+               WHEN WS-SUBOPC-4
+                 MOVE "D" TO WS-OPERACION-SEL
+                 CALL "PROCRUD" USING BY CONTENT WS-TIPO-ARCHIVO-SEL
+                                       BY CONTENT WS-OPERACION-SEL
+                                       BY CONTENT PARAM-OPERADOR
+                                       BY CONTENT PARAM-CIA-ACTIVA
+               WHEN WS-SUBOPC-5
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+                   MOVE 0 TO WS-SWITCH-SUBOPC
+           END-EVALUATE.
+
+       9999-DISPLAY-MENU-PROCRUD.
+      *--------------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "--- OPERACION A REALIZAR ---".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- REGISTRAR".
+           DISPLAY " 2.- ACTUALIZAR".
+           DISPLAY " 3.- CONSULTAR".
+           DISPLAY " 4.- ELIMINAR".
+           DISPLAY " 5.- MENU ANTERIOR".
+
+       9999-DISPLAY-MENU-PRINCIPAL.
+      *----------------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "--- MENU PARAMETRIZACION ---".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- EMPRESA".
+           DISPLAY " 2.- PROFESIONES".
+           DISPLAY " 3.- CIUDAD".
+           DISPLAY " 4.- CARGOS".
+           DISPLAY " 5.- OFICINAS".
+           DISPLAY " 6.- MONEDAS".
+           DISPLAY " 7.- EMPLEADOS".
+           DISPLAY " 8.- MENU ANTERIOR".
