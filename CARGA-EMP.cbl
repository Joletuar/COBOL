@@ -1,84 +1,312 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CARGA-EMP.
-       AUTHOR. JOHAN TUAREZ.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY "./Copys/FISI-EMP.cpy".
-
-       DATA DIVISION.
-       FILE SECTION.
-           COPY "./Copys/LOGI-EMP.cpy".
-
-       WORKING-STORAGE SECTION.
-
-       01  FL-EMP PIC XX.
-
-       01  WS-BANDERA PIC 9.
-           88 WS-BANDERA-SI VALUE 1.
-           88 WS-BANDERA-NO VALUE 0.
-
-       PROCEDURE DIVISION.
-
-       0000-MAIN.
-      *----------
-           PERFORM 1000-ABRIR-ARCHIVOS.
-
-           PERFORM 2000-SUBIR-REGISTROS.
-
-           IF WS-BANDERA-SI
-             DISPLAY "REGISTROS CARGADOS CORRECTAMENTE"
-           ELSE
-             DISPLAY "HUBO UN ERROR EN LA CARGA"
-             DISPLAY "CODIGO DE ERROR - " FL-EMP
-           END-IF.
-
-           PERFORM 1000-CERRAR-ARCHIVOS.
-
-           STOP RUN.
-
-
-       1000-ABRIR-ARCHIVOS.
-      *--------------------
-           OPEN OUTPUT ARCHIVO-EMPLEADOS.
-
-       1000-CERRAR-ARCHIVOS.
-      *---------------------
-           CLOSE ARCHIVO-EMPLEADOS.
-
-       2000-SUBIR-REGISTROS.
-      *---------------------
-           INITIALIZE EMP-DATOS.
-
-           MOVE 00100001 TO EMP-CLAVE.
-           MOVE 1207004928 TO EMP-CEDULA.
-           MOVE "JOHAN TUAREZ VEGA" TO EMP-NOMBRES.
-           MOVE "URB.RENACER" TO EMP-DIRECCION.
-           MOVE 0987869539 TO EMP-CERULAR.
-           MOVE 001 TO EMP-COD-OFICINA.
-           MOVE 600,00 TO EMP-SUELDO-ACTUAL.
-           MOVE 001 TO EMP-COD-CARGO.
-           MOVE "A" TO EMP-ESTADO.
-           MOVE 001 TO EMP-COD-PROFESION.
-           MOVE 001 TO EMP-COD-CIU-RESIDENCIA.
-
-           PERFORM 3000-ESCRIBIR-REGISTROS.
-
-       3000-ESCRIBIR-REGISTROS.
-      *------------------------
-           WRITE EMP-DATOS.
-           MOVE 1 TO WS-BANDERA.
-
-           IF FL-EMP NOT = "00"
-             MOVE 0 TO WS-BANDERA
-           END-IF.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-EMP.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "./Copys/FISI-CIA.cpy".
+           COPY "./Copys/FISI-EMP.cpy".
+           COPY "./Copys/FISI-OFI.cpy".
+           COPY "./Copys/FISI-CAR.cpy".
+           COPY "./Copys/FISI-PRO.cpy".
+           COPY "./Copys/FISI-CIU.cpy".
+           COPY "./Copys/FISI-MON.cpy".
+
+           SELECT ARCHIVO-NUEVOS-EMP
+             ASSIGN TO WS-RUTA-ARCHIVO-CARGA
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-NEMP.
+
+           SELECT ARCHIVO-CONTROL-CARGA
+             ASSIGN TO WS-RUTA-ARCHIVO-CONTROL
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-CTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "./Copys/LOGI-CIA.cpy".
+           COPY "./Copys/LOGI-EMP.cpy".
+           COPY "./Copys/LOGI-OFI.cpy".
+           COPY "./Copys/LOGI-CAR.cpy".
+           COPY "./Copys/LOGI-PRO.cpy".
+           COPY "./Copys/LOGI-CIU.cpy".
+           COPY "./Copys/LOGI-MON.cpy".
+
+       FD  ARCHIVO-CONTROL-CARGA.
+       01  CTRL-LINEA                    PIC X(60).
+
+       FD  ARCHIVO-NUEVOS-EMP.
+       01  NEMP-DATOS.
+           03 NEMP-CLAVE                 PIC 9(8).
+           03 NEMP-CEDULA                PIC 9(10).
+           03 NEMP-NOMBRES               PIC X(40).
+           03 NEMP-DIRECCION             PIC X(40).
+           03 NEMP-CERULAR               PIC 9(10).
+           03 NEMP-COD-OFICINA           PIC 9(3).
+           03 NEMP-SUELDO-ACTUAL         PIC 9(8)V9(2).
+           03 NEMP-COD-CARGO             PIC 9(3).
+           03 NEMP-ESTADO                PIC X(1).
+           03 NEMP-COD-PROFESION         PIC 9(3).
+           03 NEMP-COD-CIU-RESIDENCIA    PIC 9(3).
+           03 NEMP-COD-MONEDA            PIC 9(3).
+           03 NEMP-COD-EMPRESA           PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA PIC XX.
+       01  FL-EMP PIC XX.
+       01  FL-NEMP PIC XX.
+       01  FL-OFI PIC XX.
+       01  FL-CAR PIC XX.
+       01  FL-PRO PIC XX.
+       01  FL-CIU PIC XX.
+       01  FL-MON PIC XX.
+       01  FL-CTRL PIC XX.
+
+       01  WS-RUTA-ARCHIVO-CONTROL PIC X(60)
+           VALUE "../Archivos/CargaEMP-Control.dat".
+
+       01  WS-RUTA-ARCHIVO-CARGA PIC X(60)
+           VALUE "../Archivos/Carga-EMP.dat".
+
+       01  WS-BANDERA PIC 9.
+           88 WS-BANDERA-SI VALUE 1.
+           88 WS-BANDERA-NO VALUE 0.
+
+       01  WS-CONTADORES.
+           03 WS-TOTAL-LEIDOS           PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-CARGADOS         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-OMITIDOS         PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-ERRORES          PIC 9(5) VALUE ZERO.
+
+       01  WS-BANDERA-EXISTE PIC 9.
+           88 WS-EMPLEADO-YA-EXISTE    VALUE 1.
+           88 WS-EMPLEADO-NO-EXISTE    VALUE 0.
+
+       01  WS-BANDERA-FK-VALIDA PIC 9.
+           88 WS-FK-VALIDA             VALUE 1.
+           88 WS-FK-INVALIDA           VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-SUBIR-REGISTROS.
+
+           IF WS-TOTAL-ERRORES = ZERO AND WS-TOTAL-CARGADOS > ZERO
+             DISPLAY "REGISTROS CARGADOS CORRECTAMENTE"
+           ELSE
+             IF WS-TOTAL-CARGADOS > ZERO
+               DISPLAY "CARGA FINALIZADA CON ERRORES"
+             ELSE
+               IF WS-TOTAL-ERRORES = ZERO AND WS-TOTAL-OMITIDOS > ZERO
+                 DISPLAY "NO HAY REGISTROS NUEVOS QUE CARGAR, TODOS "
+                     "LOS EMPLEADOS DEL LOTE YA EXISTIAN"
+               ELSE
+                 DISPLAY "HUBO UN ERROR EN LA CARGA"
+                 DISPLAY "CODIGO DE ERROR - " FL-EMP
+               END-IF
+             END-IF
+           END-IF.
+
+           DISPLAY "REGISTROS LEIDOS:   " WS-TOTAL-LEIDOS.
+           DISPLAY "REGISTROS CARGADOS: " WS-TOTAL-CARGADOS.
+           DISPLAY "REGISTROS OMITIDOS: " WS-TOTAL-OMITIDOS.
+           DISPLAY "REGISTROS CON ERROR:" WS-TOTAL-ERRORES.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           STOP RUN.
+
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           PERFORM 1000-LEER-CONTROL-CARGA.
+
+           OPEN I-O ARCHIVO-EMPLEADOS.
+
+           IF FL-EMP NOT = "00"
+             CLOSE ARCHIVO-EMPLEADOS
+             OPEN OUTPUT ARCHIVO-EMPLEADOS
+           END-IF.
+
+           OPEN INPUT ARCHIVO-NUEVOS-EMP.
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-OFICINAS.
+           OPEN INPUT ARCHIVO-CARGOS.
+           OPEN INPUT ARCHIVO-PROFESIONES.
+           OPEN INPUT ARCHIVO-CIUDADES.
+           OPEN INPUT ARCHIVO-MONEDAS.
+
+       1000-LEER-CONTROL-CARGA.
+      *------------------------
+           OPEN INPUT ARCHIVO-CONTROL-CARGA.
+
+           IF FL-CTRL = "00"
+             READ ARCHIVO-CONTROL-CARGA
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CTRL-LINEA NOT = SPACES
+                   MOVE CTRL-LINEA TO WS-RUTA-ARCHIVO-CARGA
+                 END-IF
+             END-READ
+             CLOSE ARCHIVO-CONTROL-CARGA
+           END-IF.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-NUEVOS-EMP.
+           CLOSE ARCHIVO-EMPRESAS.
+           CLOSE ARCHIVO-OFICINAS.
+           CLOSE ARCHIVO-CARGOS.
+           CLOSE ARCHIVO-PROFESIONES.
+           CLOSE ARCHIVO-CIUDADES.
+           CLOSE ARCHIVO-MONEDAS.
+
+       2000-SUBIR-REGISTROS.
+      *---------------------
+           IF FL-NEMP NOT = "00"
+             DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE CARGA"
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 2010-LEER-NUEVO-EMPLEADO.
+
+           PERFORM UNTIL FL-NEMP = "10"
+             ADD 1 TO WS-TOTAL-LEIDOS
+             PERFORM 2020-MOVER-REGISTRO
+             PERFORM 2030-VERIFICAR-EXISTENCIA
+             IF WS-EMPLEADO-YA-EXISTE
+               ADD 1 TO WS-TOTAL-OMITIDOS
+               DISPLAY "EMPLEADO YA CARGADO, SE OMITE - CEDULA "
+                   NEMP-CEDULA
+             ELSE
+               PERFORM 2020-MOVER-REGISTRO
+               PERFORM 2040-VALIDAR-CODIGOS-FK
+               IF WS-FK-INVALIDA
+                 ADD 1 TO WS-TOTAL-ERRORES
+                 DISPLAY "CODIGOS DE EMPRESA/OFICINA/CARGO/PROFESION/"
+                 "CIUDAD/MONEDA NO EXISTEN, SE OMITE - CEDULA "
+                 NEMP-CEDULA
+               ELSE
+                 PERFORM 3000-ESCRIBIR-REGISTROS
+               END-IF
+             END-IF
+             PERFORM 2010-LEER-NUEVO-EMPLEADO
+           END-PERFORM.
+
+       2010-LEER-NUEVO-EMPLEADO.
+      *-------------------------
+           READ ARCHIVO-NUEVOS-EMP
+           END-READ.
+
+       2020-MOVER-REGISTRO.
+      *--------------------
+           INITIALIZE EMP-DATOS.
+
+           MOVE NEMP-CLAVE              TO EMP-CLAVE.
+           MOVE NEMP-CEDULA              TO EMP-CEDULA.
+           MOVE NEMP-NOMBRES             TO EMP-NOMBRES.
+           MOVE NEMP-DIRECCION           TO EMP-DIRECCION.
+           MOVE NEMP-CERULAR             TO EMP-CERULAR.
+           MOVE NEMP-COD-OFICINA         TO EMP-COD-OFICINA.
+           MOVE NEMP-SUELDO-ACTUAL       TO EMP-SUELDO-ACTUAL.
+           MOVE NEMP-COD-CARGO           TO EMP-COD-CARGO.
+           MOVE NEMP-ESTADO              TO EMP-ESTADO.
+           MOVE NEMP-COD-PROFESION       TO EMP-COD-PROFESION.
+           MOVE NEMP-COD-CIU-RESIDENCIA  TO EMP-COD-CIU-RESIDENCIA.
+           MOVE NEMP-COD-MONEDA          TO EMP-COD-MONEDA.
+           MOVE NEMP-COD-EMPRESA         TO EMP-COD-EMPRESA.
+
+       2030-VERIFICAR-EXISTENCIA.
+      *-------------------------
+           MOVE 0 TO WS-BANDERA-EXISTE.
+
+           READ ARCHIVO-EMPLEADOS
+             KEY IS EMP-CLAVE
+           END-READ.
+
+           IF FL-EMP = "00"
+             MOVE 1 TO WS-BANDERA-EXISTE
+           ELSE
+             READ ARCHIVO-EMPLEADOS
+               KEY IS EMP-CEDULA
+             END-READ
+             IF FL-EMP = "00"
+               MOVE 1 TO WS-BANDERA-EXISTE
+             END-IF
+           END-IF.
+
+       2040-VALIDAR-CODIGOS-FK.
+      *------------------------
+           MOVE 1 TO WS-BANDERA-FK-VALIDA.
+
+           MOVE EMP-COD-EMPRESA TO CIA-CODIGO.
+           READ ARCHIVO-EMPRESAS
+           END-READ.
+           IF FS-CIA NOT = "00"
+             MOVE 0 TO WS-BANDERA-FK-VALIDA
+           END-IF.
+
+           MOVE EMP-COD-OFICINA TO OFI-CLAVE.
+           READ ARCHIVO-OFICINAS
+           END-READ.
+           IF FL-OFI NOT = "00"
+             MOVE 0 TO WS-BANDERA-FK-VALIDA
+           END-IF.
+
+           MOVE EMP-COD-CARGO TO CAR-CODIGO.
+           READ ARCHIVO-CARGOS
+           END-READ.
+           IF FL-CAR NOT = "00"
+             MOVE 0 TO WS-BANDERA-FK-VALIDA
+           END-IF.
+
+           MOVE EMP-COD-PROFESION TO PRO-CODIGO.
+           READ ARCHIVO-PROFESIONES
+           END-READ.
+           IF FL-PRO NOT = "00"
+             MOVE 0 TO WS-BANDERA-FK-VALIDA
+           END-IF.
+
+           MOVE EMP-COD-CIU-RESIDENCIA TO CIU-CODIGO.
+           READ ARCHIVO-CIUDADES
+           END-READ.
+           IF FL-CIU NOT = "00"
+             MOVE 0 TO WS-BANDERA-FK-VALIDA
+           END-IF.
+
+           MOVE EMP-COD-MONEDA TO MON-CODIGO.
+           READ ARCHIVO-MONEDAS
+           END-READ.
+           IF FL-MON NOT = "00"
+             MOVE 0 TO WS-BANDERA-FK-VALIDA
+           END-IF.
+
+       3000-ESCRIBIR-REGISTROS.
+      *------------------------
+           WRITE EMP-DATOS.
+
+           IF FL-EMP = "00"
+             ADD 1 TO WS-TOTAL-CARGADOS
+             MOVE 1 TO WS-BANDERA
+           ELSE
+             ADD 1 TO WS-TOTAL-ERRORES
+             MOVE 0 TO WS-BANDERA
+             DISPLAY "ERROR AL CARGAR EMPLEADO - CEDULA " NEMP-CEDULA
+             DISPLAY "CODIGO DE ERROR - " FL-EMP
+           END-IF.
