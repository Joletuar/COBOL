@@ -0,0 +1,130 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NOMENU.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+
+      *-----------------------------------------------------------------*
+      *                          VARIABLES                              *
+      *-----------------------------------------------------------------*
+
+       01  WS-OPCION                             PIC S9(2).
+           88 WS-OPC-1 VALUE 1.
+           88 WS-OPC-2 VALUE 2.
+           88 WS-OPC-3 VALUE 3.
+           88 WS-OPC-4 VALUE 4.
+           88 WS-OPC-5 VALUE 5.
+           88 WS-OPC-6 VALUE 6.
+           88 WS-OPC-7 VALUE 7.
+           88 WS-OPC-8 VALUE 8.
+
+      *-----------------------------------------------------------------*
+      *                        SWITCHES/BANDERA                         *
+      *-----------------------------------------------------------------*
+
+       01  WS-SWITCHES.
+           03 WS-SWITCH-OPC                      PIC 9.
+               88 WS-SWITCH-OPC-SI VALUE 1.
+               88 WS-SWITCH-OPC-NO VALUE 0.
+
+      *-----------------------------------------------------------------*
+      *                          CONSTANTES                             *
+      *-----------------------------------------------------------------*
+
+       77  WS-DECORADOR                        PIC X(30) VALUE ALL "*-".
+       77  WS-ESPACIADO                        PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA PIC 9(3).
+       01  LK-OPERADOR   PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION.
+
+           PERFORM 1000-PROCESO UNTIL WS-OPC-8.
+
+           GOBACK.
+
+       1000-PROCESO.
+      *-------------
+           INITIALIZE WS-SWITCH-OPC.
+
+           PERFORM 2000-INGRESO-OPCION UNTIL WS-SWITCH-OPC-SI.
+
+       2000-INGRESO-OPCION.
+      *--------------------
+           PERFORM 9999-DISPLAY-MENU-PRINCIPAL.
+
+           MOVE 1 TO WS-SWITCH-OPC.
+
+           INITIALIZE WS-OPCION.
+
+           ACCEPT WS-OPCION.
+
+           EVALUATE TRUE
+               WHEN WS-OPC-1
+                   CALL "REP-NOM" USING BY CONTENT LK-CIA-ACTIVA
+                                         BY CONTENT LK-OPERADOR
+               WHEN WS-OPC-2
+                   CALL "CRUD-HEX" USING BY CONTENT LK-CIA-ACTIVA
+                                          BY CONTENT LK-OPERADOR
+               WHEN WS-OPC-3
+                   CALL "CRUD-DES" USING BY CONTENT LK-CIA-ACTIVA
+                                          BY CONTENT LK-OPERADOR
+               WHEN WS-OPC-4
+                   CALL "REC-NOM" USING BY CONTENT LK-CIA-ACTIVA
+                                         BY CONTENT LK-OPERADOR
+               WHEN WS-OPC-5
+                   CALL "CIERRE-NOM" USING BY CONTENT LK-CIA-ACTIVA
+                                            BY CONTENT LK-OPERADOR
+               WHEN WS-OPC-6
+                   CALL "REP-CNOM" USING BY CONTENT LK-CIA-ACTIVA
+                                          BY CONTENT LK-OPERADOR
+               WHEN WS-OPC-7
+                   CALL "REP-OFI"
+               WHEN WS-OPC-8
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+                   MOVE 0 TO WS-SWITCH-OPC
+           END-EVALUATE.
+
+       9999-DISPLAY-MENU-PRINCIPAL.
+      *----------------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "--- MENU NOMINA ---".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- ROL DE PAGOS (LISTADO)".
+           DISPLAY " 2.- HORAS EXTRAS".
+           DISPLAY " 3.- DESCUENTOS".
+           DISPLAY " 4.- COMPROBANTE DE PAGO".
+           DISPLAY " 5.- CIERRE/APERTURA DE PERIODO".
+           DISPLAY " 6.- COSTO DE NOMINA POR OFICINA".
+           DISPLAY " 7.- EMPLEADOS POR OFICINA".
+           DISPLAY " 8.- MENU ANTERIOR".
