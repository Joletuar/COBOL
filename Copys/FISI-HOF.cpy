@@ -0,0 +1,4 @@
+           SELECT ARCHIVO-HIST-OFICINAS
+             ASSIGN TO "../Archivos/Archivo-HOF.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-HOF.
