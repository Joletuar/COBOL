@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: extrae ARCHIVO-EMPLEADOS a un archivo de texto en
+      *          formato CSV para su uso en herramientas externas
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPO-EMP.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "./Copys/FISI-EMP.cpy".
+
+           SELECT ARCHIVO-CSV-EMP
+             ASSIGN TO "../Archivos/Extracto-EMP.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "./Copys/LOGI-EMP.cpy".
+
+       FD  ARCHIVO-CSV-EMP.
+       01  CSV-LINEA                    PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-EMP PIC XX.
+       01  FL-CSV PIC XX.
+
+       01  WS-SUELDO-EDIT                PIC ZZZZZZZ9.99.
+
+       01  WS-CONTADORES.
+           03 WS-TOTAL-EXTRAIDOS         PIC 9(5) VALUE ZERO.
+
+       77  WS-DECORADOR                  PIC X(60) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-EXTRAER-REGISTROS.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "REGISTROS EXTRAIDOS: " WS-TOTAL-EXTRAIDOS.
+           DISPLAY "ARCHIVO GENERADO: ../Archivos/Extracto-EMP.csv".
+           DISPLAY WS-DECORADOR.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           STOP RUN.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN OUTPUT ARCHIVO-CSV-EMP.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-CSV-EMP.
+
+       2000-EXTRAER-REGISTROS.
+      *-----------------------
+           INITIALIZE CSV-LINEA.
+           STRING "CLAVE,CEDULA,NOMBRES,DIRECCION,CELULAR,"
+                  "COD_OFICINA,SUELDO_ACTUAL,COD_CARGO,ESTADO,"
+                  "COD_PROFESION,COD_CIU_RESIDENCIA"
+             DELIMITED BY SIZE
+             INTO CSV-LINEA
+           END-STRING.
+           WRITE CSV-LINEA.
+
+           MOVE LOW-VALUES TO EMP-CLAVE.
+
+           START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMP-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-EMP
+           END-START.
+
+           IF FL-EMP = "00"
+             PERFORM 2010-LEER-EMPLEADO
+           END-IF.
+
+           PERFORM UNTIL FL-EMP NOT = "00"
+             PERFORM 2020-ESCRIBIR-RENGLON-CSV
+             PERFORM 2010-LEER-EMPLEADO
+           END-PERFORM.
+
+       2010-LEER-EMPLEADO.
+      *---------------------
+           READ ARCHIVO-EMPLEADOS NEXT RECORD
+           END-READ.
+
+       2020-ESCRIBIR-RENGLON-CSV.
+      *----------------------------
+           MOVE EMP-SUELDO-ACTUAL TO WS-SUELDO-EDIT.
+
+           INITIALIZE CSV-LINEA.
+
+           STRING EMP-CLAVE               DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-CEDULA              DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(EMP-NOMBRES) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(EMP-DIRECCION) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-CERULAR             DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-COD-OFICINA         DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUELDO-EDIT) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-COD-CARGO           DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-ESTADO              DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-COD-PROFESION       DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  EMP-COD-CIU-RESIDENCIA  DELIMITED BY SIZE
+             INTO CSV-LINEA
+           END-STRING.
+
+           WRITE CSV-LINEA.
+
+           ADD 1 TO WS-TOTAL-EXTRAIDOS.
