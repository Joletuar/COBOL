@@ -0,0 +1,272 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REC-NOM.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-NOM.cpy".
+            COPY "./Copys/FISI-HEX.cpy".
+            COPY "./Copys/FISI-DES.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-NOM.cpy".
+            COPY "./Copys/LOGI-HEX.cpy".
+            COPY "./Copys/LOGI-DES.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-EMP                  PIC XX.
+       01  FL-NOM                  PIC XX.
+       01  FL-HEX                  PIC XX.
+       01  FL-DES                  PIC XX.
+
+       01  WS-BANDERA-CAMPOS       PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CAMPOS-INCORRECTO  VALUE 0.
+
+       01  WS-PARAMETROS-COMPROBANTE.
+           03 WS-EMP-CLAVE            PIC 9(8).
+           03 WS-PER-FEC-AA           PIC 9(4).
+           03 WS-PER-FEC-MM           PIC 9(2).
+
+       01  WS-TOTAL-INGRESOS          PIC 9(8)V9(2) VALUE ZERO.
+       01  WS-TOTAL-DEDUCCIONES       PIC 9(8)V9(2) VALUE ZERO.
+       01  WS-NETO-A-PAGAR            PIC 9(8)V9(2) VALUE ZERO.
+       01  WS-ACUMULADO-ANUAL         PIC 9(10)V9(2) VALUE ZERO.
+
+       77  WS-DECORADOR               PIC X(60) VALUE ALL "-".
+       77  WS-ESPACIADO               PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA              PIC 9(3).
+       01  LK-OPERADOR                PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-PEDIR-PARAMETROS.
+
+           IF WS-CAMPOS-CORRECTO
+             PERFORM 3000-IMPRIMIR-COMPROBANTE
+           ELSE
+             DISPLAY "NO SE PUDO GENERAR EL COMPROBANTE"
+           END-IF.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           GOBACK.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN INPUT ARCHIVO-NOMINAS.
+           OPEN INPUT ARCHIVO-HORAS-EXTRAS.
+           OPEN INPUT ARCHIVO-DESCUENTOS.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-NOMINAS.
+           CLOSE ARCHIVO-HORAS-EXTRAS.
+           CLOSE ARCHIVO-DESCUENTOS.
+
+       2000-PEDIR-PARAMETROS.
+      *----------------------
+           DISPLAY "INGRESE EL CODIGO DEL EMPLEADO: ".
+           ACCEPT WS-EMP-CLAVE.
+           DISPLAY "INGRESE EL ANIO DEL PERIODO (AAAA): ".
+           ACCEPT WS-PER-FEC-AA.
+           DISPLAY "INGRESE EL MES DEL PERIODO (MM): ".
+           ACCEPT WS-PER-FEC-MM.
+
+           MOVE WS-EMP-CLAVE TO EMP-CLAVE.
+           READ ARCHIVO-EMPLEADOS
+           END-READ.
+
+           IF FL-EMP = "00"
+             MOVE 1 TO WS-BANDERA-CAMPOS
+           ELSE
+             MOVE 0 TO WS-BANDERA-CAMPOS
+             DISPLAY "NO EXISTE UN EMPLEADO CON ESE CODIGO"
+           END-IF.
+
+       3000-IMPRIMIR-COMPROBANTE.
+      *---------------------------
+           MOVE ZERO TO WS-TOTAL-INGRESOS WS-TOTAL-DEDUCCIONES
+               WS-NETO-A-PAGAR.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "        COMPROBANTE DE PAGO".
+           DISPLAY WS-DECORADOR.
+           DISPLAY "EMPLEADO: " EMP-CLAVE " " EMP-NOMBRES.
+           DISPLAY "PERIODO:  " WS-PER-FEC-AA "-" WS-PER-FEC-MM.
+           DISPLAY WS-DECORADOR.
+
+           DISPLAY "INGRESOS".
+           PERFORM 3010-IMPRIMIR-RUBROS-NOMINA.
+           PERFORM 3020-IMPRIMIR-HORAS-EXTRAS.
+
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "DEDUCCIONES".
+           PERFORM 3030-IMPRIMIR-DESCUENTOS.
+
+           COMPUTE WS-NETO-A-PAGAR =
+               WS-TOTAL-INGRESOS - WS-TOTAL-DEDUCCIONES.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "TOTAL INGRESOS:     " WS-TOTAL-INGRESOS.
+           DISPLAY "TOTAL DEDUCCIONES:  " WS-TOTAL-DEDUCCIONES.
+           DISPLAY "NETO A PAGAR:       " WS-NETO-A-PAGAR.
+           DISPLAY WS-DECORADOR.
+
+           PERFORM 3040-CALCULAR-ACUMULADO-ANUAL.
+
+           DISPLAY "ACUMULADO DEL ANIO " WS-PER-FEC-AA ": "
+               WS-ACUMULADO-ANUAL.
+           DISPLAY WS-DECORADOR.
+
+       3010-IMPRIMIR-RUBROS-NOMINA.
+      *------------------------------
+           MOVE LOW-VALUES TO NOM-CLAVE.
+
+           START ARCHIVO-NOMINAS KEY IS NOT LESS THAN NOM-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-NOM
+           END-START.
+
+           IF FL-NOM = "00"
+             PERFORM 3011-LEER-RUBRO
+           END-IF.
+
+           PERFORM UNTIL FL-NOM NOT = "00"
+             IF NOM-COD-EMPLEADO = WS-EMP-CLAVE AND
+                NOM-FEC-NOMINA-AA = WS-PER-FEC-AA AND
+                NOM-FEC-NOMINA-MM = WS-PER-FEC-MM AND
+                (LK-CIA-ACTIVA = ZEROS OR
+                 NOM-COD-EMPRESA = LK-CIA-ACTIVA)
+               DISPLAY "  RUBRO " NOM-TIPO-RUBRO ": " NOM-OBSERVACION
+                   " " NOM-VALOR
+               ADD NOM-VALOR TO WS-TOTAL-INGRESOS
+             END-IF
+             PERFORM 3011-LEER-RUBRO
+           END-PERFORM.
+
+       3011-LEER-RUBRO.
+      *-----------------
+           READ ARCHIVO-NOMINAS NEXT RECORD
+           END-READ.
+
+       3020-IMPRIMIR-HORAS-EXTRAS.
+      *------------------------------
+           MOVE LOW-VALUES TO HEX-CLAVE.
+
+           START ARCHIVO-HORAS-EXTRAS KEY IS NOT LESS THAN HEX-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-HEX
+           END-START.
+
+           IF FL-HEX = "00"
+             PERFORM 3021-LEER-HEX
+           END-IF.
+
+           PERFORM UNTIL FL-HEX NOT = "00"
+             IF HEX-COD-EMPLEADO = WS-EMP-CLAVE AND
+                HEX-FEC-NOVE-AA = WS-PER-FEC-AA AND
+                HEX-FEC-NOVE-MM = WS-PER-FEC-MM AND
+                HEX-ESTADO = "A" AND
+                HEX-ESTADO-APROBACION = "A" AND
+                (LK-CIA-ACTIVA = ZEROS OR
+                 HEX-COD-EMPRESA = LK-CIA-ACTIVA)
+               DISPLAY "  HORAS EXTRAS: " HEX-OBSERVACION " "
+                   HEX-VALOR-HORAS
+               ADD HEX-VALOR-HORAS TO WS-TOTAL-INGRESOS
+             END-IF
+             PERFORM 3021-LEER-HEX
+           END-PERFORM.
+
+       3021-LEER-HEX.
+      *-----------------
+           READ ARCHIVO-HORAS-EXTRAS NEXT RECORD
+           END-READ.
+
+       3030-IMPRIMIR-DESCUENTOS.
+      *------------------------------
+           MOVE LOW-VALUES TO DES-CLAVE.
+
+           START ARCHIVO-DESCUENTOS KEY IS NOT LESS THAN DES-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-DES
+           END-START.
+
+           IF FL-DES = "00"
+             PERFORM 3031-LEER-DES
+           END-IF.
+
+           PERFORM UNTIL FL-DES NOT = "00"
+             IF DES-COD-EMPLEADO = WS-EMP-CLAVE AND
+                DES-FEC-NOVE-AA = WS-PER-FEC-AA AND
+                DES-FEC-NOVE-MM = WS-PER-FEC-MM AND
+                DES-ESTADO = "A" AND
+                DES-ESTADO-APROBACION = "A" AND
+                (LK-CIA-ACTIVA = ZEROS OR
+                 DES-COD-EMPRESA = LK-CIA-ACTIVA)
+               DISPLAY "  DESCUENTO " DES-TIPO-DESCUENTO ": "
+                   DES-MOTIVO " " DES-VALOR
+               ADD DES-VALOR TO WS-TOTAL-DEDUCCIONES
+             END-IF
+             PERFORM 3031-LEER-DES
+           END-PERFORM.
+
+       3031-LEER-DES.
+      *-----------------
+           READ ARCHIVO-DESCUENTOS NEXT RECORD
+           END-READ.
+
+       3040-CALCULAR-ACUMULADO-ANUAL.
+      *--------------------------------
+           MOVE ZERO TO WS-ACUMULADO-ANUAL.
+
+           MOVE LOW-VALUES TO NOM-CLAVE.
+
+           START ARCHIVO-NOMINAS KEY IS NOT LESS THAN NOM-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-NOM
+           END-START.
+
+           IF FL-NOM = "00"
+             PERFORM 3011-LEER-RUBRO
+           END-IF.
+
+           PERFORM UNTIL FL-NOM NOT = "00"
+             IF NOM-COD-EMPLEADO = WS-EMP-CLAVE AND
+                NOM-FEC-NOMINA-AA = WS-PER-FEC-AA AND
+                (LK-CIA-ACTIVA = ZEROS OR
+                 NOM-COD-EMPRESA = LK-CIA-ACTIVA)
+               ADD NOM-VALOR TO WS-ACUMULADO-ANUAL
+             END-IF
+             PERFORM 3011-LEER-RUBRO
+           END-PERFORM.
