@@ -0,0 +1,17 @@
+       FD  ARCHIVO-AUDITORIA.
+           01 AUD-DATOS.
+              03 AUD-FECHA.
+                05 AUD-FEC-AA           PIC 9(4).
+                05 AUD-FEC-MM           PIC 9(2).
+                05 AUD-FEC-DD           PIC 9(2).
+              03 AUD-HORA.
+                05 AUD-HOR-HH           PIC 9(2).
+                05 AUD-HOR-MM           PIC 9(2).
+                05 AUD-HOR-SS           PIC 9(2).
+              03 AUD-PROGRAMA           PIC X(8).
+              03 AUD-OPERADOR           PIC X(10).
+              03 AUD-OPERACION          PIC X(1).
+              03 AUD-ARCHIVO            PIC X(11).
+              03 AUD-CLAVE              PIC X(20).
+              03 AUD-ANTES              PIC X(150).
+              03 AUD-DESPUES            PIC X(150).
