@@ -0,0 +1,7 @@
+       FD  ARCHIVO-CARGOS.
+           01 CAR-DATOS.
+              03 CAR-CODIGO               PIC 9(3).
+              03 CAR-DESCRIPCION          PIC X(30).
+              03 CAR-ESTADO               PIC X(1).
+              03 CAR-SUELDO-MINIMO        PIC 9(8)V9(2).
+              03 CAR-SUELDO-MAXIMO        PIC 9(8)V9(2).
