@@ -0,0 +1,139 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REP-NOM.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-NOM.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-NOM.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-EMP                  PIC XX.
+       01  FL-NOM                  PIC XX.
+
+       01  WS-PARAMETROS-REPORTE.
+           03 WS-REP-FEC-AA          PIC 9(4).
+           03 WS-REP-FEC-MM          PIC 9(2).
+
+       01  WS-NOMBRE-EMPLEADO         PIC X(40).
+
+       01  WS-TOTAL-NOMINA            PIC 9(10)V9(2) VALUE ZERO.
+       01  WS-TOTAL-RENGLONES         PIC 9(5) VALUE ZERO.
+
+       77  WS-DECORADOR               PIC X(60) VALUE ALL "-".
+       77  WS-ESPACIADO               PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA              PIC 9(3).
+       01  LK-OPERADOR                PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-PEDIR-PERIODO.
+
+           PERFORM 3000-IMPRIMIR-REPORTE.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           GOBACK.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN INPUT ARCHIVO-NOMINAS.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-NOMINAS.
+
+       2000-PEDIR-PERIODO.
+      *--------------------
+           DISPLAY "INGRESE EL ANIO DE LA NOMINA A REPORTAR (AAAA): ".
+           ACCEPT WS-REP-FEC-AA.
+           DISPLAY "INGRESE EL MES DE LA NOMINA A REPORTAR (MM): ".
+           ACCEPT WS-REP-FEC-MM.
+
+       3000-IMPRIMIR-REPORTE.
+      *----------------------
+           DISPLAY WS-DECORADOR.
+           DISPLAY "   ROL DE PAGOS - PERIODO " WS-REP-FEC-AA "-"
+               WS-REP-FEC-MM.
+           DISPLAY WS-DECORADOR.
+
+           MOVE LOW-VALUES TO NOM-CLAVE.
+
+           START ARCHIVO-NOMINAS KEY IS NOT LESS THAN NOM-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-NOM
+           END-START.
+
+           IF FL-NOM = "00"
+             PERFORM 3010-LEER-RUBRO
+           END-IF.
+
+           PERFORM UNTIL FL-NOM NOT = "00"
+             IF NOM-FEC-NOMINA-AA = WS-REP-FEC-AA AND
+                NOM-FEC-NOMINA-MM = WS-REP-FEC-MM AND
+                (LK-CIA-ACTIVA = ZEROS OR
+                 NOM-COD-EMPRESA = LK-CIA-ACTIVA)
+               PERFORM 3020-IMPRIMIR-RENGLON
+             END-IF
+             PERFORM 3010-LEER-RUBRO
+           END-PERFORM.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "RENGLONES IMPRESOS: " WS-TOTAL-RENGLONES.
+           DISPLAY "TOTAL DEL PERIODO:  " WS-TOTAL-NOMINA.
+           DISPLAY WS-DECORADOR.
+
+       3010-LEER-RUBRO.
+      *-----------------
+           READ ARCHIVO-NOMINAS NEXT RECORD
+           END-READ.
+
+       3020-IMPRIMIR-RENGLON.
+      *-----------------------
+           MOVE NOM-COD-EMPLEADO TO EMP-CLAVE.
+           READ ARCHIVO-EMPLEADOS
+           END-READ.
+
+           IF FL-EMP = "00"
+             MOVE EMP-NOMBRES TO WS-NOMBRE-EMPLEADO
+           ELSE
+             MOVE "*** EMPLEADO NO ENCONTRADO ***" TO WS-NOMBRE-EMPLEADO
+           END-IF.
+
+           DISPLAY NOM-COD-EMPLEADO " " WS-NOMBRE-EMPLEADO " RUBRO: "
+               NOM-TIPO-RUBRO " VALOR: " NOM-VALOR.
+
+           ADD NOM-VALOR TO WS-TOTAL-NOMINA.
+           ADD 1 TO WS-TOTAL-RENGLONES.
