@@ -0,0 +1,83 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. UTIL-FS.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-FILE-STATUS            PIC XX.
+       01  LK-MENSAJE                PIC X(60).
+
+       PROCEDURE DIVISION USING LK-FILE-STATUS LK-MENSAJE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-DECODIFICAR-ESTADO.
+
+           GOBACK.
+
+       1000-DECODIFICAR-ESTADO.
+      *------------------------
+           EVALUATE LK-FILE-STATUS
+               WHEN "00"
+                 MOVE "OPERACION EXITOSA" TO LK-MENSAJE
+               WHEN "02"
+                 MOVE "REGISTRO DUPLICADO EN CLAVE ALTERNA"
+                   TO LK-MENSAJE
+               WHEN "10"
+                 MOVE "FIN DE ARCHIVO, NO HAY MAS REGISTROS"
+                   TO LK-MENSAJE
+               WHEN "21"
+                 MOVE "CLAVE FUERA DE SECUENCIA" TO LK-MENSAJE
+               WHEN "22"
+                 MOVE "REGISTRO DUPLICADO EN CLAVE PRIMARIA"
+                   TO LK-MENSAJE
+               WHEN "23"
+                 MOVE "REGISTRO NO ENCONTRADO" TO LK-MENSAJE
+               WHEN "35"
+                 MOVE "EL ARCHIVO NO EXISTE" TO LK-MENSAJE
+               WHEN "37"
+                 MOVE "MODO DE APERTURA NO PERMITIDO PARA EL ARCHIVO"
+                   TO LK-MENSAJE
+               WHEN "41"
+                 MOVE "EL ARCHIVO YA SE ENCUENTRA ABIERTO" TO LK-MENSAJE
+               WHEN "42"
+                 MOVE "EL ARCHIVO NO SE ENCUENTRA ABIERTO" TO LK-MENSAJE
+               WHEN "43"
+                 MOVE "NO SE PUEDE BORRAR, NO HAY LECTURA PREVIA"
+                   TO LK-MENSAJE
+               WHEN "46"
+                 MOVE "NO SE PUEDE LEER, NO HAY LECTURA PREVIA VALIDA"
+                   TO LK-MENSAJE
+               WHEN "47"
+                 MOVE "OPERACION DE LECTURA NO PERMITIDA" TO LK-MENSAJE
+               WHEN "48"
+                 MOVE "OPERACION DE ESCRITURA NO PERMITIDA"
+                   TO LK-MENSAJE
+               WHEN "49"
+                 MOVE "OPERACION DE REESCRITURA NO PERMITIDA"
+                   TO LK-MENSAJE
+               WHEN "90"
+                 MOVE "ERROR IRRECUPERABLE DE ARCHIVO" TO LK-MENSAJE
+               WHEN OTHER
+                 STRING "ERROR DE ARCHIVO NO CLASIFICADO - CODIGO "
+                     LK-FILE-STATUS DELIMITED BY SIZE INTO LK-MENSAJE
+           END-EVALUATE.
