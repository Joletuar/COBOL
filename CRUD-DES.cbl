@@ -0,0 +1,450 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CRUD-DES.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-DES.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-DES.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA                  PIC XX.
+       01  FL-EMP                  PIC XX.
+       01  FL-DES                  PIC XX.
+
+       01  WS-DESCUENTO.
+           03 WS-DES-COD-EMPRESA     PIC 9(3).
+           03 WS-DES-COD-EMPLEADO    PIC 9(8).
+           03 WS-DES-FEC-NOVE-AA     PIC 9(4).
+           03 WS-DES-FEC-NOVE-MM     PIC 9(2).
+           03 WS-DES-FEC-NOVE-DD     PIC 9(2).
+           03 WS-DES-TIPO-DESCUENTO  PIC 9(2).
+           03 WS-DES-MOTIVO          PIC X(50).
+           03 WS-DES-VALOR           PIC 9(8)V9(2).
+           03 WS-DES-ESTADO          PIC X(1).
+           03 WS-DES-CATEGORIA       PIC X(1).
+           03 WS-DES-DIAS            PIC 9(3).
+
+       01  WS-CONFIRMA-APROBACION    PIC X.
+
+       01  WS-OPCION                PIC S9(2).
+
+       01  WS-BANDERA-CAMPOS        PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CAMPOS-INCORRECTO  VALUE 0.
+
+       01  WS-BANDERA-REGISTRO      PIC 9.
+           88 WS-REG-ENCONTRADO     VALUE 1.
+           88 WS-REG-NO-ENCONTRADO  VALUE 0.
+
+       77  WS-DECORADOR-2           PIC X(30) VALUE ALL "-".
+       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA            PIC 9(3).
+       01  LK-OPERADOR              PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION.
+
+           PERFORM 1000-PROCESO UNTIL WS-OPCION = 6.
+
+           GOBACK.
+
+       1000-PROCESO.
+      *-------------
+           INITIALIZE WS-OPCION FL-DES WS-BANDERA-CAMPOS
+           WS-BANDERA-REGISTRO DES-DATOS WS-DESCUENTO.
+
+           PERFORM 9999-DISPLAY-MENU-CRUD.
+
+           ACCEPT WS-OPCION.
+
+           PERFORM 1000-PROCESOS.
+
+       1000-PROCESOS.
+      *--------------
+           PERFORM 1000-SELECCION-MODO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 2010-PEDIR-DATOS
+                 PERFORM 3000-VALIDAR-ID
+                 PERFORM 3000-VALIDACION-DATOS
+
+                 IF WS-REG-NO-ENCONTRADO
+                     IF WS-CAMPOS-CORRECTO
+                       PERFORM 3000-MOVER-DATOS
+                       PERFORM 4000-ESCRIBIR-REGISTRO
+                     ELSE
+                       DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                    DISPLAY "YA EXISTE UN DESCUENTO CON DICHA CLAVE"
+                    DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 2
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 2010-PEDIR-DATOS
+                   PERFORM 3000-VALIDACION-DATOS
+                   IF WS-CAMPOS-CORRECTO
+                     PERFORM 3000-MOVER-DATOS
+                     PERFORM 4000-ACTUALIZAR-REGISTRO
+                   ELSE
+                     DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 3
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 9999-IMPRESION-DATOS
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL DESCUENTO"
+                 END-IF
+
+               WHEN WS-OPCION = 4
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 4000-BORAR-REGISTRO
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL DESCUENTO"
+                 END-IF
+
+               WHEN WS-OPCION = 5
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 5000-APROBAR-DESCUENTO
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL DESCUENTO"
+                 END-IF
+
+               WHEN WS-OPCION = 6
+
+                 CONTINUE
+
+               WHEN OTHER
+
+                 DISPLAY "OPCION ELEGIDA NO VALIDA"
+
+           END-EVALUATE.
+
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+
+       1000-SELECCION-MODO.
+      *--------------------
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+               WHEN WS-OPCION = 2
+               WHEN WS-OPCION = 4
+               WHEN WS-OPCION = 5
+                 PERFORM 4000-ABRIR-ARCHIVO-I-O
+               WHEN WS-OPCION = 3
+                 PERFORM 4000-ABRIR-ARCHIVO-INPUT
+               WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+
+       2000-PEDIR-ID.
+      *--------------
+           IF LK-CIA-ACTIVA IS NUMERIC AND LK-CIA-ACTIVA > ZEROS
+             MOVE LK-CIA-ACTIVA TO WS-DES-COD-EMPRESA
+           ELSE
+             DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: "
+             ACCEPT WS-DES-COD-EMPRESA
+           END-IF.
+           DISPLAY "INGRESE LA CLAVE DEL EMPLEADO: ".
+           ACCEPT WS-DES-COD-EMPLEADO.
+           DISPLAY "INGRESE LA FECHA DE LA NOVEDAD (AAAA MM DD): ".
+           ACCEPT WS-DES-FEC-NOVE-AA.
+           ACCEPT WS-DES-FEC-NOVE-MM.
+           ACCEPT WS-DES-FEC-NOVE-DD.
+           DISPLAY "INGRESE EL TIPO DE DESCUENTO: ".
+           ACCEPT WS-DES-TIPO-DESCUENTO.
+
+       2010-PEDIR-DATOS.
+      *-----------------
+           DISPLAY "INGRESE EL MOTIVO DEL DESCUENTO: ".
+           ACCEPT WS-DES-MOTIVO.
+           DISPLAY "INGRESE LA CATEGORIA (M=MONETARIO / "
+               "N=NOVEDAD VACACION-PERMISO): ".
+           ACCEPT WS-DES-CATEGORIA.
+
+           IF WS-DES-CATEGORIA = "N"
+             DISPLAY "INGRESE EL NUMERO DE DIAS DE LA NOVEDAD: "
+             ACCEPT WS-DES-DIAS
+             MOVE ZEROS TO WS-DES-VALOR
+           ELSE
+             DISPLAY "INGRESE EL VALOR DEL DESCUENTO: "
+             ACCEPT WS-DES-VALOR
+             MOVE ZEROS TO WS-DES-DIAS
+           END-IF.
+
+           DISPLAY "INGRESE EL ESTADO DEL DESCUENTO (A/I): ".
+           ACCEPT WS-DES-ESTADO.
+
+
+       3000-VALIDACION-DATOS.
+      *----------------------
+           PERFORM 3010-VALIDAR-CODIGOS-FK.
+
+           EVALUATE TRUE
+               WHEN WS-DES-COD-EMPRESA IS NOT NUMERIC OR
+                    WS-DES-COD-EMPRESA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE EMPRESA"
+               WHEN FS-CIA NOT = "00"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UNA EMPRESA CON ESE CODIGO"
+               WHEN WS-DES-COD-EMPLEADO IS NOT NUMERIC OR
+                    WS-DES-COD-EMPLEADO <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA CLAVE DEL EMPLEADO"
+               WHEN FL-EMP NOT = "00"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "NO EXISTE UN EMPLEADO CON ESA CLAVE"
+               WHEN WS-DES-MOTIVO = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL MOTIVO"
+               WHEN NOT (WS-DES-CATEGORIA = "M" OR
+                    WS-DES-CATEGORIA = "N")
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "LA CATEGORIA SOLO PUEDE SER M/N"
+               WHEN WS-DES-CATEGORIA = "M" AND
+                    (WS-DES-VALOR IS NOT NUMERIC OR
+                     WS-DES-VALOR <= ZEROS)
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL VALOR"
+               WHEN WS-DES-CATEGORIA = "N" AND
+                    (WS-DES-DIAS IS NOT NUMERIC OR
+                     WS-DES-DIAS <= ZEROS)
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL NUMERO DE DIAS"
+               WHEN NOT (WS-DES-ESTADO = "A" OR WS-DES-ESTADO = "I")
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+               WHEN OTHER
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+           END-EVALUATE.
+
+       3010-VALIDAR-CODIGOS-FK.
+      *------------------------
+           MOVE WS-DES-COD-EMPRESA TO CIA-CODIGO.
+           READ ARCHIVO-EMPRESAS
+           END-READ.
+
+           MOVE WS-DES-COD-EMPLEADO TO EMP-CLAVE.
+           READ ARCHIVO-EMPLEADOS
+           END-READ.
+
+       3000-VALIDAR-ID.
+      *----------------
+           IF WS-DES-COD-EMPRESA IS NOT NUMERIC OR
+                WS-DES-COD-EMPLEADO IS NOT NUMERIC OR
+                WS-DES-FEC-NOVE-AA IS NOT NUMERIC
+               MOVE 0 TO WS-BANDERA-CAMPOS
+               DISPLAY "ERROR AL INGRESAR LA CLAVE DEL DESCUENTO"
+           ELSE
+               MOVE 1 TO WS-BANDERA-CAMPOS
+               MOVE WS-DES-COD-EMPRESA    TO DES-COD-EMPRESA
+               MOVE WS-DES-COD-EMPLEADO   TO DES-COD-EMPLEADO
+               MOVE WS-DES-FEC-NOVE-AA    TO DES-FEC-NOVE-AA
+               MOVE WS-DES-FEC-NOVE-MM    TO DES-FEC-NOVE-MM
+               MOVE WS-DES-FEC-NOVE-DD    TO DES-FEC-NOVE-DD
+               MOVE WS-DES-TIPO-DESCUENTO TO DES-TIPO-DESCUENTO
+               PERFORM 4000-LEER-REGISTRO
+           END-IF.
+
+       3000-MOVER-DATOS.
+      *-----------------
+           MOVE WS-DES-COD-EMPRESA     TO DES-COD-EMPRESA.
+           MOVE WS-DES-COD-EMPLEADO    TO DES-COD-EMPLEADO.
+           MOVE WS-DES-FEC-NOVE-AA     TO DES-FEC-NOVE-AA.
+           MOVE WS-DES-FEC-NOVE-MM     TO DES-FEC-NOVE-MM.
+           MOVE WS-DES-FEC-NOVE-DD     TO DES-FEC-NOVE-DD.
+           MOVE WS-DES-TIPO-DESCUENTO  TO DES-TIPO-DESCUENTO.
+           MOVE WS-DES-MOTIVO          TO DES-MOTIVO.
+           MOVE WS-DES-VALOR           TO DES-VALOR.
+           MOVE WS-DES-ESTADO          TO DES-ESTADO.
+           MOVE WS-DES-CATEGORIA       TO DES-CATEGORIA.
+           MOVE WS-DES-DIAS            TO DES-DIAS.
+      *    EL ESTADO DE APROBACION NO SE PIDE AL DIGITADOR; SE
+      *    INICIALIZA EN 4000-ESCRIBIR-REGISTRO Y SE MANTIENE EN
+      *    LAS ACTUALIZACIONES HASTA QUE SE APRUEBE O RECHACE.
+
+
+       4000-ABRIR-ARCHIVO-INPUT.
+      *-------------------------
+           OPEN INPUT ARCHIVO-DESCUENTOS.
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+
+       4000-ABRIR-ARCHIVO-I-O.
+      *--------------------------
+           OPEN I-O ARCHIVO-DESCUENTOS.
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+
+       4000-LEER-REGISTRO.
+      *-------------------
+           READ ARCHIVO-DESCUENTOS
+           END-READ.
+
+           IF FL-DES = "00"
+                 MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+                 MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+       4000-ESCRIBIR-REGISTRO.
+      *-----------------------
+           MOVE "P" TO DES-ESTADO-APROBACION.
+
+           WRITE DES-DATOS.
+
+           IF FL-DES = "00"
+              DISPLAY "DESCUENTO REGISTRADO CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL REGISTRAR"
+              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+           END-IF.
+
+       4000-ACTUALIZAR-REGISTRO.
+      *-------------------------
+           REWRITE DES-DATOS.
+
+           IF FL-DES = "00"
+              DISPLAY "DESCUENTO ACTUALIZADO CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL ACTUALIZAR"
+              DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+           END-IF.
+
+       4000-BORAR-REGISTRO.
+      *--------------------
+           MOVE "I" TO DES-ESTADO.
+
+           REWRITE DES-DATOS.
+
+           IF FL-DES = "00"
+              DISPLAY "DESCUENTO INACTIVADO CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL INACTIVAR"
+              DISPLAY "NO SE PUDO ELIMINAR EL REGISTRO"
+           END-IF.
+
+       5000-APROBAR-DESCUENTO.
+      *-----------------------
+           IF DES-ESTADO-APROBACION = "P"
+             PERFORM 9999-IMPRESION-DATOS
+             DISPLAY "APROBAR ESTE DESCUENTO? (S=APROBAR / "
+                 "R=RECHAZAR / N=DEJAR PENDIENTE): "
+             ACCEPT WS-CONFIRMA-APROBACION
+
+             EVALUATE WS-CONFIRMA-APROBACION
+                 WHEN "S"
+                 WHEN "s"
+                   MOVE "A" TO DES-ESTADO-APROBACION
+                   REWRITE DES-DATOS
+                   DISPLAY "DESCUENTO APROBADO"
+                 WHEN "R"
+                 WHEN "r"
+                   MOVE "R" TO DES-ESTADO-APROBACION
+                   REWRITE DES-DATOS
+                   DISPLAY "DESCUENTO RECHAZADO"
+                 WHEN OTHER
+                   DISPLAY "EL DESCUENTO QUEDA PENDIENTE"
+             END-EVALUATE
+           ELSE
+             DISPLAY "ESTE DESCUENTO YA FUE PROCESADO. ESTADO ACTUAL: "
+                 DES-ESTADO-APROBACION
+           END-IF.
+
+       4000-CERRAR-ARCHIVO.
+      *--------------------
+           CLOSE ARCHIVO-DESCUENTOS.
+           CLOSE ARCHIVO-EMPRESAS.
+           CLOSE ARCHIVO-EMPLEADOS.
+
+
+       9999-DISPLAY-MENU-CRUD.
+      *-----------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "### PARAMETRIZACION DE: DESCUENTOS ###".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- REGISTRAR".
+           DISPLAY " 2.- ACTUALIZAR".
+           DISPLAY " 3.- CONSULTAR".
+           DISPLAY " 4.- ELIMINAR".
+           DISPLAY " 5.- APROBAR/RECHAZAR DESCUENTO".
+           DISPLAY " 6.- SALIR".
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           DISPLAY WS-DECORADOR-2.
+           DISPLAY "COD. EMPRESA:  " DES-COD-EMPRESA.
+           DISPLAY "COD. EMPLEADO: " DES-COD-EMPLEADO.
+           DISPLAY "FECHA NOVEDAD: " DES-FEC-NOVE-AA "-"
+               DES-FEC-NOVE-MM "-" DES-FEC-NOVE-DD.
+           DISPLAY "TIPO DESCUENTO:" DES-TIPO-DESCUENTO.
+           DISPLAY "MOTIVO:        " DES-MOTIVO.
+           DISPLAY "CATEGORIA:     " DES-CATEGORIA
+               " (M=MONETARIO / N=NOVEDAD VACACION-PERMISO)".
+           IF DES-CATEGORIA = "N"
+             DISPLAY "DIAS:          " DES-DIAS
+           ELSE
+             DISPLAY "VALOR:         " DES-VALOR
+           END-IF.
+           DISPLAY "ESTADO:        " DES-ESTADO.
+           DISPLAY "APROBACION:    " DES-ESTADO-APROBACION
+               " (P=PENDIENTE / A=APROBADO / R=RECHAZADO)".
+           DISPLAY WS-DECORADOR-2.
