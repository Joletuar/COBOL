@@ -0,0 +1,5 @@
+       FD  ARCHIVO-CIUDADES.
+           01 CIU-DATOS.
+              03 CIU-CODIGO               PIC 9(3).
+              03 CIU-DESCRIPCION          PIC X(30).
+              03 CIU-ESTADO               PIC X(1).
