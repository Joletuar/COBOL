@@ -0,0 +1,129 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CIERRE-NOM.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-PER.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-PER.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-PER                    PIC XX.
+
+       01  WS-CONFIRMA                PIC X.
+           88 WS-CONFIRMA-SI          VALUE "S" "s".
+           88 WS-CONFIRMA-NO          VALUE "N" "n".
+
+       77  WS-DECORADOR               PIC X(30) VALUE ALL "*-".
+       77  WS-ESPACIADO               PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA              PIC 9(3).
+       01  LK-OPERADOR                PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-PEDIR-PERIODO.
+
+           OPEN I-O ARCHIVO-PERIODOS.
+           IF FL-PER NOT = "00"
+             CLOSE ARCHIVO-PERIODOS
+             OPEN OUTPUT ARCHIVO-PERIODOS
+             CLOSE ARCHIVO-PERIODOS
+             OPEN I-O ARCHIVO-PERIODOS
+           END-IF.
+
+           READ ARCHIVO-PERIODOS
+           END-READ.
+
+           IF FL-PER = "00"
+             PERFORM 2000-CAMBIAR-ESTADO
+           ELSE
+             MOVE "A" TO PER-ESTADO
+             MOVE ZERO TO PER-ULT-EMP-PROCESADO
+             DISPLAY "EL PERIODO NO TIENE NOMINA PROCESADA AUN, "
+                 "SE REGISTRA COMO ABIERTO"
+             WRITE PER-DATOS
+           END-IF.
+
+           CLOSE ARCHIVO-PERIODOS.
+
+           GOBACK.
+
+       1000-PEDIR-PERIODO.
+      *---------------------
+           DISPLAY WS-DECORADOR.
+           DISPLAY "   CIERRE / APERTURA DE PERIODO DE NOMINA".
+           DISPLAY WS-DECORADOR.
+
+           IF LK-CIA-ACTIVA IS NUMERIC AND LK-CIA-ACTIVA > ZEROS
+             MOVE LK-CIA-ACTIVA TO PER-COD-EMPRESA
+           ELSE
+             DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: "
+             ACCEPT PER-COD-EMPRESA
+           END-IF.
+           DISPLAY "INGRESE EL ANIO DEL PERIODO (AAAA): ".
+           ACCEPT PER-FEC-AA.
+           DISPLAY "INGRESE EL MES DEL PERIODO (MM): ".
+           ACCEPT PER-FEC-MM.
+
+       2000-CAMBIAR-ESTADO.
+      *----------------------
+           DISPLAY "ESTADO ACTUAL DEL PERIODO: " PER-ESTADO
+               " (A=ABIERTO / C=CERRADO / P=EN PROCESO)".
+
+           IF PER-ESTADO = "P"
+             DISPLAY "EL PERIODO QUEDO EN PROCESO POR UNA CORRIDA "
+                 "DE NOMINA INTERRUMPIDA (ULTIMO EMPLEADO PROCESADO: "
+                 PER-ULT-EMP-PROCESADO ")."
+             DISPLAY "TERMINE O REANUDE LA NOMINA ANTES DE CERRAR "
+                 "ESTE PERIODO."
+           ELSE
+             IF PER-ESTADO = "C"
+               DISPLAY "DESEA REABRIR ESTE PERIODO? (S/N): "
+             ELSE
+               DISPLAY "DESEA CERRAR ESTE PERIODO? (S/N): "
+             END-IF
+             ACCEPT WS-CONFIRMA
+
+             IF WS-CONFIRMA-SI
+               IF PER-ESTADO = "C"
+                 MOVE "A" TO PER-ESTADO
+               ELSE
+                 MOVE "C" TO PER-ESTADO
+               END-IF
+               REWRITE PER-DATOS
+               IF FL-PER = "00"
+                 DISPLAY "PERIODO ACTUALIZADO. NUEVO ESTADO: "
+                     PER-ESTADO
+               ELSE
+                 DISPLAY "ERROR DE ARCHIVO AL ACTUALIZAR - " FL-PER
+               END-IF
+             ELSE
+               DISPLAY "OPERACION CANCELADA"
+             END-IF
+           END-IF.
