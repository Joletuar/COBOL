@@ -0,0 +1,316 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PROC-NOM.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-NOM.cpy".
+            COPY "./Copys/FISI-PER.cpy".
+            COPY "./Copys/FISI-CAR.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-NOM.cpy".
+            COPY "./Copys/LOGI-PER.cpy".
+            COPY "./Copys/LOGI-CAR.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA                  PIC XX.
+       01  FL-EMP                  PIC XX.
+       01  FL-NOM                  PIC XX.
+       01  FL-PER                  PIC XX.
+       01  FL-CAR                  PIC XX.
+
+       01  WS-PARAMETROS-NOMINA.
+           03 WS-CIA-CODIGO         PIC 9(3).
+           03 WS-NOM-FEC-AA         PIC 9(4).
+           03 WS-NOM-FEC-MM         PIC 9(2).
+
+       01  WS-FECHA-SISTEMA.
+           03 WS-FEC-AA             PIC 9(4).
+           03 WS-FEC-MM             PIC 9(2).
+           03 WS-FEC-DD             PIC 9(2).
+
+       01  WS-HORA-SISTEMA.
+           03 WS-HOR-HH             PIC 9(2).
+           03 WS-HOR-MM             PIC 9(2).
+           03 WS-HOR-SS             PIC 9(2).
+           03 WS-HOR-CC             PIC 9(2).
+
+       01  WS-BANDERA-CAMPOS        PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CAMPOS-INCORRECTO  VALUE 0.
+
+       01  WS-CONTADORES.
+           03 WS-TOTAL-PROCESADOS   PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-ERRORES      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-EXCEPCIONES  PIC 9(5) VALUE ZERO.
+
+       77  WS-RUBRO-SUELDO-BASE     PIC 9(2) VALUE 1.
+       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
+       77  WS-DECORADOR             PIC X(30) VALUE ALL "*-".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA            PIC 9(3).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           IF LK-CIA-ACTIVA IS NUMERIC AND LK-CIA-ACTIVA > ZEROS
+             MOVE LK-CIA-ACTIVA TO WS-CIA-CODIGO
+           END-IF.
+
+           PERFORM 2000-PEDIR-PARAMETROS.
+
+           IF WS-CAMPOS-CORRECTO
+             PERFORM 3000-PROCESAR-NOMINA
+           ELSE
+             DISPLAY "NO SE EJECUTO EL PROCESO DE NOMINA"
+           END-IF.
+
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "EMPLEADOS PROCESADOS: " WS-TOTAL-PROCESADOS.
+           DISPLAY "EMPLEADOS CON ERROR:  " WS-TOTAL-ERRORES.
+           DISPLAY "RUBROS EN EXCEPCION:  " WS-TOTAL-EXCEPCIONES.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           GOBACK.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN INPUT ARCHIVO-EMPRESAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN INPUT ARCHIVO-CARGOS.
+
+           OPEN I-O ARCHIVO-NOMINAS.
+
+           IF FL-NOM NOT = "00"
+             CLOSE ARCHIVO-NOMINAS
+             OPEN OUTPUT ARCHIVO-NOMINAS
+           END-IF.
+
+           OPEN I-O ARCHIVO-PERIODOS.
+           IF FL-PER NOT = "00"
+             CLOSE ARCHIVO-PERIODOS
+             OPEN OUTPUT ARCHIVO-PERIODOS
+             CLOSE ARCHIVO-PERIODOS
+             OPEN I-O ARCHIVO-PERIODOS
+           END-IF.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-EMPRESAS.
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-NOMINAS.
+           CLOSE ARCHIVO-PERIODOS.
+           CLOSE ARCHIVO-CARGOS.
+
+       2000-PEDIR-PARAMETROS.
+      *----------------------
+           DISPLAY WS-DECORADOR.
+           DISPLAY "   PROCESO DE NOMINA MENSUAL".
+           DISPLAY WS-DECORADOR.
+
+           IF WS-CIA-CODIGO IS NOT NUMERIC OR WS-CIA-CODIGO <= ZEROS
+             DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: "
+             ACCEPT WS-CIA-CODIGO
+           ELSE
+             DISPLAY "EMPRESA ACTIVA DE LA SESION: " WS-CIA-CODIGO
+           END-IF.
+           DISPLAY "INGRESE EL ANIO DE LA NOMINA (AAAA): ".
+           ACCEPT WS-NOM-FEC-AA.
+           DISPLAY "INGRESE EL MES DE LA NOMINA (MM): ".
+           ACCEPT WS-NOM-FEC-MM.
+
+           PERFORM 2010-VALIDAR-PARAMETROS.
+
+       2010-VALIDAR-PARAMETROS.
+      *-----------------------
+           EVALUATE TRUE
+               WHEN WS-CIA-CODIGO IS NOT NUMERIC OR
+                    WS-CIA-CODIGO <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CODIGO DE EMPRESA"
+               WHEN WS-NOM-FEC-AA IS NOT NUMERIC OR
+                    WS-NOM-FEC-AA <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL ANIO"
+               WHEN WS-NOM-FEC-MM IS NOT NUMERIC OR
+                    WS-NOM-FEC-MM <= ZEROS OR WS-NOM-FEC-MM > 12
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL MES"
+               WHEN OTHER
+                 MOVE WS-CIA-CODIGO TO CIA-CODIGO
+                 READ ARCHIVO-EMPRESAS
+                 END-READ
+                 IF FS-CIA = "00"
+                   PERFORM 2020-VALIDAR-PERIODO-ABIERTO
+                 ELSE
+                   MOVE 0 TO WS-BANDERA-CAMPOS
+                   DISPLAY "NO EXISTE UNA EMPRESA CON ESE CODIGO"
+                 END-IF
+           END-EVALUATE.
+
+       2020-VALIDAR-PERIODO-ABIERTO.
+      *-------------------------------
+      *    UN PERIODO PUEDE CERRARSE UNA VEZ LIQUIDADO Y ENTREGADOS LOS
+      *    COMPROBANTES; A PARTIR DE AHI NO SE PERMITE VOLVER A CORRER
+      *    LA NOMINA DE ESE MES PARA LA MISMA EMPRESA. MIENTRAS EL
+      *    PROCESO ESTA CORRIENDO EL PERIODO QUEDA MARCADO COMO "P"
+      *    (EN PROCESO) CON EL ULTIMO EMPLEADO PROCESADO, DE MODO QUE
+      *    SI EL PROCESO SE INTERRUMPE, LA SIGUIENTE EJECUCION PUEDE
+      *    CONTINUAR DESDE ESE PUNTO EN LUGAR DE EMPEZAR DE NUEVO.
+           MOVE WS-CIA-CODIGO TO PER-COD-EMPRESA.
+           MOVE WS-NOM-FEC-AA TO PER-FEC-AA.
+           MOVE WS-NOM-FEC-MM TO PER-FEC-MM.
+
+           READ ARCHIVO-PERIODOS
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FL-PER NOT = "00"
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+                 MOVE ZERO TO PER-ULT-EMP-PROCESADO
+                 MOVE "P" TO PER-ESTADO
+                 WRITE PER-DATOS
+               WHEN PER-ESTADO = "C"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL PERIODO " WS-NOM-FEC-AA "-" WS-NOM-FEC-MM
+                     " YA FUE CERRADO PARA ESTA EMPRESA"
+               WHEN PER-ESTADO = "P"
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+                 DISPLAY "SE ENCONTRO UN PROCESO DE NOMINA "
+                     "INTERRUMPIDO, SE CONTINUA DESDE EL EMPLEADO "
+                     PER-ULT-EMP-PROCESADO
+               WHEN OTHER
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+                 MOVE ZERO TO PER-ULT-EMP-PROCESADO
+                 MOVE "P" TO PER-ESTADO
+                 REWRITE PER-DATOS
+           END-EVALUATE.
+
+       3000-PROCESAR-NOMINA.
+      *---------------------
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           IF PER-ULT-EMP-PROCESADO > ZEROS
+             MOVE PER-ULT-EMP-PROCESADO TO EMP-CLAVE
+             START ARCHIVO-EMPLEADOS KEY IS GREATER THAN EMP-CLAVE
+               INVALID KEY
+                 MOVE "10" TO FL-EMP
+             END-START
+           ELSE
+             MOVE LOW-VALUES TO EMP-CLAVE
+             START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMP-CLAVE
+               INVALID KEY
+                 MOVE "10" TO FL-EMP
+             END-START
+           END-IF.
+
+           IF FL-EMP = "00"
+             PERFORM 3010-LEER-EMPLEADO
+           END-IF.
+
+           PERFORM UNTIL FL-EMP NOT = "00"
+             IF EMP-ESTADO = "A" AND EMP-COD-EMPRESA = WS-CIA-CODIGO
+               PERFORM 3020-ESCRIBIR-RUBRO-SUELDO
+               PERFORM 3030-ACTUALIZAR-CHECKPOINT
+             END-IF
+             PERFORM 3010-LEER-EMPLEADO
+           END-PERFORM.
+
+           PERFORM 3040-FINALIZAR-CHECKPOINT.
+
+       3010-LEER-EMPLEADO.
+      *--------------------
+           READ ARCHIVO-EMPLEADOS NEXT RECORD
+           END-READ.
+
+       3020-ESCRIBIR-RUBRO-SUELDO.
+      *---------------------------
+           INITIALIZE NOM-DATOS.
+
+           MOVE WS-CIA-CODIGO      TO NOM-COD-EMPRESA.
+           MOVE EMP-CLAVE          TO NOM-COD-EMPLEADO.
+           MOVE WS-NOM-FEC-AA      TO NOM-FEC-NOMINA-AA.
+           MOVE WS-NOM-FEC-MM      TO NOM-FEC-NOMINA-MM.
+           MOVE WS-RUBRO-SUELDO-BASE TO NOM-TIPO-RUBRO.
+           MOVE EMP-SUELDO-ACTUAL  TO NOM-VALOR.
+           MOVE EMP-COD-MONEDA     TO NOM-COD-MONEDA.
+           MOVE "SUELDO BASE"      TO NOM-OBSERVACION.
+           MOVE WS-FEC-AA          TO NOM-FEC-PROC-AA.
+           MOVE WS-FEC-MM          TO NOM-FEC-PROC-MM.
+           MOVE WS-FEC-DD          TO NOM-FEC-PROC-DD.
+           MOVE WS-HOR-HH          TO NOM-HORA-PROC-HH.
+           MOVE WS-HOR-MM          TO NOM-HORA-PROC-MM.
+           MOVE WS-HOR-SS          TO NOM-HORA-PROC-SS.
+
+           WRITE NOM-DATOS.
+
+           IF FL-NOM = "00"
+             ADD 1 TO WS-TOTAL-PROCESADOS
+             PERFORM 3025-VERIFICAR-RUBRO-FUERA-DE-RANGO
+           ELSE
+             ADD 1 TO WS-TOTAL-ERRORES
+             DISPLAY "ERROR AL GRABAR RUBRO - EMPLEADO " EMP-CLAVE
+             DISPLAY "CODIGO DE ERROR - " FL-NOM
+           END-IF.
+
+       3025-VERIFICAR-RUBRO-FUERA-DE-RANGO.
+      *-------------------------------------
+      *    EL SUELDO PUDO HABER QUEDADO FUERA DE LA BANDA DEL CARGO
+      *    SI EL CARGO CAMBIO DE BANDA O EL SUELDO SE MODIFICO SIN
+      *    PASAR POR LA VALIDACION DE CRUD-EMP; SE REPORTA COMO
+      *    EXCEPCION SIN DETENER EL PROCESO DE NOMINA.
+           MOVE EMP-COD-CARGO TO CAR-CODIGO.
+           READ ARCHIVO-CARGOS
+           END-READ.
+
+           IF FL-CAR = "00" AND
+              (EMP-SUELDO-ACTUAL < CAR-SUELDO-MINIMO OR
+               EMP-SUELDO-ACTUAL > CAR-SUELDO-MAXIMO)
+             ADD 1 TO WS-TOTAL-EXCEPCIONES
+             DISPLAY "EXCEPCION - EMPLEADO " EMP-CLAVE
+                 " SUELDO " EMP-SUELDO-ACTUAL
+                 " FUERA DEL RANGO DEL CARGO " EMP-COD-CARGO
+                 " (" CAR-SUELDO-MINIMO " - " CAR-SUELDO-MAXIMO ")"
+           END-IF.
+
+       3030-ACTUALIZAR-CHECKPOINT.
+      *----------------------------
+           MOVE EMP-CLAVE TO PER-ULT-EMP-PROCESADO.
+           REWRITE PER-DATOS.
+
+       3040-FINALIZAR-CHECKPOINT.
+      *----------------------------
+           MOVE ZERO TO PER-ULT-EMP-PROCESADO.
+           MOVE "A" TO PER-ESTADO.
+           REWRITE PER-DATOS.
