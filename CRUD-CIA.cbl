@@ -1,343 +1,961 @@
-      *******************************************************************
-      *                                                                 *
-      *                                                                 *
-      *                                                                 *
-      *                                                                 *
-      *******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. CRUD-CIA.
-       AUTHOR. JOHAN TUAREZ.
-       DATE-WRITTEN. 27/06/2022.
-
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       FILE-CONTROL.
-            COPY "./Copys/FISI-CIA.cpy".
-
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-            COPY "./Copys/LOGI-CIA.cpy".
-
-       WORKING-STORAGE SECTION.
-
-       01  FS-CIA                  PIC XX.
-
-       01  WS-EMPRESA.
-           03 WS-CIA-CODIGO        PIC 9(3).
-           03 WS-CIA-DESCRIPCION   PIC X(30).
-           03 WS-CIA-ESTADO        PIC X.
-           03 WS-CIA-REPRESENTANTE PIC X(30).
-           03 WS-CIA-RUC           PIC 9(10).
-           03 WS-CIA-DIRECCION     PIC X(40).
-           03 WS-CIA-TELEFONO      PIC 9(10).
-
-       01  WS-OPCION               PIC S9(2).
-
-       01  WS-BANDERA-CAMPOS       PIC 9.
-           88 WS-CAMPOS-CORRECTO    VALUE 1.
-           88 WS-CCAMPOS-INCORRECTO VALUE 0.
-
-       01  WS-BANDERA-REGISTRO     PIC 9.
-           88 WS-REG-ENCONTRADO      VALUE 1.
-           88 WS-REG-NO-ENCONTRADO   VALUE 0.
-
-       77  WS-DECORADOR-1           PIC X(30) VALUE ALL "*-".
-       77  WS-DECORADOR-2           PIC X(30) VALUE ALL "-".
-       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
-
-       LINKAGE SECTION.
-      *----------------
-
-       01  PARAMETRO PIC 9.
-
-       PROCEDURE DIVISION USING PARAMETRO.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-
-       0000-MAIN.
-      *----------
-           INITIALIZE WS-OPCION FS-CIA WS-BANDERA-CAMPOS
-           WS-BANDERA-REGISTRO CIA-DATOS.
-
-           PERFORM 9999-DISPLAY-MENU-CRUD.
-
-           PERFORM 1000-INICIO.
-
-           IF FS-CIA NOT = "00"
-               DISPLAY "EL ARCHIVO NO SE PUDO CREAR"
-           ELSE
-               ACCEPT WS-OPCION
-               PERFORM 1000-PROCESOS
-           END-IF
-
-           GOBACK.
-
-       1000-INICIO.
-      *------------------------------
-           PERFORM 4000-ABRIR-ARCHIVO-INPUT.
-
-           IF FS-CIA NOT = "00"
-             PERFORM 4000-CERRAR-ARCHIVO
-             PERFORM 4000-ABRIR-ARCHIVO-OUTPUT
-           END-IF.
-
-           PERFORM 4000-CERRAR-ARCHIVO.
-
-       1000-PROCESOS.
-      *--------------
-           PERFORM 1000-SELECCION-MODO.
-
-           EVALUATE TRUE
-               WHEN WS-OPCION = 1
-
-                 PERFORM 2000-PEDIR-ID
-                 PERFORM 2010-PEDIR-DATOS
-                 PERFORM 3000-VALIDAR-ID
-                 PERFORM 3000-VALIDACION-DATOS
-
-                 IF WS-REG-NO-ENCONTRADO
-                     IF WS-CAMPOS-CORRECTO
-                       PERFORM 3000-MOVER-DATOS
-                       PERFORM 4000-ESCRIBIR-REGISTRO
-                     ELSE
-                       DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
-                   END-IF
-                 ELSE
-                    DISPLAY "YA EXISTE UN REGISTRO CON DICHO CODIGO"
-                    DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
-                 END-IF
-
-               WHEN WS-OPCION = 2
-
-                 PERFORM 2000-PEDIR-ID
-                 PERFORM 3000-VALIDAR-ID
-
-                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
-                   PERFORM 2010-PEDIR-DATOS
-                   PERFORM 3000-VALIDACION-DATOS
-                   IF WS-CAMPOS-CORRECTO
-                     PERFORM 4000-ACTUALIZAR-REGISTRO
-                   ELSE
-                     DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
-                 ELSE
-                   DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
-                 END-IF
-
-               WHEN WS-OPCION = 3
-
-                 PERFORM 2000-PEDIR-ID
-                 PERFORM 3000-VALIDAR-ID
-
-                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
-                   PERFORM 9999-IMPRESION-DATOS
-                 ELSE
-                   DISPLAY "NO SE ENCONTRO EL REGISTRO"
-                 END-IF
-
-               WHEN WS-OPCION = 4
-
-                 PERFORM 2000-PEDIR-ID
-                 PERFORM 3000-VALIDAR-ID
-
-                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
-                   PERFORM 4000-BORAR-REGISTRO
-                 ELSE
-                   DISPLAY "NO SE ENCONTRO EL REGISTRO"
-                 END-IF
-
-               WHEN OTHER
-
-                 DISPLAY "OPCION ELEGIDA NO VALIDA"
-
-           END-EVALUATE.
-
-           PERFORM 4000-CERRAR-ARCHIVO.
-
-
-       1000-SELECCION-MODO.
-      *--------------------
-           EVALUATE TRUE
-               WHEN WS-OPCION = 1
-               WHEN WS-OPCION = 2
-               WHEN WS-OPCION = 4
-                 PERFORM 4000-ABRIR-ARCHIVO-I-O
-               WHEN WS-OPCION = 3
-                 PERFORM 4000-ABRIR-ARCHIVO-INPUT
-               WHEN OTHER
-                 CONTINUE
-           END-EVALUATE.
-
-
-       2000-PEDIR-ID.
-      *--------------
-           PERFORM 9999-MENU-DISPLAY-ID.
-
-
-       2010-PEDIR-DATOS.
-      *-----------------
-           PERFORM 9999-MENU-DISPLAY-DATOS.
-
-
-       3000-VALIDACION-DATOS.
-      *----------------------
-           EVALUATE TRUE
-               WHEN WS-CIA-DESCRIPCION = SPACES
-                 MOVE 0 TO WS-BANDERA-CAMPOS
-                 DISPLAY "ERROR AL INGRESAR LA DESCRIPCION"
-               WHEN WS-CIA-REPRESENTANTE = SPACES
-                 MOVE 0 TO WS-BANDERA-CAMPOS
-                 DISPLAY "ERROR LA INGRESAR EL REPRESENTANTE "
-               WHEN WS-CIA-RUC IS NOT NUMERIC OR
-                    WS-CIA-RUC <= ZEROS
-                 MOVE 0 TO WS-BANDERA-CAMPOS
-                 DISPLAY "ERROR AL INGRESAR EL RUC"
-               WHEN WS-CIA-DIRECCION = SPACES
-                 MOVE 0 TO WS-BANDERA-CAMPOS
-                 DISPLAY "ERROR AL INGRESAR LA DIRECCION"
-               WHEN WS-CIA-TELEFONO IS NOT NUMERIC OR
-                    WS-CIA-TELEFONO <= ZEROS
-                 MOVE 0 TO WS-BANDERA-CAMPOS
-                 DISPLAY "ERROR AL INGRESAR EL TELEFONO"
-               WHEN WS-CIA-ESTADO = SPACE
-                 DISPLAY "ERROR AL INGRESAR EL ESTADO"
-                 IF NOT (WS-CIA-ESTADO = "A" OR WS-CIA-ESTADO = "I")
-                   DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
-                 END-IF
-                 MOVE 0 TO WS-BANDERA-CAMPOS
-               WHEN OTHER
-                 MOVE 1 TO WS-BANDERA-CAMPOS
-           END-EVALUATE.
-
-       3000-VALIDAR-ID.
-      *----------------
-           IF WS-CIA-CODIGO IS NOT NUMERIC OR
-                    WS-CIA-CODIGO <= ZERO
-               MOVE 0 TO WS-BANDERA-CAMPOS
-               DISPLAY "ERROR AL INGRESAR EL CODIGO"
-           ELSE
-               MOVE 1 TO WS-BANDERA-CAMPOS
-               MOVE WS-CIA-CODIGO TO CIA-CODIGO
-               PERFORM 4000-LEER-REGISTRO
-           END-IF.
-
-
-       3000-MOVER-DATOS.
-      *-----------------
-           MOVE WS-CIA-CODIGO      TO CIA-CODIGO.
-           MOVE WS-CIA-DESCRIPCION TO CIA-DESCRIPCION.
-           MOVE WS-CIA-ESTADO      TO CIA-ESTADO.
-           MOVE WS-CIA-RUC         TO CIA-RUC.
-           MOVE WS-CIA-DIRECCION   TO CIA-DIRECCION.
-           MOVE WS-CIA-TELEFONO    TO CIA-TELE-CONVENCIONAL.
-
-
-       4000-ABRIR-ARCHIVO-INPUT.
-      *-------------------------
-           OPEN INPUT ARCHIVO-EMPRESAS.
-
-       4000-ABRIR-ARCHIVO-OUTPUT.
-      *--------------------------
-           OPEN OUTPUT ARCHIVO-EMPRESAS.
-
-       4000-ABRIR-ARCHIVO-I-O.
-      *--------------------------
-           OPEN I-O ARCHIVO-EMPRESAS.
-
-
-       4000-LEER-REGISTRO.
-      *-------------------
-           READ ARCHIVO-EMPRESAS
-           END-READ.
-
-           IF FS-CIA = "00"
-                 MOVE 1 TO WS-BANDERA-REGISTRO
-           ELSE
-                 MOVE 0 TO WS-BANDERA-REGISTRO
-           END-IF.
-
-       4000-ESCRIBIR-REGISTRO.
-      *-----------------------
-           WRITE CIA-DATOS.
-
-           IF FS-CIA = "00"
-              DISPLAY "REGISTRO INSERTADO CORRECTAMENTE"
-           ELSE
-              DISPLAY "ERROR DE ARCHIVO AL REGISTRAR"
-              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
-           END-IF.
-
-       4000-ACTUALIZAR-REGISTRO.
-      *-------------------------
-           REWRITE CIA-DATOS.
-
-           IF FS-CIA = "00"
-              DISPLAY "REGISTRO ACTUALIZADO CORRECTAMENTE"
-           ELSE
-              DISPLAY"ERROR DE ARCHIVO AL ACTUALIZAR"
-              DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
-           END-IF.
-
-       4000-BORAR-REGISTRO.
-      *--------------------
-           DELETE ARCHIVO-EMPRESAS.
-
-           IF FS-CIA = "00"
-              DISPLAY "REGISTRO ELIMINADO CORRECTAMENTE"
-           ELSE
-              DISPLAY "ERROR DE ARCHIVO AL ELIMINAR"
-              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
-           END-IF.
-
-       4000-CERRAR-ARCHIVO.
-      *--------------------
-           CLOSE ARCHIVO-EMPRESAS.
-
-
-       9999-DISPLAY-MENU-CRUD.
-      *-----------------------
-           DISPLAY WS-ESPACIADO.
-           DISPLAY "### PARAMETRIZACION DE: EMPRESA ###".
-           DISPLAY WS-ESPACIADO.
-           DISPLAY " 1.- REGISTRAR".
-           DISPLAY " 2.- ACTUALIZAR".
-           DISPLAY " 3.- CONSULTAR".
-           DISPLAY " 4.- ELIMINAR".
-
-
-       9999-MENU-DISPLAY-DATOS.
-      *------------------
-           DISPLAY "INGRESE LA DESCRIPCION DE LA EMPRESA: ".
-           ACCEPT WS-CIA-DESCRIPCION.
-           DISPLAY "INGRESE EL REPRESENTANTE LEGAL DE LA EMPRESA: ".
-           ACCEPT WS-CIA-REPRESENTANTE.
-           DISPLAY "INGRESE EL RUC DE LA EMPRESA: ".
-           ACCEPT WS-CIA-RUC.
-           DISPLAY "INGRESE LA DIRECCION DE LA EMPRESA: ".
-           ACCEPT WS-CIA-DIRECCION.
-           DISPLAY "INGRESE EL TELF. CONVENCIONAL DE LA EMPRESA: ".
-           ACCEPT WS-CIA-TELEFONO.
-           DISPLAY "INGRESE EL ESTADO DE LA EMPRESA (A/I): ".
-           ACCEPT WS-CIA-ESTADO.
-
-       9999-MENU-DISPLAY-ID.
-      *---------------------
-           DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: ".
-           ACCEPT WS-CIA-CODIGO.
-
-       9999-IMPRESION-DATOS.
-      *---------------------
-           DISPLAY WS-DECORADOR-2.
-           DISPLAY "CODIGO:             " CIA-CODIGO.
-           DISPLAY "DESCRIPCION:        " CIA-DESCRIPCION.
-           DISPLAY "RUC:                " CIA-RUC
-           DISPLAY "DIRECCION:          " CIA-DIRECCION
-           DISPLAY "TELF. CONVENCIONAL: " CIA-TELE-CONVENCIONAL.
-           DISPLAY "ESTADO:             " CIA-ESTADO.
-           DISPLAY WS-DECORADOR-2.
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CRUD-CIA.
+       AUTHOR. JOHAN TUAREZ.
+       DATE-WRITTEN. 27/06/2022.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-CIA.cpy".
+            COPY "./Copys/FISI-AUD.cpy".
+
+            SELECT ARCHIVO-FICHA-CIA
+              ASSIGN TO "../Archivos/Ficha-CIA.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FL-FICHA.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-CIA.cpy".
+            COPY "./Copys/LOGI-AUD.cpy".
+
+       FD  ARCHIVO-FICHA-CIA.
+       01  FICHA-LINEA                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIA                  PIC XX.
+       01  FL-FICHA                PIC XX.
+       01  WS-MENSAJE-FS           PIC X(60).
+       01  WS-PAUSA                PIC X.
+
+       01  WS-CONFIRMA              PIC X.
+           88 WS-CONFIRMA-SI        VALUE "S" "s".
+           88 WS-CONFIRMA-NO        VALUE "N" "n".
+
+       01  FL-AUD                   PIC XX.
+
+       01  WS-SNAPSHOT-ANTES        PIC X(150).
+       01  WS-SNAPSHOT-DESPUES      PIC X(150).
+       01  WS-OPERACION-AUD         PIC X.
+
+       01  WS-FECHA-SISTEMA.
+           03 WS-FEC-AA             PIC 9(4).
+           03 WS-FEC-MM             PIC 9(2).
+           03 WS-FEC-DD             PIC 9(2).
+
+       01  WS-HORA-SISTEMA.
+           03 WS-HOR-HH             PIC 9(2).
+           03 WS-HOR-MM             PIC 9(2).
+           03 WS-HOR-SS             PIC 9(2).
+           03 WS-HOR-CC             PIC 9(2).
+
+       01  WS-EMPRESA.
+           03 WS-CIA-CODIGO        PIC 9(3).
+           03 WS-CIA-DESCRIPCION   PIC X(30).
+           03 WS-CIA-ESTADO        PIC X.
+           03 WS-CIA-REPRESENTANTE PIC X(30).
+           03 WS-CIA-RUC           PIC 9(10).
+           03 WS-CIA-DIRECCION     PIC X(40).
+           03 WS-CIA-TELEFONO      PIC 9(10).
+           03 WS-CIA-CELULAR       PIC 9(10).
+           03 WS-CIA-EMAIL         PIC X(40).
+
+       01  WS-OPCION               PIC S9(2).
+
+       01  WS-BANDERA-CAMPOS       PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CCAMPOS-INCORRECTO VALUE 0.
+
+       01  WS-BANDERA-REGISTRO     PIC 9.
+           88 WS-REG-ENCONTRADO      VALUE 1.
+           88 WS-REG-NO-ENCONTRADO   VALUE 0.
+
+       01  WS-TOTAL-ACTIVAS         PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-COINCIDENCIAS   PIC 9(5) VALUE ZERO.
+
+       01  WS-BUSQUEDA-NOMBRE       PIC X(30).
+       01  WS-BUSQUEDA-MAYUS        PIC X(30).
+       01  WS-BUSQUEDA-LON          PIC 9(2).
+       01  WS-DESC-MAYUS            PIC X(30).
+       01  WS-CONTADOR-OCURRENCIAS  PIC 9(3).
+
+       01  WS-BANDERA-RUC            PIC 9.
+           88 WS-RUC-CORRECTO        VALUE 1.
+           88 WS-RUC-INCORRECTO      VALUE 0.
+
+       01  WS-RUC-CAMPO              PIC 9(10).
+       01  WS-RUC-TABLA REDEFINES WS-RUC-CAMPO.
+           03 WS-RUC-DIG             PIC 9 OCCURS 10 TIMES.
+
+       01  WS-RUC-SUMA               PIC 9(4).
+       01  WS-RUC-PROD               PIC 99.
+       01  WS-RUC-RESIDUO            PIC 99.
+       01  WS-RUC-VERIFICADOR        PIC 9.
+
+       01  WS-BANDERA-RUC-DUP        PIC 9.
+           88 WS-RUC-DUP-NO          VALUE 0.
+           88 WS-RUC-DUP-SI          VALUE 1.
+
+       01  WS-BANDERA-CAMPO-OK       PIC 9.
+           88 WS-CAMPO-OK            VALUE 1.
+           88 WS-CAMPO-NO-OK         VALUE 0.
+
+       77  WS-DECORADOR-1           PIC X(30) VALUE ALL "*-".
+       77  WS-DECORADOR-2           PIC X(30) VALUE ALL "-".
+       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  PARAMETRO PIC 9.
+       01  LK-OPERADOR PIC X(10).
+
+       PROCEDURE DIVISION USING PARAMETRO LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION FS-CIA WS-BANDERA-CAMPOS
+           WS-BANDERA-REGISTRO CIA-DATOS.
+
+           PERFORM 9999-DISPLAY-MENU-CRUD.
+
+           PERFORM 1000-INICIO.
+
+           IF FS-CIA NOT = "00"
+               DISPLAY "EL ARCHIVO NO SE PUDO CREAR"
+           ELSE
+               ACCEPT WS-OPCION
+               PERFORM 1000-PROCESOS
+           END-IF
+
+           GOBACK.
+
+       1000-INICIO.
+      *------------------------------
+           PERFORM 4000-ABRIR-ARCHIVO-INPUT.
+
+           IF FS-CIA NOT = "00"
+             PERFORM 4000-CERRAR-ARCHIVO
+             PERFORM 4000-ABRIR-ARCHIVO-OUTPUT
+           END-IF.
+
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+       1000-PROCESOS.
+      *--------------
+           PERFORM 1000-SELECCION-MODO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 2010-PEDIR-DATOS
+                 PERFORM 3000-VALIDAR-ID
+                 PERFORM 3000-VALIDACION-DATOS
+
+                 IF WS-REG-NO-ENCONTRADO
+                     IF WS-CAMPOS-CORRECTO
+                       PERFORM 3000-MOVER-DATOS
+                       PERFORM 4000-ESCRIBIR-REGISTRO
+                     ELSE
+                       DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                    DISPLAY "YA EXISTE UN REGISTRO CON DICHO CODIGO"
+                    DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 2
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 2010-PEDIR-DATOS
+                   PERFORM 3000-VALIDACION-DATOS
+                   IF WS-CAMPOS-CORRECTO
+                     PERFORM 4000-ACTUALIZAR-REGISTRO
+                   ELSE
+                     DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                 ELSE
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 3
+
+                 PERFORM 9999-MENU-DISPLAY-ID-CONSULTA
+
+                 IF WS-CIA-CODIGO = 0
+                   PERFORM 6000-LISTAR-TODAS
+                 ELSE
+                   PERFORM 3000-VALIDAR-ID
+                   IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                     PERFORM 9999-IMPRESION-DATOS
+                   ELSE
+                     DISPLAY "NO SE ENCONTRO EL REGISTRO"
+                   END-IF
+                 END-IF
+
+               WHEN WS-OPCION = 4
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 9999-CONFIRMAR-ELIMINACION
+                   IF WS-CONFIRMA-SI
+                     PERFORM 4000-BORAR-REGISTRO
+                   ELSE
+                     DISPLAY "ELIMINACION CANCELADA"
+                   END-IF
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 5
+
+                 PERFORM 5000-LISTAR-ACTIVAS
+
+               WHEN WS-OPCION = 6
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 8000-IMPRIMIR-FICHA
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 7
+
+                 PERFORM 6100-BUSCAR-POR-NOMBRE
+
+               WHEN OTHER
+
+                 DISPLAY "OPCION ELEGIDA NO VALIDA"
+
+           END-EVALUATE.
+
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+
+       1000-SELECCION-MODO.
+      *--------------------
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+               WHEN WS-OPCION = 2
+               WHEN WS-OPCION = 4
+                 PERFORM 4000-ABRIR-ARCHIVO-I-O
+               WHEN WS-OPCION = 3
+               WHEN WS-OPCION = 5
+               WHEN WS-OPCION = 6
+               WHEN WS-OPCION = 7
+                 PERFORM 4000-ABRIR-ARCHIVO-INPUT
+               WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+
+       2000-PEDIR-ID.
+      *--------------
+           PERFORM 9999-MENU-DISPLAY-ID.
+
+
+       2010-PEDIR-DATOS.
+      *-----------------
+           PERFORM 9999-MENU-DISPLAY-DATOS.
+
+
+       3000-VALIDACION-DATOS.
+      *----------------------
+      *    LOS CAMPOS YA SE VALIDARON UNO A UNO EN 2010-PEDIR-DATOS,
+      *    CON REINGRESO INMEDIATO DEL CAMPO QUE FALLE. SE MANTIENE
+      *    ESTA VERIFICACION FINAL COMO RESGUARDO ANTES DE GRABAR.
+           EVALUATE TRUE
+               WHEN WS-CIA-DESCRIPCION = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA DESCRIPCION"
+               WHEN WS-CIA-REPRESENTANTE = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR LA INGRESAR EL REPRESENTANTE "
+               WHEN WS-CIA-RUC IS NOT NUMERIC OR
+                    WS-CIA-RUC <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL RUC"
+               WHEN NOT WS-RUC-CORRECTO
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL RUC INGRESADO NO TIENE UN DIGITO "
+                     "VERIFICADOR VALIDO"
+               WHEN WS-RUC-DUP-SI
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "YA EXISTE OTRA EMPRESA REGISTRADA CON ESE "
+                     "RUC"
+               WHEN WS-CIA-DIRECCION = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA DIRECCION"
+               WHEN WS-CIA-TELEFONO IS NOT NUMERIC OR
+                    WS-CIA-TELEFONO <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL TELEFONO"
+               WHEN WS-CIA-CELULAR IS NOT NUMERIC OR
+                    WS-CIA-CELULAR <= ZEROS
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL CELULAR"
+               WHEN WS-CIA-EMAIL = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR EL EMAIL"
+               WHEN NOT (WS-CIA-ESTADO = "A" OR WS-CIA-ESTADO = "I")
+                 DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+               WHEN OTHER
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+           END-EVALUATE.
+
+       3000-VALIDAR-ID.
+      *----------------
+           IF WS-CIA-CODIGO IS NOT NUMERIC OR
+                    WS-CIA-CODIGO <= ZERO
+               MOVE 0 TO WS-BANDERA-CAMPOS
+               DISPLAY "ERROR AL INGRESAR EL CODIGO"
+           ELSE
+               MOVE 1 TO WS-BANDERA-CAMPOS
+               MOVE WS-CIA-CODIGO TO CIA-CODIGO
+               PERFORM 4000-LEER-REGISTRO
+               IF WS-REG-ENCONTRADO
+                 MOVE CIA-DATOS TO WS-SNAPSHOT-ANTES
+               ELSE
+                 MOVE SPACES TO WS-SNAPSHOT-ANTES
+               END-IF
+           END-IF.
+
+
+       3001-VALIDAR-RUC-CIA.
+      *----------------------
+           MOVE WS-CIA-RUC TO WS-RUC-CAMPO.
+
+           EVALUATE WS-RUC-DIG(3)
+               WHEN 9
+      *            PERSONA JURIDICA (TERCER DIGITO 9): MODULO 11 CON
+      *            COEFICIENTES 4,3,2,7,6,5,4,3,2 SOBRE LOS 9 PRIMEROS
+      *            DIGITOS; EL VERIFICADOR QUEDA EN LA POSICION 10.
+                   COMPUTE WS-RUC-SUMA =
+                       (WS-RUC-DIG(1) * 4) + (WS-RUC-DIG(2) * 3) +
+                       (WS-RUC-DIG(3) * 2) + (WS-RUC-DIG(4) * 7) +
+                       (WS-RUC-DIG(5) * 6) + (WS-RUC-DIG(6) * 5) +
+                       (WS-RUC-DIG(7) * 4) + (WS-RUC-DIG(8) * 3) +
+                       (WS-RUC-DIG(9) * 2)
+
+                   COMPUTE WS-RUC-RESIDUO =
+                       FUNCTION MOD (WS-RUC-SUMA 11)
+
+                   IF WS-RUC-RESIDUO = 0
+                       MOVE 0 TO WS-RUC-VERIFICADOR
+                   ELSE
+                       COMPUTE WS-RUC-VERIFICADOR = 11 - WS-RUC-RESIDUO
+                   END-IF
+
+                   IF WS-RUC-VERIFICADOR = WS-RUC-DIG(10)
+                       MOVE 1 TO WS-BANDERA-RUC
+                   ELSE
+                       MOVE 0 TO WS-BANDERA-RUC
+                   END-IF
+
+               WHEN 6
+      *            ENTIDAD PUBLICA (TERCER DIGITO 6): MODULO 11 CON
+      *            COEFICIENTES 3,2,7,6,5,4,3,2 SOBRE LOS 8 PRIMEROS
+      *            DIGITOS; EL VERIFICADOR QUEDA EN LA POSICION 9.
+                   COMPUTE WS-RUC-SUMA =
+                       (WS-RUC-DIG(1) * 3) + (WS-RUC-DIG(2) * 2) +
+                       (WS-RUC-DIG(3) * 7) + (WS-RUC-DIG(4) * 6) +
+                       (WS-RUC-DIG(5) * 5) + (WS-RUC-DIG(6) * 4) +
+                       (WS-RUC-DIG(7) * 3) + (WS-RUC-DIG(8) * 2)
+
+                   COMPUTE WS-RUC-RESIDUO =
+                       FUNCTION MOD (WS-RUC-SUMA 11)
+
+                   IF WS-RUC-RESIDUO = 0
+                       MOVE 0 TO WS-RUC-VERIFICADOR
+                   ELSE
+                       COMPUTE WS-RUC-VERIFICADOR = 11 - WS-RUC-RESIDUO
+                   END-IF
+
+                   IF WS-RUC-VERIFICADOR = WS-RUC-DIG(9)
+                       MOVE 1 TO WS-BANDERA-RUC
+                   ELSE
+                       MOVE 0 TO WS-BANDERA-RUC
+                   END-IF
+
+               WHEN OTHER
+                   PERFORM 3002-VALIDAR-RUC-NATURAL
+
+           END-EVALUATE.
+
+       3002-VALIDAR-RUC-NATURAL.
+      *---------------------------
+      *    PERSONA NATURAL (TERCER DIGITO 0-5): MISMO ALGORITMO MODULO
+      *    10 DE LA CEDULA, COEFICIENTES 2,1,2,1,2,1,2,1,2 SOBRE LOS 9
+      *    PRIMEROS DIGITOS; SI EL PRODUCTO DE UN COEFICIENTE IMPAR
+      *    SUPERA 9 SE LE RESTA 9.
+           MOVE ZERO TO WS-RUC-SUMA.
+
+           COMPUTE WS-RUC-PROD = WS-RUC-DIG(1) * 2.
+           IF WS-RUC-PROD > 9
+               SUBTRACT 9 FROM WS-RUC-PROD
+           END-IF.
+           ADD WS-RUC-PROD TO WS-RUC-SUMA.
+
+           ADD WS-RUC-DIG(2) TO WS-RUC-SUMA.
+
+           COMPUTE WS-RUC-PROD = WS-RUC-DIG(3) * 2.
+           IF WS-RUC-PROD > 9
+               SUBTRACT 9 FROM WS-RUC-PROD
+           END-IF.
+           ADD WS-RUC-PROD TO WS-RUC-SUMA.
+
+           ADD WS-RUC-DIG(4) TO WS-RUC-SUMA.
+
+           COMPUTE WS-RUC-PROD = WS-RUC-DIG(5) * 2.
+           IF WS-RUC-PROD > 9
+               SUBTRACT 9 FROM WS-RUC-PROD
+           END-IF.
+           ADD WS-RUC-PROD TO WS-RUC-SUMA.
+
+           ADD WS-RUC-DIG(6) TO WS-RUC-SUMA.
+
+           COMPUTE WS-RUC-PROD = WS-RUC-DIG(7) * 2.
+           IF WS-RUC-PROD > 9
+               SUBTRACT 9 FROM WS-RUC-PROD
+           END-IF.
+           ADD WS-RUC-PROD TO WS-RUC-SUMA.
+
+           ADD WS-RUC-DIG(8) TO WS-RUC-SUMA.
+
+           COMPUTE WS-RUC-PROD = WS-RUC-DIG(9) * 2.
+           IF WS-RUC-PROD > 9
+               SUBTRACT 9 FROM WS-RUC-PROD
+           END-IF.
+           ADD WS-RUC-PROD TO WS-RUC-SUMA.
+
+           COMPUTE WS-RUC-RESIDUO = FUNCTION MOD (WS-RUC-SUMA 10).
+
+           IF WS-RUC-RESIDUO = 0
+               MOVE 0 TO WS-RUC-VERIFICADOR
+           ELSE
+               COMPUTE WS-RUC-VERIFICADOR = 10 - WS-RUC-RESIDUO
+           END-IF.
+
+           IF WS-RUC-VERIFICADOR = WS-RUC-DIG(10)
+               MOVE 1 TO WS-BANDERA-RUC
+           ELSE
+               MOVE 0 TO WS-BANDERA-RUC
+           END-IF.
+
+
+       3003-VALIDAR-RUC-DUPLICADO.
+      *----------------------------
+           MOVE LOW-VALUES TO CIA-CODIGO.
+
+           START ARCHIVO-EMPRESAS KEY IS NOT LESS THAN CIA-CODIGO
+             INVALID KEY
+               MOVE "10" TO FS-CIA
+           END-START.
+
+           IF FS-CIA = "00"
+             PERFORM 3004-LEER-SIGUIENTE-RUC
+           END-IF.
+
+           PERFORM UNTIL FS-CIA NOT = "00"
+             IF CIA-RUC = WS-CIA-RUC AND CIA-CODIGO NOT = WS-CIA-CODIGO
+               MOVE 1 TO WS-BANDERA-RUC-DUP
+             END-IF
+             PERFORM 3004-LEER-SIGUIENTE-RUC
+           END-PERFORM.
+
+       3004-LEER-SIGUIENTE-RUC.
+      *-------------------------
+           READ ARCHIVO-EMPRESAS NEXT RECORD
+           END-READ.
+
+       3000-MOVER-DATOS.
+      *-----------------
+           MOVE WS-CIA-CODIGO        TO CIA-CODIGO.
+           MOVE WS-CIA-DESCRIPCION   TO CIA-DESCRIPCION.
+           MOVE WS-CIA-ESTADO        TO CIA-ESTADO.
+           MOVE WS-CIA-REPRESENTANTE TO CIA-REPRESENTANTE.
+           MOVE WS-CIA-RUC         TO CIA-RUC.
+           MOVE WS-CIA-DIRECCION   TO CIA-DIRECCION.
+           MOVE WS-CIA-TELEFONO    TO CIA-TELE-CONVENCIONAL.
+           MOVE WS-CIA-CELULAR     TO CIA-TELE-CELULAR.
+           MOVE WS-CIA-EMAIL       TO CIA-EMAIL.
+
+
+       5000-LISTAR-ACTIVAS.
+      *---------------------
+           MOVE ZERO TO WS-TOTAL-ACTIVAS.
+
+           MOVE LOW-VALUES TO CIA-CODIGO.
+
+           START ARCHIVO-EMPRESAS KEY IS NOT LESS THAN CIA-CODIGO
+             INVALID KEY
+               MOVE "10" TO FS-CIA
+           END-START.
+
+           IF FS-CIA = "00"
+             PERFORM 5010-LEER-SIGUIENTE
+           END-IF.
+
+           PERFORM UNTIL FS-CIA NOT = "00"
+             IF CIA-ESTADO = "A"
+               PERFORM 9999-IMPRESION-DATOS
+               ADD 1 TO WS-TOTAL-ACTIVAS
+             END-IF
+             PERFORM 5010-LEER-SIGUIENTE
+           END-PERFORM.
+
+           DISPLAY "TOTAL DE EMPRESAS ACTIVAS: " WS-TOTAL-ACTIVAS.
+
+       5010-LEER-SIGUIENTE.
+      *----------------------
+           READ ARCHIVO-EMPRESAS NEXT RECORD
+           END-READ.
+
+       6000-LISTAR-TODAS.
+      *---------------------
+           MOVE LOW-VALUES TO CIA-CODIGO.
+
+           START ARCHIVO-EMPRESAS KEY IS NOT LESS THAN CIA-CODIGO
+             INVALID KEY
+               MOVE "10" TO FS-CIA
+           END-START.
+
+           IF FS-CIA = "00"
+             PERFORM 6010-LEER-SIGUIENTE
+           END-IF.
+
+           IF FS-CIA NOT = "00"
+             DISPLAY "NO HAY EMPRESAS REGISTRADAS"
+           END-IF.
+
+           PERFORM UNTIL FS-CIA NOT = "00"
+             PERFORM 9999-IMPRESION-DATOS
+             DISPLAY "PRESIONE ENTER PARA CONTINUAR... "
+             ACCEPT WS-PAUSA
+             PERFORM 6010-LEER-SIGUIENTE
+           END-PERFORM.
+
+       6010-LEER-SIGUIENTE.
+      *----------------------
+           READ ARCHIVO-EMPRESAS NEXT RECORD
+           END-READ.
+
+       6100-BUSCAR-POR-NOMBRE.
+      *-------------------------
+      *    BUSQUEDA POR COINCIDENCIA PARCIAL: SE RECORRE TODO EL
+      *    ARCHIVO Y SE COMPARA EN MAYUSCULAS, YA QUE LA CLAVE DEL
+      *    ARCHIVO ES EL CODIGO Y NO EXISTE UN INDICE POR NOMBRE.
+           DISPLAY "INGRESE EL TEXTO A BUSCAR EN EL NOMBRE: ".
+           ACCEPT WS-BUSQUEDA-NOMBRE.
+
+           MOVE FUNCTION UPPER-CASE(WS-BUSQUEDA-NOMBRE)
+               TO WS-BUSQUEDA-MAYUS.
+           COMPUTE WS-BUSQUEDA-LON =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BUSQUEDA-MAYUS)).
+
+           MOVE ZERO TO WS-TOTAL-COINCIDENCIAS.
+
+           IF WS-BUSQUEDA-LON = 0
+             DISPLAY "DEBE INGRESAR UN TEXTO PARA BUSCAR"
+           ELSE
+             MOVE LOW-VALUES TO CIA-CODIGO
+             START ARCHIVO-EMPRESAS KEY IS NOT LESS THAN CIA-CODIGO
+               INVALID KEY
+                 MOVE "10" TO FS-CIA
+             END-START
+             IF FS-CIA = "00"
+               PERFORM 6110-LEER-SIGUIENTE-BUSQUEDA
+             END-IF
+             PERFORM UNTIL FS-CIA NOT = "00"
+               MOVE FUNCTION UPPER-CASE(CIA-DESCRIPCION)
+                   TO WS-DESC-MAYUS
+               MOVE ZERO TO WS-CONTADOR-OCURRENCIAS
+               INSPECT WS-DESC-MAYUS TALLYING WS-CONTADOR-OCURRENCIAS
+                   FOR ALL WS-BUSQUEDA-MAYUS(1:WS-BUSQUEDA-LON)
+               IF WS-CONTADOR-OCURRENCIAS > 0
+                 PERFORM 9999-IMPRESION-DATOS
+                 ADD 1 TO WS-TOTAL-COINCIDENCIAS
+               END-IF
+               PERFORM 6110-LEER-SIGUIENTE-BUSQUEDA
+             END-PERFORM
+             DISPLAY "TOTAL DE COINCIDENCIAS: " WS-TOTAL-COINCIDENCIAS
+           END-IF.
+
+       6110-LEER-SIGUIENTE-BUSQUEDA.
+      *------------------------------
+           READ ARCHIVO-EMPRESAS NEXT RECORD
+           END-READ.
+
+       4000-ABRIR-ARCHIVO-INPUT.
+      *-------------------------
+           OPEN INPUT ARCHIVO-EMPRESAS.
+
+       4000-ABRIR-ARCHIVO-OUTPUT.
+      *--------------------------
+           OPEN OUTPUT ARCHIVO-EMPRESAS.
+
+       4000-ABRIR-ARCHIVO-I-O.
+      *--------------------------
+           OPEN I-O ARCHIVO-EMPRESAS.
+
+
+       4000-LEER-REGISTRO.
+      *-------------------
+           READ ARCHIVO-EMPRESAS
+           END-READ.
+
+           IF FS-CIA = "00"
+                 MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+                 MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+       4000-ESCRIBIR-REGISTRO.
+      *-----------------------
+           WRITE CIA-DATOS.
+
+           IF FS-CIA = "00"
+              DISPLAY "REGISTRO INSERTADO CORRECTAMENTE"
+              MOVE CIA-DATOS TO WS-SNAPSHOT-DESPUES
+              MOVE "C" TO WS-OPERACION-AUD
+              PERFORM 7000-REGISTRAR-AUDITORIA
+           ELSE
+              CALL "UTIL-FS" USING FS-CIA WS-MENSAJE-FS
+              DISPLAY "ERROR DE ARCHIVO AL REGISTRAR - " WS-MENSAJE-FS
+              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+           END-IF.
+
+       4000-ACTUALIZAR-REGISTRO.
+      *-------------------------
+           REWRITE CIA-DATOS.
+
+           IF FS-CIA = "00"
+              DISPLAY "REGISTRO ACTUALIZADO CORRECTAMENTE"
+              MOVE CIA-DATOS TO WS-SNAPSHOT-DESPUES
+              MOVE "U" TO WS-OPERACION-AUD
+              PERFORM 7000-REGISTRAR-AUDITORIA
+           ELSE
+              CALL "UTIL-FS" USING FS-CIA WS-MENSAJE-FS
+              DISPLAY "ERROR DE ARCHIVO AL ACTUALIZAR - " WS-MENSAJE-FS
+              DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+           END-IF.
+
+       4000-BORAR-REGISTRO.
+      *--------------------
+      *    EN LUGAR DE UN DELETE FISICO, SE INACTIVA LA EMPRESA PARA NO
+      *    ROMPER REFERENCIAS DE NOMINAS YA PROCESADAS CONTRA SU CODIGO.
+           MOVE "I" TO CIA-ESTADO.
+
+           REWRITE CIA-DATOS.
+
+           IF FS-CIA = "00"
+              DISPLAY "REGISTRO INACTIVADO CORRECTAMENTE"
+              MOVE CIA-DATOS TO WS-SNAPSHOT-DESPUES
+              MOVE "D" TO WS-OPERACION-AUD
+              PERFORM 7000-REGISTRAR-AUDITORIA
+           ELSE
+              CALL "UTIL-FS" USING FS-CIA WS-MENSAJE-FS
+              DISPLAY "ERROR DE ARCHIVO AL INACTIVAR - " WS-MENSAJE-FS
+              DISPLAY "NO SE PUDO ELIMINAR EL REGISTRO"
+           END-IF.
+
+       4000-CERRAR-ARCHIVO.
+      *--------------------
+           CLOSE ARCHIVO-EMPRESAS.
+
+
+       9999-DISPLAY-MENU-CRUD.
+      *-----------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "### PARAMETRIZACION DE: EMPRESA ###".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- REGISTRAR".
+           DISPLAY " 2.- ACTUALIZAR".
+           DISPLAY " 3.- CONSULTAR".
+           DISPLAY " 4.- ELIMINAR".
+           DISPLAY " 5.- LISTADO DE ACTIVAS".
+           DISPLAY " 6.- IMPRIMIR FICHA DE EMPRESA".
+           DISPLAY " 7.- BUSCAR POR NOMBRE (COINCIDENCIA PARCIAL)".
+
+
+       9999-MENU-DISPLAY-DATOS.
+      *------------------
+           PERFORM 9999-PEDIR-DESCRIPCION UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-REPRESENTANTE UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-RUC UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-DIRECCION UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-TELEFONO UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-CELULAR UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-EMAIL UNTIL WS-CAMPO-OK.
+           PERFORM 9999-PEDIR-ESTADO UNTIL WS-CAMPO-OK.
+
+       9999-PEDIR-DESCRIPCION.
+      *--------------------------
+           DISPLAY "INGRESE LA DESCRIPCION DE LA EMPRESA: ".
+           ACCEPT WS-CIA-DESCRIPCION.
+
+           IF WS-CIA-DESCRIPCION = SPACES
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR LA DESCRIPCION"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-REPRESENTANTE.
+      *----------------------------
+           DISPLAY "INGRESE EL REPRESENTANTE LEGAL DE LA EMPRESA: ".
+           ACCEPT WS-CIA-REPRESENTANTE.
+
+           IF WS-CIA-REPRESENTANTE = SPACES
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR EL REPRESENTANTE"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-RUC.
+      *------------------
+           DISPLAY "INGRESE EL RUC DE LA EMPRESA: ".
+           ACCEPT WS-CIA-RUC.
+
+           MOVE 0 TO WS-BANDERA-RUC.
+           MOVE 0 TO WS-BANDERA-RUC-DUP.
+
+           IF WS-CIA-RUC IS NOT NUMERIC OR WS-CIA-RUC <= ZEROS
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR EL RUC"
+           ELSE
+             PERFORM 3001-VALIDAR-RUC-CIA
+             IF NOT WS-RUC-CORRECTO
+               MOVE 0 TO WS-BANDERA-CAMPO-OK
+               DISPLAY "EL RUC INGRESADO NO TIENE UN DIGITO "
+                   "VERIFICADOR VALIDO"
+             ELSE
+               PERFORM 3003-VALIDAR-RUC-DUPLICADO
+               IF WS-RUC-DUP-SI
+                 MOVE 0 TO WS-BANDERA-CAMPO-OK
+                 DISPLAY "YA EXISTE OTRA EMPRESA REGISTRADA CON ESE "
+                     "RUC"
+               ELSE
+                 MOVE 1 TO WS-BANDERA-CAMPO-OK
+               END-IF
+             END-IF
+           END-IF.
+
+       9999-PEDIR-DIRECCION.
+      *------------------------
+           DISPLAY "INGRESE LA DIRECCION DE LA EMPRESA: ".
+           ACCEPT WS-CIA-DIRECCION.
+
+           IF WS-CIA-DIRECCION = SPACES
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR LA DIRECCION"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-TELEFONO.
+      *-----------------------
+           DISPLAY "INGRESE EL TELF. CONVENCIONAL DE LA EMPRESA: ".
+           ACCEPT WS-CIA-TELEFONO.
+
+           IF WS-CIA-TELEFONO IS NOT NUMERIC OR WS-CIA-TELEFONO <= ZEROS
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR EL TELEFONO"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-CELULAR.
+      *----------------------
+           DISPLAY "INGRESE EL TELF. CELULAR DE LA EMPRESA: ".
+           ACCEPT WS-CIA-CELULAR.
+
+           IF WS-CIA-CELULAR IS NOT NUMERIC OR WS-CIA-CELULAR <= ZEROS
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR EL CELULAR"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-EMAIL.
+      *--------------------
+           DISPLAY "INGRESE EL EMAIL DE LA EMPRESA: ".
+           ACCEPT WS-CIA-EMAIL.
+
+           IF WS-CIA-EMAIL = SPACES
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "ERROR AL INGRESAR EL EMAIL"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-PEDIR-ESTADO.
+      *---------------------
+           DISPLAY "INGRESE EL ESTADO DE LA EMPRESA (A/I): ".
+           ACCEPT WS-CIA-ESTADO.
+
+           IF NOT (WS-CIA-ESTADO = "A" OR WS-CIA-ESTADO = "I")
+             MOVE 0 TO WS-BANDERA-CAMPO-OK
+             DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+           ELSE
+             MOVE 1 TO WS-BANDERA-CAMPO-OK
+           END-IF.
+
+       9999-MENU-DISPLAY-ID.
+      *---------------------
+           DISPLAY "INGRESE EL CODIGO DE LA EMPRESA: ".
+           ACCEPT WS-CIA-CODIGO.
+
+       9999-MENU-DISPLAY-ID-CONSULTA.
+      *-------------------------------
+           DISPLAY "INGRESE EL CODIGO DE LA EMPRESA (0 PARA LISTAR "
+               "TODAS): ".
+           ACCEPT WS-CIA-CODIGO.
+
+       7000-REGISTRAR-AUDITORIA.
+      *--------------------------
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           OPEN EXTEND ARCHIVO-AUDITORIA.
+           IF FL-AUD NOT = "00"
+             OPEN OUTPUT ARCHIVO-AUDITORIA
+           END-IF.
+
+           MOVE WS-FEC-AA       TO AUD-FEC-AA.
+           MOVE WS-FEC-MM       TO AUD-FEC-MM.
+           MOVE WS-FEC-DD       TO AUD-FEC-DD.
+           MOVE WS-HOR-HH       TO AUD-HOR-HH.
+           MOVE WS-HOR-MM       TO AUD-HOR-MM.
+           MOVE WS-HOR-SS       TO AUD-HOR-SS.
+           MOVE "CRUD-CIA"      TO AUD-PROGRAMA.
+           MOVE LK-OPERADOR     TO AUD-OPERADOR.
+           MOVE WS-OPERACION-AUD TO AUD-OPERACION.
+           MOVE "EMPRESAS"      TO AUD-ARCHIVO.
+           MOVE CIA-CODIGO      TO AUD-CLAVE.
+           MOVE WS-SNAPSHOT-ANTES   TO AUD-ANTES.
+           MOVE WS-SNAPSHOT-DESPUES TO AUD-DESPUES.
+
+           WRITE AUD-DATOS.
+
+           CLOSE ARCHIVO-AUDITORIA.
+
+       8000-IMPRIMIR-FICHA.
+      *----------------------
+           OPEN OUTPUT ARCHIVO-FICHA-CIA.
+
+           MOVE WS-DECORADOR-2 TO FICHA-LINEA.
+           WRITE FICHA-LINEA.
+
+           MOVE "        FICHA DE EMPRESA" TO FICHA-LINEA.
+           WRITE FICHA-LINEA.
+
+           MOVE WS-DECORADOR-2 TO FICHA-LINEA.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "CODIGO:             " CIA-CODIGO
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "DESCRIPCION:        " FUNCTION TRIM(CIA-DESCRIPCION)
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "REPRESENTANTE:      "
+             FUNCTION TRIM(CIA-REPRESENTANTE)
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "RUC:                " CIA-RUC
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "DIRECCION:          " FUNCTION TRIM(CIA-DIRECCION)
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "TELF. CONVENCIONAL: " CIA-TELE-CONVENCIONAL
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "TELF. CELULAR:      " CIA-TELE-CELULAR
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "EMAIL:              " FUNCTION TRIM(CIA-EMAIL)
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           INITIALIZE FICHA-LINEA.
+           STRING "ESTADO:             " CIA-ESTADO
+             DELIMITED BY SIZE INTO FICHA-LINEA
+           END-STRING.
+           WRITE FICHA-LINEA.
+
+           MOVE WS-DECORADOR-2 TO FICHA-LINEA.
+           WRITE FICHA-LINEA.
+
+           CLOSE ARCHIVO-FICHA-CIA.
+
+           DISPLAY "FICHA GENERADA EN ../Archivos/Ficha-CIA.txt".
+
+       9999-CONFIRMAR-ELIMINACION.
+      *----------------------------
+           DISPLAY "EMPRESA A ELIMINAR: " CIA-DESCRIPCION.
+           DISPLAY "DESEA ELIMINAR ESTE REGISTRO? (S/N): ".
+           ACCEPT WS-CONFIRMA.
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           DISPLAY WS-DECORADOR-2.
+           DISPLAY "CODIGO:             " CIA-CODIGO.
+           DISPLAY "DESCRIPCION:        " CIA-DESCRIPCION.
+           DISPLAY "RUC:                " CIA-RUC
+           DISPLAY "DIRECCION:          " CIA-DIRECCION
+           DISPLAY "TELF. CONVENCIONAL: " CIA-TELE-CONVENCIONAL.
+           DISPLAY "TELF. CELULAR:      " CIA-TELE-CELULAR.
+           DISPLAY "EMAIL:              " CIA-EMAIL.
+           DISPLAY "ESTADO:             " CIA-ESTADO.
+           DISPLAY WS-DECORADOR-2.
