@@ -0,0 +1,8 @@
+       FD  ARCHIVO-HIST-SUELDOS.
+           01 HIS-DATOS.
+              03 HIS-COD-EMPLEADO       PIC 9(8).
+              03 HIS-SUELDO-ANTERIOR    PIC 9(8)V9(2).
+              03 HIS-FECHA-EFECTIVA.
+                05 HIS-FEC-AA           PIC 9(4).
+                05 HIS-FEC-MM           PIC 9(2).
+                05 HIS-FEC-DD           PIC 9(2).
