@@ -0,0 +1,133 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REP-OFI.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-OFI.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-OFI.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-OFI                  PIC XX.
+       01  FL-EMP                  PIC XX.
+
+       01  WS-TOTAL-EMPLEADOS-OFI     PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-EMPLEADOS-GENERAL PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-OFICINAS          PIC 9(5) VALUE ZERO.
+
+       77  WS-DECORADOR               PIC X(60) VALUE ALL "-".
+       77  WS-ESPACIADO               PIC X(10) VALUE ALL " ".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 3000-IMPRIMIR-REPORTE.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           GOBACK.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN INPUT ARCHIVO-OFICINAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-OFICINAS.
+           CLOSE ARCHIVO-EMPLEADOS.
+
+       3000-IMPRIMIR-REPORTE.
+      *----------------------
+           DISPLAY WS-DECORADOR.
+           DISPLAY "   REPORTE DE EMPLEADOS POR OFICINA".
+           DISPLAY WS-DECORADOR.
+
+           MOVE LOW-VALUES TO OFI-CLAVE.
+
+           START ARCHIVO-OFICINAS KEY IS NOT LESS THAN OFI-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-OFI
+           END-START.
+
+           IF FL-OFI = "00"
+             PERFORM 3010-LEER-OFICINA
+           END-IF.
+
+           PERFORM UNTIL FL-OFI NOT = "00"
+             IF OFI-ESTADO = "A"
+               PERFORM 3020-CONTAR-EMPLEADOS-OFICINA
+               PERFORM 3030-IMPRIMIR-RENGLON
+               ADD 1 TO WS-TOTAL-OFICINAS
+             END-IF
+             PERFORM 3010-LEER-OFICINA
+           END-PERFORM.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "OFICINAS REPORTADAS:      " WS-TOTAL-OFICINAS.
+           DISPLAY "TOTAL DE EMPLEADOS ACTIVOS: "
+               WS-TOTAL-EMPLEADOS-GENERAL.
+           DISPLAY WS-DECORADOR.
+
+       3010-LEER-OFICINA.
+      *-------------------
+           READ ARCHIVO-OFICINAS NEXT RECORD
+           END-READ.
+
+       3020-CONTAR-EMPLEADOS-OFICINA.
+      *-------------------------------
+           MOVE ZERO TO WS-TOTAL-EMPLEADOS-OFI.
+
+           MOVE LOW-VALUES TO EMP-CLAVE.
+
+           START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMP-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-EMP
+           END-START.
+
+           IF FL-EMP = "00"
+             PERFORM 3021-LEER-EMPLEADO
+           END-IF.
+
+           PERFORM UNTIL FL-EMP NOT = "00"
+             IF EMP-COD-OFICINA = OFI-CLAVE AND EMP-ESTADO = "A"
+               ADD 1 TO WS-TOTAL-EMPLEADOS-OFI
+               ADD 1 TO WS-TOTAL-EMPLEADOS-GENERAL
+             END-IF
+             PERFORM 3021-LEER-EMPLEADO
+           END-PERFORM.
+
+       3021-LEER-EMPLEADO.
+      *---------------------
+           READ ARCHIVO-EMPLEADOS NEXT RECORD
+           END-READ.
+
+       3030-IMPRIMIR-RENGLON.
+      *-----------------------
+           DISPLAY OFI-CLAVE " " OFI-DESCRIPCION " EMPLEADOS: "
+               WS-TOTAL-EMPLEADOS-OFI.
