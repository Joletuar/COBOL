@@ -0,0 +1,4 @@
+           SELECT ARCHIVO-AUDITORIA
+             ASSIGN TO "../Archivos/Archivo-AUD.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-AUD.
