@@ -0,0 +1,187 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REP-CNOM.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-OFI.cpy".
+            COPY "./Copys/FISI-EMP.cpy".
+            COPY "./Copys/FISI-NOM.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-OFI.cpy".
+            COPY "./Copys/LOGI-EMP.cpy".
+            COPY "./Copys/LOGI-NOM.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-OFI                  PIC XX.
+       01  FL-EMP                  PIC XX.
+       01  FL-NOM                  PIC XX.
+
+       01  WS-PARAMETROS-REPORTE.
+           03 WS-REP-FEC-AA          PIC 9(4).
+           03 WS-REP-FEC-MM          PIC 9(2).
+
+       01  WS-COSTO-OFICINA           PIC 9(10)V9(2).
+       01  WS-COSTO-GENERAL           PIC 9(12)V9(2) VALUE ZERO.
+       01  WS-TOTAL-OFICINAS          PIC 9(5) VALUE ZERO.
+
+       77  WS-DECORADOR               PIC X(60) VALUE ALL "-".
+       77  WS-ESPACIADO               PIC X(10) VALUE ALL " ".
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  LK-CIA-ACTIVA              PIC 9(3).
+       01  LK-OPERADOR                PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CIA-ACTIVA LK-OPERADOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-PEDIR-PERIODO.
+
+           PERFORM 3000-IMPRIMIR-REPORTE.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           GOBACK.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN INPUT ARCHIVO-OFICINAS.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           OPEN INPUT ARCHIVO-NOMINAS.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-OFICINAS.
+           CLOSE ARCHIVO-EMPLEADOS.
+           CLOSE ARCHIVO-NOMINAS.
+
+       2000-PEDIR-PERIODO.
+      *--------------------
+           DISPLAY "INGRESE EL ANIO DE LA NOMINA A REPORTAR (AAAA): ".
+           ACCEPT WS-REP-FEC-AA.
+           DISPLAY "INGRESE EL MES DE LA NOMINA A REPORTAR (MM): ".
+           ACCEPT WS-REP-FEC-MM.
+
+       3000-IMPRIMIR-REPORTE.
+      *----------------------
+           DISPLAY WS-DECORADOR.
+           DISPLAY "   COSTO CONSOLIDADO DE NOMINA POR OFICINA - "
+               "PERIODO " WS-REP-FEC-AA "-" WS-REP-FEC-MM.
+           DISPLAY WS-DECORADOR.
+
+           MOVE LOW-VALUES TO OFI-CLAVE.
+
+           START ARCHIVO-OFICINAS KEY IS NOT LESS THAN OFI-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-OFI
+           END-START.
+
+           IF FL-OFI = "00"
+             PERFORM 3010-LEER-OFICINA
+           END-IF.
+
+           PERFORM UNTIL FL-OFI NOT = "00"
+             IF OFI-ESTADO = "A"
+               PERFORM 3020-CALCULAR-COSTO-OFICINA
+               PERFORM 3040-IMPRIMIR-RENGLON
+               ADD 1 TO WS-TOTAL-OFICINAS
+             END-IF
+             PERFORM 3010-LEER-OFICINA
+           END-PERFORM.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "OFICINAS REPORTADAS: " WS-TOTAL-OFICINAS.
+           DISPLAY "COSTO TOTAL DEL PERIODO: " WS-COSTO-GENERAL.
+           DISPLAY WS-DECORADOR.
+
+       3010-LEER-OFICINA.
+      *-------------------
+           READ ARCHIVO-OFICINAS NEXT RECORD
+           END-READ.
+
+       3020-CALCULAR-COSTO-OFICINA.
+      *-------------------------------
+           MOVE ZERO TO WS-COSTO-OFICINA.
+
+           MOVE LOW-VALUES TO EMP-CLAVE.
+
+           START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMP-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-EMP
+           END-START.
+
+           IF FL-EMP = "00"
+             PERFORM 3021-LEER-EMPLEADO
+           END-IF.
+
+           PERFORM UNTIL FL-EMP NOT = "00"
+             IF EMP-COD-OFICINA = OFI-CLAVE AND EMP-ESTADO = "A"
+               PERFORM 3030-SUMAR-RUBROS-EMPLEADO
+             END-IF
+             PERFORM 3021-LEER-EMPLEADO
+           END-PERFORM.
+
+       3021-LEER-EMPLEADO.
+      *---------------------
+           READ ARCHIVO-EMPLEADOS NEXT RECORD
+           END-READ.
+
+       3030-SUMAR-RUBROS-EMPLEADO.
+      *----------------------------
+           MOVE LOW-VALUES TO NOM-CLAVE.
+
+           START ARCHIVO-NOMINAS KEY IS NOT LESS THAN NOM-CLAVE
+             INVALID KEY
+               MOVE "10" TO FL-NOM
+           END-START.
+
+           IF FL-NOM = "00"
+             PERFORM 3031-LEER-RUBRO
+           END-IF.
+
+           PERFORM UNTIL FL-NOM NOT = "00"
+             IF NOM-COD-EMPLEADO = EMP-CLAVE AND
+                NOM-FEC-NOMINA-AA = WS-REP-FEC-AA AND
+                NOM-FEC-NOMINA-MM = WS-REP-FEC-MM AND
+                (LK-CIA-ACTIVA = ZEROS OR
+                 NOM-COD-EMPRESA = LK-CIA-ACTIVA)
+               ADD NOM-VALOR TO WS-COSTO-OFICINA
+             END-IF
+             PERFORM 3031-LEER-RUBRO
+           END-PERFORM.
+
+       3031-LEER-RUBRO.
+      *------------------
+           READ ARCHIVO-NOMINAS NEXT RECORD
+           END-READ.
+
+       3040-IMPRIMIR-RENGLON.
+      *-----------------------
+           DISPLAY OFI-CLAVE " " OFI-DESCRIPCION " COSTO: "
+               WS-COSTO-OFICINA.
+
+           ADD WS-COSTO-OFICINA TO WS-COSTO-GENERAL.
