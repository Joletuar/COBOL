@@ -0,0 +1,4 @@
+           SELECT ARCHIVO-HIST-SUELDOS
+             ASSIGN TO "../Archivos/Archivo-HIS.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-HIS.
