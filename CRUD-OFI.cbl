@@ -0,0 +1,292 @@
+      *******************************************************************
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *                                                                 *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CRUD-OFI.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+            COPY "./Copys/FISI-OFI.cpy".
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+            COPY "./Copys/LOGI-OFI.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-OFI                  PIC XX.
+
+       01  WS-OFICINA.
+           03 WS-OFI-CLAVE         PIC 9(3).
+           03 WS-OFI-DESCRIPCION   PIC X(30).
+           03 WS-OFI-DIRECCION     PIC X(40).
+           03 WS-OFI-ESTADO        PIC X(1).
+
+       01  WS-OPCION                PIC S9(2).
+
+       01  WS-BANDERA-CAMPOS        PIC 9.
+           88 WS-CAMPOS-CORRECTO    VALUE 1.
+           88 WS-CCAMPOS-INCORRECTO VALUE 0.
+
+       01  WS-BANDERA-REGISTRO      PIC 9.
+           88 WS-REG-ENCONTRADO     VALUE 1.
+           88 WS-REG-NO-ENCONTRADO  VALUE 0.
+
+       77  WS-DECORADOR-2           PIC X(30) VALUE ALL "-".
+       77  WS-ESPACIADO             PIC X(10) VALUE ALL " ".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+       0000-MAIN.
+      *----------
+           INITIALIZE WS-OPCION.
+
+           PERFORM 1000-PROCESO UNTIL WS-OPCION = 5.
+
+           GOBACK.
+
+       1000-PROCESO.
+      *-------------
+           INITIALIZE WS-OPCION FL-OFI WS-BANDERA-CAMPOS
+           WS-BANDERA-REGISTRO OFI-DATOS WS-OFICINA.
+
+           PERFORM 9999-DISPLAY-MENU-CRUD.
+
+           ACCEPT WS-OPCION.
+
+           PERFORM 1000-PROCESOS.
+
+       1000-PROCESOS.
+      *--------------
+           PERFORM 1000-SELECCION-MODO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 2010-PEDIR-DATOS
+                 PERFORM 3000-VALIDAR-ID
+                 PERFORM 3000-VALIDACION-DATOS
+
+                 IF WS-REG-NO-ENCONTRADO
+                     IF WS-CAMPOS-CORRECTO
+                       PERFORM 3000-MOVER-DATOS
+                       PERFORM 4000-ESCRIBIR-REGISTRO
+                     ELSE
+                       DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                    DISPLAY "YA EXISTE UNA OFICINA CON DICHO CODIGO"
+                    DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 2
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 2010-PEDIR-DATOS
+                   PERFORM 3000-VALIDACION-DATOS
+                   IF WS-CAMPOS-CORRECTO
+                     PERFORM 3000-MOVER-DATOS
+                     PERFORM 4000-ACTUALIZAR-REGISTRO
+                   ELSE
+                     DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                   END-IF
+                 ELSE
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+                 END-IF
+
+               WHEN WS-OPCION = 3
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 9999-IMPRESION-DATOS
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO LA OFICINA"
+                 END-IF
+
+               WHEN WS-OPCION = 4
+
+                 PERFORM 2000-PEDIR-ID
+                 PERFORM 3000-VALIDAR-ID
+
+                 IF WS-CAMPOS-CORRECTO AND WS-REG-ENCONTRADO
+                   PERFORM 4000-BORAR-REGISTRO
+                 ELSE
+                   DISPLAY "NO SE ENCONTRO LA OFICINA"
+                 END-IF
+
+               WHEN WS-OPCION = 5
+
+                 CONTINUE
+
+               WHEN OTHER
+
+                 DISPLAY "OPCION ELEGIDA NO VALIDA"
+
+           END-EVALUATE.
+
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+
+       1000-SELECCION-MODO.
+      *--------------------
+           EVALUATE TRUE
+               WHEN WS-OPCION = 1
+               WHEN WS-OPCION = 2
+               WHEN WS-OPCION = 4
+                 PERFORM 4000-ABRIR-ARCHIVO-I-O
+               WHEN WS-OPCION = 3
+                 PERFORM 4000-ABRIR-ARCHIVO-INPUT
+               WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+
+       2000-PEDIR-ID.
+      *--------------
+           DISPLAY "INGRESE EL CODIGO DE LA OFICINA: ".
+           ACCEPT WS-OFI-CLAVE.
+
+       2010-PEDIR-DATOS.
+      *-----------------
+           DISPLAY "INGRESE LA DESCRIPCION DE LA OFICINA: ".
+           ACCEPT WS-OFI-DESCRIPCION.
+           DISPLAY "INGRESE LA DIRECCION DE LA OFICINA: ".
+           ACCEPT WS-OFI-DIRECCION.
+           DISPLAY "INGRESE EL ESTADO DE LA OFICINA (A/I): ".
+           ACCEPT WS-OFI-ESTADO.
+
+
+       3000-VALIDACION-DATOS.
+      *----------------------
+           EVALUATE TRUE
+               WHEN WS-OFI-DESCRIPCION = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA DESCRIPCION"
+               WHEN WS-OFI-DIRECCION = SPACES
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "ERROR AL INGRESAR LA DIRECCION"
+               WHEN NOT (WS-OFI-ESTADO = "A" OR WS-OFI-ESTADO = "I")
+                 MOVE 0 TO WS-BANDERA-CAMPOS
+                 DISPLAY "EL ESTADO SOLO PUEDE SER A/I"
+               WHEN OTHER
+                 MOVE 1 TO WS-BANDERA-CAMPOS
+           END-EVALUATE.
+
+       3000-VALIDAR-ID.
+      *----------------
+           IF WS-OFI-CLAVE IS NOT NUMERIC OR
+                    WS-OFI-CLAVE <= ZERO
+               MOVE 0 TO WS-BANDERA-CAMPOS
+               DISPLAY "ERROR AL INGRESAR EL CODIGO"
+           ELSE
+               MOVE 1 TO WS-BANDERA-CAMPOS
+               MOVE WS-OFI-CLAVE TO OFI-CLAVE
+               PERFORM 4000-LEER-REGISTRO
+           END-IF.
+
+       3000-MOVER-DATOS.
+      *-----------------
+           MOVE WS-OFI-CLAVE       TO OFI-CLAVE.
+           MOVE WS-OFI-DESCRIPCION TO OFI-DESCRIPCION.
+           MOVE WS-OFI-DIRECCION   TO OFI-DIRECCION.
+           MOVE WS-OFI-ESTADO      TO OFI-ESTADO.
+
+
+       4000-ABRIR-ARCHIVO-INPUT.
+      *-------------------------
+           OPEN INPUT ARCHIVO-OFICINAS.
+
+       4000-ABRIR-ARCHIVO-I-O.
+      *--------------------------
+           OPEN I-O ARCHIVO-OFICINAS.
+
+       4000-LEER-REGISTRO.
+      *-------------------
+           READ ARCHIVO-OFICINAS
+           END-READ.
+
+           IF FL-OFI = "00"
+                 MOVE 1 TO WS-BANDERA-REGISTRO
+           ELSE
+                 MOVE 0 TO WS-BANDERA-REGISTRO
+           END-IF.
+
+       4000-ESCRIBIR-REGISTRO.
+      *-----------------------
+           WRITE OFI-DATOS.
+
+           IF FL-OFI = "00"
+              DISPLAY "OFICINA REGISTRADA CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL REGISTRAR"
+              DISPLAY "NO SE PUDO INSERTAR EL REGISTRO"
+           END-IF.
+
+       4000-ACTUALIZAR-REGISTRO.
+      *-------------------------
+           REWRITE OFI-DATOS.
+
+           IF FL-OFI = "00"
+              DISPLAY "OFICINA ACTUALIZADA CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL ACTUALIZAR"
+              DISPLAY "NO SE PUDO ACTUALIZAR EL REGISTRO"
+           END-IF.
+
+       4000-BORAR-REGISTRO.
+      *--------------------
+           MOVE "I" TO OFI-ESTADO.
+
+           REWRITE OFI-DATOS.
+
+           IF FL-OFI = "00"
+              DISPLAY "OFICINA INACTIVADA CORRECTAMENTE"
+           ELSE
+              DISPLAY "ERROR DE ARCHIVO AL INACTIVAR"
+              DISPLAY "NO SE PUDO ELIMINAR EL REGISTRO"
+           END-IF.
+
+       4000-CERRAR-ARCHIVO.
+      *--------------------
+           CLOSE ARCHIVO-OFICINAS.
+
+
+       9999-DISPLAY-MENU-CRUD.
+      *-----------------------
+           DISPLAY WS-ESPACIADO.
+           DISPLAY "### PARAMETRIZACION DE: OFICINAS ###".
+           DISPLAY WS-ESPACIADO.
+           DISPLAY " 1.- REGISTRAR".
+           DISPLAY " 2.- ACTUALIZAR".
+           DISPLAY " 3.- CONSULTAR".
+           DISPLAY " 4.- ELIMINAR".
+           DISPLAY " 5.- SALIR".
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           DISPLAY WS-DECORADOR-2.
+           DISPLAY "CODIGO:       " OFI-CLAVE.
+           DISPLAY "DESCRIPCION:  " OFI-DESCRIPCION.
+           DISPLAY "DIRECCION:    " OFI-DIRECCION.
+           DISPLAY "ESTADO:       " OFI-ESTADO.
+           DISPLAY WS-DECORADOR-2.
