@@ -0,0 +1,358 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: carga masiva de datos de parametrizacion (ciudades,
+      *          profesiones y cargos) a partir de archivos de texto,
+      *          siguiendo el mismo esquema que CARGA-EMP.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-PARAM.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "./Copys/FISI-CIU.cpy".
+           COPY "./Copys/FISI-PRO.cpy".
+           COPY "./Copys/FISI-CAR.cpy".
+
+           SELECT ARCHIVO-NUEVOS-CIU
+             ASSIGN TO WS-RUTA-ARCHIVO-CARGA-CIU
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-NCIU.
+
+           SELECT ARCHIVO-NUEVOS-PRO
+             ASSIGN TO WS-RUTA-ARCHIVO-CARGA-PRO
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-NPRO.
+
+           SELECT ARCHIVO-NUEVOS-CAR
+             ASSIGN TO WS-RUTA-ARCHIVO-CARGA-CAR
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FL-NCAR.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "./Copys/LOGI-CIU.cpy".
+           COPY "./Copys/LOGI-PRO.cpy".
+           COPY "./Copys/LOGI-CAR.cpy".
+
+       FD  ARCHIVO-NUEVOS-CIU.
+       01  NCIU-DATOS.
+           03 NCIU-CODIGO                PIC 9(3).
+           03 NCIU-DESCRIPCION           PIC X(30).
+
+       FD  ARCHIVO-NUEVOS-PRO.
+       01  NPRO-DATOS.
+           03 NPRO-CODIGO                PIC 9(3).
+           03 NPRO-DESCRIPCION           PIC X(30).
+           03 NPRO-ESTADO                PIC X(1).
+
+       FD  ARCHIVO-NUEVOS-CAR.
+       01  NCAR-DATOS.
+           03 NCAR-CODIGO                PIC 9(3).
+           03 NCAR-DESCRIPCION           PIC X(30).
+           03 NCAR-ESTADO                PIC X(1).
+           03 NCAR-SUELDO-MINIMO         PIC 9(8)V9(2).
+           03 NCAR-SUELDO-MAXIMO         PIC 9(8)V9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-CIU  PIC XX.
+       01  FL-NCIU PIC XX.
+       01  FL-PRO  PIC XX.
+       01  FL-NPRO PIC XX.
+       01  FL-CAR  PIC XX.
+       01  FL-NCAR PIC XX.
+
+       01  WS-RUTA-ARCHIVO-CARGA-CIU PIC X(60)
+           VALUE "../Archivos/Carga-CIU.dat".
+       01  WS-RUTA-ARCHIVO-CARGA-PRO PIC X(60)
+           VALUE "../Archivos/Carga-PRO.dat".
+       01  WS-RUTA-ARCHIVO-CARGA-CAR PIC X(60)
+           VALUE "../Archivos/Carga-CAR.dat".
+
+       01  WS-CONTADORES-CIU.
+           03 WS-TOTAL-LEIDOS-CIU        PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-CARGADOS-CIU      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-OMITIDOS-CIU      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-ERRORES-CIU       PIC 9(5) VALUE ZERO.
+
+       01  WS-CONTADORES-PRO.
+           03 WS-TOTAL-LEIDOS-PRO        PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-CARGADOS-PRO      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-OMITIDOS-PRO      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-ERRORES-PRO       PIC 9(5) VALUE ZERO.
+
+       01  WS-CONTADORES-CAR.
+           03 WS-TOTAL-LEIDOS-CAR        PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-CARGADOS-CAR      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-OMITIDOS-CAR      PIC 9(5) VALUE ZERO.
+           03 WS-TOTAL-ERRORES-CAR       PIC 9(5) VALUE ZERO.
+
+       01  WS-BANDERA-EXISTE PIC 9.
+           88 WS-REGISTRO-YA-EXISTE     VALUE 1.
+           88 WS-REGISTRO-NO-EXISTE     VALUE 0.
+
+       77  WS-DECORADOR                 PIC X(60) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVOS.
+
+           PERFORM 2000-SUBIR-CIUDADES.
+           PERFORM 3000-SUBIR-PROFESIONES.
+           PERFORM 4000-SUBIR-CARGOS.
+
+           DISPLAY WS-DECORADOR.
+           DISPLAY "CIUDADES    - LEIDAS: " WS-TOTAL-LEIDOS-CIU
+               " CARGADAS: " WS-TOTAL-CARGADOS-CIU
+               " OMITIDAS: " WS-TOTAL-OMITIDOS-CIU
+               " ERRORES: " WS-TOTAL-ERRORES-CIU.
+           DISPLAY "PROFESIONES - LEIDAS: " WS-TOTAL-LEIDOS-PRO
+               " CARGADAS: " WS-TOTAL-CARGADOS-PRO
+               " OMITIDAS: " WS-TOTAL-OMITIDOS-PRO
+               " ERRORES: " WS-TOTAL-ERRORES-PRO.
+           DISPLAY "CARGOS      - LEIDAS: " WS-TOTAL-LEIDOS-CAR
+               " CARGADAS: " WS-TOTAL-CARGADOS-CAR
+               " OMITIDAS: " WS-TOTAL-OMITIDOS-CAR
+               " ERRORES: " WS-TOTAL-ERRORES-CAR.
+           DISPLAY WS-DECORADOR.
+
+           PERFORM 1000-CERRAR-ARCHIVOS.
+
+           STOP RUN.
+
+       1000-ABRIR-ARCHIVOS.
+      *--------------------
+           OPEN I-O ARCHIVO-CIUDADES.
+           IF FL-CIU NOT = "00"
+             CLOSE ARCHIVO-CIUDADES
+             OPEN OUTPUT ARCHIVO-CIUDADES
+           END-IF.
+
+           OPEN I-O ARCHIVO-PROFESIONES.
+           IF FL-PRO NOT = "00"
+             CLOSE ARCHIVO-PROFESIONES
+             OPEN OUTPUT ARCHIVO-PROFESIONES
+           END-IF.
+
+           OPEN I-O ARCHIVO-CARGOS.
+           IF FL-CAR NOT = "00"
+             CLOSE ARCHIVO-CARGOS
+             OPEN OUTPUT ARCHIVO-CARGOS
+           END-IF.
+
+           OPEN INPUT ARCHIVO-NUEVOS-CIU.
+           OPEN INPUT ARCHIVO-NUEVOS-PRO.
+           OPEN INPUT ARCHIVO-NUEVOS-CAR.
+
+       1000-CERRAR-ARCHIVOS.
+      *---------------------
+           CLOSE ARCHIVO-CIUDADES.
+           CLOSE ARCHIVO-PROFESIONES.
+           CLOSE ARCHIVO-CARGOS.
+           CLOSE ARCHIVO-NUEVOS-CIU.
+           CLOSE ARCHIVO-NUEVOS-PRO.
+           CLOSE ARCHIVO-NUEVOS-CAR.
+
+      *-----------------------------------------------------------------*
+      *                            CIUDADES                             *
+      *-----------------------------------------------------------------*
+
+       2000-SUBIR-CIUDADES.
+      *---------------------
+           IF FL-NCIU NOT = "00"
+             DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE CARGA DE CIUDADES"
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 2010-LEER-NUEVA-CIUDAD.
+
+           PERFORM UNTIL FL-NCIU = "10"
+             ADD 1 TO WS-TOTAL-LEIDOS-CIU
+             PERFORM 2020-VERIFICAR-EXISTENCIA-CIU
+             IF WS-REGISTRO-YA-EXISTE
+               ADD 1 TO WS-TOTAL-OMITIDOS-CIU
+               DISPLAY "CIUDAD YA CARGADA, SE OMITE - CODIGO "
+                   NCIU-CODIGO
+             ELSE
+               PERFORM 2030-MOVER-REGISTRO-CIU
+               PERFORM 2040-ESCRIBIR-REGISTRO-CIU
+             END-IF
+             PERFORM 2010-LEER-NUEVA-CIUDAD
+           END-PERFORM.
+
+       2010-LEER-NUEVA-CIUDAD.
+      *-------------------------
+           READ ARCHIVO-NUEVOS-CIU
+           END-READ.
+
+       2020-VERIFICAR-EXISTENCIA-CIU.
+      *--------------------------------
+           MOVE 0 TO WS-BANDERA-EXISTE.
+
+           MOVE NCIU-CODIGO TO CIU-CODIGO.
+           READ ARCHIVO-CIUDADES
+           END-READ.
+
+           IF FL-CIU = "00"
+             MOVE 1 TO WS-BANDERA-EXISTE
+           END-IF.
+
+       2030-MOVER-REGISTRO-CIU.
+      *--------------------------
+           INITIALIZE CIU-DATOS.
+
+           MOVE NCIU-CODIGO      TO CIU-CODIGO.
+           MOVE NCIU-DESCRIPCION TO CIU-DESCRIPCION.
+           MOVE "A"              TO CIU-ESTADO.
+
+       2040-ESCRIBIR-REGISTRO-CIU.
+      *------------------------------
+           WRITE CIU-DATOS.
+
+           IF FL-CIU = "00"
+             ADD 1 TO WS-TOTAL-CARGADOS-CIU
+           ELSE
+             ADD 1 TO WS-TOTAL-ERRORES-CIU
+             DISPLAY "ERROR AL CARGAR CIUDAD - CODIGO " NCIU-CODIGO
+             DISPLAY "CODIGO DE ERROR - " FL-CIU
+           END-IF.
+
+      *-----------------------------------------------------------------*
+      *                          PROFESIONES                            *
+      *-----------------------------------------------------------------*
+
+       3000-SUBIR-PROFESIONES.
+      *-------------------------
+           IF FL-NPRO NOT = "00"
+             DISPLAY
+                 "NO SE PUDO ABRIR EL ARCHIVO DE CARGA DE PROFESIONES"
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 3010-LEER-NUEVA-PROFESION.
+
+           PERFORM UNTIL FL-NPRO = "10"
+             ADD 1 TO WS-TOTAL-LEIDOS-PRO
+             PERFORM 3020-VERIFICAR-EXISTENCIA-PRO
+             IF WS-REGISTRO-YA-EXISTE
+               ADD 1 TO WS-TOTAL-OMITIDOS-PRO
+               DISPLAY "PROFESION YA CARGADA, SE OMITE - CODIGO "
+                   NPRO-CODIGO
+             ELSE
+               PERFORM 3030-MOVER-REGISTRO-PRO
+               PERFORM 3040-ESCRIBIR-REGISTRO-PRO
+             END-IF
+             PERFORM 3010-LEER-NUEVA-PROFESION
+           END-PERFORM.
+
+       3010-LEER-NUEVA-PROFESION.
+      *-----------------------------
+           READ ARCHIVO-NUEVOS-PRO
+           END-READ.
+
+       3020-VERIFICAR-EXISTENCIA-PRO.
+      *---------------------------------
+           MOVE 0 TO WS-BANDERA-EXISTE.
+
+           MOVE NPRO-CODIGO TO PRO-CODIGO.
+           READ ARCHIVO-PROFESIONES
+           END-READ.
+
+           IF FL-PRO = "00"
+             MOVE 1 TO WS-BANDERA-EXISTE
+           END-IF.
+
+       3030-MOVER-REGISTRO-PRO.
+      *---------------------------
+           INITIALIZE PRO-DATOS.
+
+           MOVE NPRO-CODIGO      TO PRO-CODIGO.
+           MOVE NPRO-DESCRIPCION TO PRO-DESCRIPCION.
+           MOVE NPRO-ESTADO      TO PRO-ESTADO.
+
+       3040-ESCRIBIR-REGISTRO-PRO.
+      *-------------------------------
+           WRITE PRO-DATOS.
+
+           IF FL-PRO = "00"
+             ADD 1 TO WS-TOTAL-CARGADOS-PRO
+           ELSE
+             ADD 1 TO WS-TOTAL-ERRORES-PRO
+             DISPLAY "ERROR AL CARGAR PROFESION - CODIGO " NPRO-CODIGO
+             DISPLAY "CODIGO DE ERROR - " FL-PRO
+           END-IF.
+
+      *-----------------------------------------------------------------*
+      *                             CARGOS                               *
+      *-----------------------------------------------------------------*
+
+       4000-SUBIR-CARGOS.
+      *---------------------
+           IF FL-NCAR NOT = "00"
+             DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE CARGA DE CARGOS"
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 4010-LEER-NUEVO-CARGO.
+
+           PERFORM UNTIL FL-NCAR = "10"
+             ADD 1 TO WS-TOTAL-LEIDOS-CAR
+             PERFORM 4020-VERIFICAR-EXISTENCIA-CAR
+             IF WS-REGISTRO-YA-EXISTE
+               ADD 1 TO WS-TOTAL-OMITIDOS-CAR
+               DISPLAY "CARGO YA CARGADO, SE OMITE - CODIGO "
+                   NCAR-CODIGO
+             ELSE
+               PERFORM 4030-MOVER-REGISTRO-CAR
+               PERFORM 4040-ESCRIBIR-REGISTRO-CAR
+             END-IF
+             PERFORM 4010-LEER-NUEVO-CARGO
+           END-PERFORM.
+
+       4010-LEER-NUEVO-CARGO.
+      *-------------------------
+           READ ARCHIVO-NUEVOS-CAR
+           END-READ.
+
+       4020-VERIFICAR-EXISTENCIA-CAR.
+      *---------------------------------
+           MOVE 0 TO WS-BANDERA-EXISTE.
+
+           MOVE NCAR-CODIGO TO CAR-CODIGO.
+           READ ARCHIVO-CARGOS
+           END-READ.
+
+           IF FL-CAR = "00"
+             MOVE 1 TO WS-BANDERA-EXISTE
+           END-IF.
+
+       4030-MOVER-REGISTRO-CAR.
+      *---------------------------
+           INITIALIZE CAR-DATOS.
+
+           MOVE NCAR-CODIGO         TO CAR-CODIGO.
+           MOVE NCAR-DESCRIPCION    TO CAR-DESCRIPCION.
+           MOVE NCAR-ESTADO         TO CAR-ESTADO.
+           MOVE NCAR-SUELDO-MINIMO  TO CAR-SUELDO-MINIMO.
+           MOVE NCAR-SUELDO-MAXIMO  TO CAR-SUELDO-MAXIMO.
+
+       4040-ESCRIBIR-REGISTRO-CAR.
+      *-------------------------------
+           WRITE CAR-DATOS.
+
+           IF FL-CAR = "00"
+             ADD 1 TO WS-TOTAL-CARGADOS-CAR
+           ELSE
+             ADD 1 TO WS-TOTAL-ERRORES-CAR
+             DISPLAY "ERROR AL CARGAR CARGO - CODIGO " NCAR-CODIGO
+             DISPLAY "CODIGO DE ERROR - " FL-CAR
+           END-IF.
