@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: consulta de empleados por cedula (clave alterna)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS-EMP.
+       AUTHOR. JOHAN TUAREZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "./Copys/FISI-EMP.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "./Copys/LOGI-EMP.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  FL-EMP PIC XX.
+
+       01  WS-CEDULA-BUSCADA PIC 9(10).
+
+       01  WS-BANDERA-ENCONTRADO PIC 9.
+           88 WS-EMP-ENCONTRADO    VALUE 1.
+           88 WS-EMP-NO-ENCONTRADO VALUE 0.
+
+       01  WS-SWITCH-SALIR PIC 9.
+           88 WS-SALIR-SI VALUE 1.
+           88 WS-SALIR-NO VALUE 0.
+
+       77  WS-DECORADOR-2 PIC X(30) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+      *----------
+           PERFORM 1000-ABRIR-ARCHIVO.
+
+           PERFORM 2000-PROCESO UNTIL WS-SALIR-SI.
+
+           PERFORM 1000-CERRAR-ARCHIVO.
+
+           STOP RUN.
+
+       1000-ABRIR-ARCHIVO.
+      *--------------------
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+
+       1000-CERRAR-ARCHIVO.
+      *---------------------
+           CLOSE ARCHIVO-EMPLEADOS.
+
+       2000-PROCESO.
+      *-------------
+           DISPLAY "INGRESE LA CEDULA DEL EMPLEADO (0 PARA SALIR): ".
+           ACCEPT WS-CEDULA-BUSCADA.
+
+           IF WS-CEDULA-BUSCADA = ZERO
+             MOVE 1 TO WS-SWITCH-SALIR
+           ELSE
+             PERFORM 3000-BUSCAR-POR-CEDULA
+             IF WS-EMP-ENCONTRADO
+               PERFORM 9999-IMPRESION-DATOS
+             ELSE
+               DISPLAY "NO EXISTE UN EMPLEADO CON ESA CEDULA"
+             END-IF
+           END-IF.
+
+       3000-BUSCAR-POR-CEDULA.
+      *-----------------------
+           MOVE WS-CEDULA-BUSCADA TO EMP-CEDULA.
+
+           READ ARCHIVO-EMPLEADOS
+             KEY IS EMP-CEDULA
+           END-READ.
+
+           IF FL-EMP = "00"
+             MOVE 1 TO WS-BANDERA-ENCONTRADO
+           ELSE
+             MOVE 0 TO WS-BANDERA-ENCONTRADO
+           END-IF.
+
+       9999-IMPRESION-DATOS.
+      *---------------------
+           DISPLAY WS-DECORADOR-2.
+           DISPLAY "CLAVE:              " EMP-CLAVE.
+           DISPLAY "CEDULA:             " EMP-CEDULA.
+           DISPLAY "NOMBRES:            " EMP-NOMBRES.
+           DISPLAY "DIRECCION:          " EMP-DIRECCION.
+           DISPLAY "CELULAR:            " EMP-CERULAR.
+           DISPLAY "COD. OFICINA:       " EMP-COD-OFICINA.
+           DISPLAY "SUELDO ACTUAL:      " EMP-SUELDO-ACTUAL.
+           DISPLAY "COD. CARGO:         " EMP-COD-CARGO.
+           DISPLAY "ESTADO:             " EMP-ESTADO.
+           DISPLAY "COD. PROFESION:     " EMP-COD-PROFESION.
+           DISPLAY "COD. CIUDAD RESID.: " EMP-COD-CIU-RESIDENCIA.
+           DISPLAY WS-DECORADOR-2.
